@@ -0,0 +1,7 @@
+       01  REG-CFP001S2.
+           03 CHAVE-MATERIA.
+              05 ID-MATERIA      PIC 999.
+              05 AN-MATERIA      PIC 9(04).
+              05 TR-MATERIA      PIC 9(01).
+           03 NM-MATERIA         PIC X(20).
+           03 NT-APROVACAO       PIC 9(02)V99.
