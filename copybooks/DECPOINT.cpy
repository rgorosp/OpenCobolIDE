@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CONVENCAO DE PONTO DECIMAL COMPARTILHADA POR TODOS OS PROGRAMAS
+      * DO SISTEMA DE CADASTRO (CONTATOS, ALUNOS E MATERIAS). PARA
+      * TROCAR O SEPARADOR DECIMAL DE TODA A APLICACAO - POR EXEMPLO, SE
+      * UM SISTEMA PARCEIRO PASSAR A TROCAR ARQUIVOS DE NT-APROVACAO OU
+      * MEDIA ESPERANDO PONTO EM VEZ DE VIRGULA - BASTA ALTERAR ESTE
+      * COPY E RECOMPILAR OS PROGRAMAS, SEM EDITAR CADA UM DELES
+      ******************************************************************
+           DECIMAL-POINT IS COMMA.
