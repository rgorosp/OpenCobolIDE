@@ -0,0 +1,10 @@
+       01  REG-CFP001S1.
+           03 ID-ALUNO           PIC 9(05).
+           03 NM-ALUNO           PIC X(20).
+           03 TL-ALUNO           PIC X(09).
+           03 EM-ALUNO           PIC X(30).
+           03 TU-ALUNO           PIC X(05).
+           03 DT-NASCIMENTO      PIC 9(08).
+           03 ST-ALUNO           PIC X(01).
+              88 ALUNO-ATIVO     VALUE 'A'.
+              88 ALUNO-INATIVO   VALUE 'I'.
