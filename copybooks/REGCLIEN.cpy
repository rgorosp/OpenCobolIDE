@@ -0,0 +1,3 @@
+       01  REG-CLIENTES.
+           03 ID-CLIENTE         PIC 9(05).
+           03 NM-CLIENTE         PIC X(35).
