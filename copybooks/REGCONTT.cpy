@@ -0,0 +1,6 @@
+       01  REG-CONTATOS.
+           03 ID-CONTATO         PIC 9(05).
+           03 NM-CONTATO         PIC X(20).
+           03 ST-CONTATO         PIC X(01).
+              88 CONTATO-ATIVO   VALUE 'A'.
+              88 CONTATO-INATIVO VALUE 'I'.
