@@ -0,0 +1,12 @@
+       01  REG-CFP001S3.
+           03 NT-CHAVE.
+              05 NT-ID-ALUNO        PIC 9(05).
+              05 NT-ID-MATERIA      PIC 999.
+           03 NT-NOTA1              PIC 9(02)V99.
+           03 NT-NOTA2              PIC 9(02)V99.
+           03 NT-NOTA3              PIC 9(02)V99.
+           03 NT-NOTA4              PIC 9(02)V99.
+           03 NT-MEDIA              PIC 9(02)V99.
+           03 NT-SITUACAO           PIC X(01).
+              88 NOTA-APROVADO      VALUE 'A'.
+              88 NOTA-REPROVADO     VALUE 'R'.
