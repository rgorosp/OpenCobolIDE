@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: SUBROTINA COMPARTILHADA QUE ACUMULA, NUM ARQUIVO-
+      *          LEDGER (TOTDIARI.LOG), OS TOTAIS DE REGISTRO DE CADA
+      *          EXECUCAO DOS PROGRAMAS DE CADASTRO (CADCONTA, CADALUNO,
+      *          CADMATER, ATUCONTA, DELCONTA, ETC), COM DATA E HORA,
+      *          PARA QUE SEJA POSSIVEL SOMAR O TOTAL DO DIA ATRAVES DE
+      *          VARIAS EXECUCOES, EM VEZ DE SO VER O TOTAL DA ULTIMA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOTDIARI.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-TOTDIARI ASSIGN TO "C:/ARQUIVOS/TOTDIARI.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-TOTDIARI.
+       01  LOG-LINHA             PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           03 WS-FS-LOG          PIC 9(02) VALUE ZEROS.
+           03 WS-CURRENT-DATE    PIC X(21) VALUE SPACES.
+           03 WS-DATA-HORA       PIC X(19) VALUE SPACES.
+
+      * AREA DE COMUNICACAO
+       LINKAGE SECTION.
+       01  LK-AREA.
+           03 LK-PROGRAMA        PIC X(08).
+           03 LK-CONTADOR        PIC X(15).
+           03 LK-QUANTIDADE      PIC 9(05).
+           03 LK-MENSAGEM        PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION USING LK-AREA.
+       S000 SECTION.
+       P000-INICIO.
+            MOVE SPACES TO LK-MENSAGEM
+            PERFORM P050-ABRIR
+            PERFORM P100-GRAVAR THRU P100-EXIT
+            PERFORM P700-FECHAR
+            GOBACK.
+       P000-EXIT.
+            EXIT.
+
+       S050 SECTION.
+       P050-ABRIR.
+            OPEN EXTEND LOG-TOTDIARI
+            IF WS-FS-LOG = 35 THEN
+               OPEN OUTPUT LOG-TOTDIARI
+               CLOSE LOG-TOTDIARI
+               OPEN EXTEND LOG-TOTDIARI
+            END-IF
+            IF WS-FS-LOG NOT = 00 THEN
+               MOVE 'ERRO ABERTURA DO ARQUIVO TOTDIARI.LOG'
+                    TO LK-MENSAGEM
+            END-IF.
+       P050-EXIT.
+            EXIT.
+
+      * >>> GRAVA UMA LINHA COM DATA/HORA, PROGRAMA, CONTADOR E
+      * >>> A QUANTIDADE DESSA EXECUCAO NO ARQUIVO-LEDGER
+       S100 SECTION.
+       P100-GRAVAR.
+            IF WS-FS-LOG = 00 THEN
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+               STRING WS-CURRENT-DATE(7:2) '/'
+                      WS-CURRENT-DATE(5:2) '/'
+                      WS-CURRENT-DATE(1:4) ' '
+                      WS-CURRENT-DATE(9:2) ':'
+                      WS-CURRENT-DATE(11:2) ':'
+                      WS-CURRENT-DATE(13:2)
+                      DELIMITED BY SIZE INTO WS-DATA-HORA
+
+               MOVE SPACES TO LOG-LINHA
+               STRING WS-DATA-HORA ' - ' LK-PROGRAMA
+                      ' - ' LK-CONTADOR
+                      ' - QTDE: ' LK-QUANTIDADE
+                      DELIMITED BY SIZE INTO LOG-LINHA
+               WRITE LOG-LINHA
+               IF WS-FS-LOG NOT = 00 THEN
+                  MOVE 'ERRO GRAVACAO DO ARQUIVO TOTDIARI.LOG'
+                       TO LK-MENSAGEM
+               END-IF
+            END-IF.
+       P100-EXIT.
+            EXIT.
+
+       S700 SECTION.
+       P700-FECHAR.
+            CLOSE LOG-TOTDIARI.
+       P700-EXIT.
+            EXIT.
+       END PROGRAM TOTDIARI.
