@@ -4,41 +4,119 @@
       * Purpose: CALCULAR UM BOLETIM ESCOLAR
       * Descritivo: Imputar e calcular dados de notas, processar
       *             média e gerar display de saída.
+      * Update: 09-08-26 - RESULTADO CALCULADO PASSA A SER GRAVADO NO
+      *         ARQUIVO DE HISTORICO DESABOL.LOG, COM DATA E HORA,
+      *         ALEM DE CONTINUAR SENDO EXIBIDO NA TELA
+      * Update: 09-08-26 - QUANTIDADE DE NOTAS E O PESO DE CADA UMA
+      *         PASSAM A SER INFORMADOS PELO OPERADOR (1 A 9 NOTAS),
+      *         NO LUGAR DAS QUATRO NOTAS FIXAS DE PESO IGUAL
+      * Update: 09-08-26 - NOTA DE CORTE PASSA A SER LIDA DO CADASTRO
+      *         DE MATERIAS (NT-APROVACAO), EM VEZ DO VALOR FIXO 7;
+      *         SE A MATERIA NAO FOR ENCONTRADA, MANTEM O CORTE 7 COMO
+      *         PADRAO
+      * Update: 09-08-26 - CHAVE DO ARQUIVO CFP001S2 PASSOU A SER
+      *         COMPOSTA (ID + ANO + TERMO); A VARREDURA POR NOME
+      *         CONTINUA POSICIONANDO A PARTIR DE LOW-VALUES, SEM
+      *         DEPENDER DE ANO/TERMO ESPECIFICO
+      * Update: 09-08-26 - MEDIA PASSA A TER DUAS CASAS DECIMAIS (ANTES
+      *         PIC 9(02) SEM DECIMAIS, TRUNCAVA O RESULTADO DA DIVISAO
+      *         ANTES DE COMPARAR COM WS-CORTE-APROVACAO PIC 9(02)V99) E
+      *         O CALCULO PASSA A SER ARREDONDADO (ROUNDED)
+      * Update: 09-08-26 - P095-ABRIR-LOG/P096-ABRIR-MATERIAS PASSAM A
+      *         TRATAR ERRO DE ABERTURA PELO MESMO PADRAO FSTATDIC/
+      *         P800-ERRO USADO NO RESTANTE DO PROGRAMA, EM VEZ DE UM
+      *         DISPLAY SIMPLES SEGUIDO DE PERFORM P090-FINALIZA
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DESAMOD2.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-               DECIMAL-POINT IS COMMA.
+               COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT LOG-DESABOL ASSIGN TO "C:/ARQUIVOS/DESABOL.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-LOG.
+           SELECT CFP001S2 ASSIGN TO "C:/ARQUIVOS/MATERIAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CHAVE-MATERIA
+                  FILE STATUS  IS WS-FS-MAT.
        DATA DIVISION.
        FILE SECTION.
+       FD  LOG-DESABOL.
+       01  LOG-LINHA             PIC X(100).
+       FD  CFP001S2.
+           COPY REGMATER.
+
        WORKING-STORAGE SECTION.
        01  WS-VAR.
            03 NOME-ALUNO         PIC X(20).
            03 MATERIA-ESCOLAR    PIC X(20).
-           03 NOTA1              PIC 9(02).
-           03 NOTA2              PIC 9(02).
-           03 NOTA3              PIC 9(02).
-           03 NOTA4              PIC 9(02).
-           03 MEDIA              PIC 9(02).
+      * >>> QUANTIDADE E PESO DE CADA NOTA SAO CONFIGURAVEIS (1 A 9)
+           03 WS-QTD-NOTAS       PIC 9           VALUE ZEROS.
+           03 WS-NOTA            PIC 9(02) OCCURS 9 TIMES.
+           03 WS-PESO             PIC 9(02) OCCURS 9 TIMES.
+           03 WS-SOMA-NOTAS      PIC 9(05) VALUE ZEROS.
+           03 WS-SOMA-PESOS      PIC 9(03) VALUE ZEROS.
+           03 MEDIA              PIC 9(02)V99.
+           03 WS-CORTE-APROVACAO PIC 9(02)V99 VALUE 7.
            03 WS-I               PIC 9.
            03 WS-STATUS          PIC X(03) VALUE "SIM".
            03 WS-TEXTO           PIC X(10) VALUE SPACES.
+           03 WS-FS-LOG          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-MAT          PIC 9(02) VALUE ZEROS.
+           03 WS-ACHOU-MATERIA   PIC X(01) VALUE 'N'.
+           03 WS-MSG1            PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2            PIC X(35) VALUE SPACES.
+       77  WS-CURRENT-DATE       PIC X(21) VALUE SPACES.
+       77  WS-DATA-HORA-FORMAT   PIC X(21) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
        PROCEDURE DIVISION.
        S000-INI SECTION.
        P000-INICIO.
             INITIALIZE WS-VAR
-            PERFORM P001-NOTA1     THRU P004-EXIT
+            PERFORM P095-ABRIR-LOG THRU P095-EXIT
+            PERFORM P096-ABRIR-MATERIAS THRU P096-EXIT
+            PERFORM P001-QTD-NOTAS   THRU P001-EXIT
+            PERFORM P002-NOTAS-PESOS THRU P002-EXIT
             PERFORM P010-CONFIRMA UNTIL WS-STATUS = "NAO"
             PERFORM P090-FINALIZA.
        P000-EXIT.
             EXIT.
 
+      * >>> ABRE O ARQUIVO DE HISTORICO DE BOLETINS PARA ACRESCIMO
+       S095-ABRIR-LOG SECTION.
+       P095-ABRIR-LOG.
+            OPEN EXTEND LOG-DESABOL
+            IF WS-FS-LOG NOT = 00
+               MOVE WS-FS-LOG                        TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO LOG-DESABOL'    TO WS-MSG2
+               PERFORM P800-ERRO THRU P800-EXIT
+            END-IF.
+       P095-EXIT.
+            EXIT.
+
+      * >>> ABRE O CADASTRO DE MATERIAS PARA CONSULTA DA NOTA DE CORTE
+       S096-ABRIR-MATERIAS SECTION.
+       P096-ABRIR-MATERIAS.
+            OPEN INPUT CFP001S2
+            IF WS-FS-MAT NOT = 00
+               MOVE WS-FS-MAT                        TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO CFP001S2'       TO WS-MSG2
+               PERFORM P800-ERRO THRU P800-EXIT
+            END-IF.
+       P096-EXIT.
+            EXIT.
+
        S001-NOTA SECTION.
-       P001-NOTA1.
+       P001-QTD-NOTAS.
             DISPLAY " "
             DISPLAY "DIGITE O NOME DO ALUNO....: "
             ACCEPT NOME-ALUNO
@@ -46,64 +124,110 @@
             DISPLAY "DIGITE A MATERIA ESCOLAR..: "
             ACCEPT MATERIA-ESCOLAR
 
+            PERFORM P006-BUSCA-CORTE THRU P006-EXIT
+
             DISPLAY " ".
-            DISPLAY "DIGITE A NOTA1..: "
-            ACCEPT NOTA1
-            IF NOTA1 IS NUMERIC AND NOTA1 GREATER ZEROS
-               AND NOTA1 LESS 11 THEN
-               DISPLAY "NOTA1 >> OK "
+            DISPLAY "QUANTAS NOTAS SERAO LANCADAS (1 A 9)..: "
+            ACCEPT WS-QTD-NOTAS
+            IF WS-QTD-NOTAS IS NUMERIC AND WS-QTD-NOTAS GREATER ZEROS
+               THEN
+               DISPLAY "QUANTIDADE >> OK "
             ELSE
-               DISPLAY "NOTA1 INVALIDA, TENTE NOVAMENTE!"
-               GO TO P001-NOTA1
+               DISPLAY "QUANTIDADE INVALIDA, TENTE NOVAMENTE!"
+               GO TO P001-QTD-NOTAS
             END-IF.
        P001-EXIT.
+            EXIT.
 
-       P002-NOTA2.
-            DISPLAY "DIGITE A NOTA2..: "
-            ACCEPT NOTA2
-            IF NOTA2 IS NUMERIC AND NOTA2 GREATER ZEROS
-               AND NOTA2 LESS 11 THEN
-               DISPLAY "NOTA2 >> OK "
-            ELSE
-               DISPLAY "NOTA2 INVALIDA, TENTE NOVAMENTE!"
-               GO TO P002-NOTA2
+      * >>> BUSCA A NOTA DE CORTE DA MATERIA NO CADASTRO CFP001S2;
+      * >>> MANTEM O CORTE 7,00 SE A MATERIA NAO FOR ENCONTRADA
+       P006-BUSCA-CORTE.
+            MOVE 7            TO WS-CORTE-APROVACAO
+            MOVE 'N'           TO WS-ACHOU-MATERIA
+            MOVE LOW-VALUES   TO CHAVE-MATERIA
+            START CFP001S2 KEY IS NOT LESS THAN CHAVE-MATERIA
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  PERFORM P007-COMPARA-MATERIA THRU P007-EXIT
+                          UNTIL WS-FS-MAT = 10 OR WS-ACHOU-MATERIA = 'S'
+            END-START
+
+            IF WS-ACHOU-MATERIA NOT = 'S'
+               DISPLAY "MATERIA DESCONHECIDA, ASSUMINDO CORTE 7,00"
             END-IF.
+       P006-EXIT.
+            EXIT.
+
+       P007-COMPARA-MATERIA.
+            READ CFP001S2 NEXT RECORD
+               AT END
+                  CONTINUE
+               NOT AT END
+                  IF FUNCTION TRIM(NM-MATERIA) =
+                     FUNCTION TRIM(MATERIA-ESCOLAR)
+                     MOVE NT-APROVACAO    TO WS-CORTE-APROVACAO
+                     MOVE 'S'             TO WS-ACHOU-MATERIA
+                  END-IF
+            END-READ.
+       P007-EXIT.
+            EXIT.
+
+      * >>> SOLICITA NOTA E PESO DE CADA LANCAMENTO E CALCULA A MEDIA
+       P002-NOTAS-PESOS.
+            PERFORM VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > WS-QTD-NOTAS
+               PERFORM P003-NOTA THRU P003-EXIT
+               PERFORM P004-PESO THRU P004-EXIT
+            END-PERFORM
+
+            PERFORM P011-CALCULO.
        P002-EXIT.
+            EXIT.
 
-       P003-NOTA3.
-            DISPLAY "DIGITE A NOTA3..: "
-            ACCEPT NOTA3
-            IF NOTA3 IS NUMERIC AND NOTA3 GREATER ZEROS
-               AND NOTA3 LESS 11 THEN
-               DISPLAY "NOTA3 >> OK "
+       P003-NOTA.
+            DISPLAY "DIGITE A NOTA " WS-I "..: "
+            ACCEPT WS-NOTA(WS-I)
+            IF WS-NOTA(WS-I) IS NUMERIC AND WS-NOTA(WS-I) GREATER ZEROS
+               AND WS-NOTA(WS-I) LESS 11 THEN
+               DISPLAY "NOTA " WS-I " >> OK "
             ELSE
-               DISPLAY "NOTA3 INVALIDA, TENTE NOVAMENTE!"
-               GO TO P003-NOTA3
+               DISPLAY "NOTA INVALIDA, TENTE NOVAMENTE!"
+               GO TO P003-NOTA
             END-IF.
        P003-EXIT.
+            EXIT.
 
-       P004-NOTA4.
-            DISPLAY "DIGITE A NOTA4..: "
-            ACCEPT NOTA4
-            IF NOTA4 IS NUMERIC AND NOTA4 GREATER ZEROS
-               AND NOTA4 LESS 11 THEN
-               DISPLAY "NOTA4 >> OK "
+       P004-PESO.
+            DISPLAY "DIGITE O PESO DA NOTA " WS-I " (1 A 99)..: "
+            ACCEPT WS-PESO(WS-I)
+            IF WS-PESO(WS-I) IS NUMERIC AND WS-PESO(WS-I) GREATER ZEROS
+               THEN
+               DISPLAY "PESO " WS-I " >> OK "
             ELSE
-               DISPLAY "NOTA4 INVALIDA, TENTE NOVAMENTE!"
-               GO TO P004-NOTA4
-            END-IF
-
-            PERFORM P011-CALCULO.
+               DISPLAY "PESO INVALIDO, TENTE NOVAMENTE!"
+               GO TO P004-PESO
+            END-IF.
        P004-EXIT.
             EXIT.
 
        S010-CALCULO SECTION.
        P011-CALCULO.
-            COMPUTE MEDIA = (NOTA1 + NOTA2 + NOTA3 + NOTA4) / 4
+            MOVE ZEROS TO WS-SOMA-NOTAS WS-SOMA-PESOS
+            PERFORM VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > WS-QTD-NOTAS
+               COMPUTE WS-SOMA-NOTAS = WS-SOMA-NOTAS +
+                       (WS-NOTA(WS-I) * WS-PESO(WS-I))
+                       ON SIZE ERROR PERFORM P080-ERRO
+               END-COMPUTE
+               ADD WS-PESO(WS-I) TO WS-SOMA-PESOS
+            END-PERFORM
+
+            COMPUTE MEDIA ROUNDED = WS-SOMA-NOTAS / WS-SOMA-PESOS
                     ON SIZE ERROR PERFORM P080-ERRO
             END-COMPUTE
 
-            IF MEDIA >= 7 THEN
+            IF MEDIA >= WS-CORTE-APROVACAO THEN
                MOVE "APROVADO!"  TO WS-TEXTO
             ELSE
                MOVE "REPROVADO!" TO WS-TEXTO
@@ -111,6 +235,20 @@
        P011-EXIT.
             EXIT.
 
+      * >>> GRAVA O RESULTADO CALCULADO NO HISTORICO DESABOL.LOG
+       P012-GRAVA-LOG.
+            PERFORM P950-DATA-HORA THRU P950-EXIT
+
+            MOVE SPACES TO LOG-LINHA
+            STRING WS-DATA-HORA-FORMAT ' - '
+                   NOME-ALUNO          ' - '
+                   MATERIA-ESCOLAR     ' - MEDIA: ' MEDIA
+                   ' - ' WS-TEXTO
+                   DELIMITED BY SIZE INTO LOG-LINHA
+            WRITE LOG-LINHA.
+       P012-EXIT.
+            EXIT.
+
        S010-CONFIRMA SECTION.
        P010-CONFIRMA.
             DISPLAY " "
@@ -123,13 +261,17 @@
             DISPLAY "STATUS.........: " WS-TEXTO
             DISPLAY "**********************************"
             DISPLAY " "
+
+            PERFORM P012-GRAVA-LOG THRU P012-EXIT
+
             DISPLAY "DESEJA AVALIAR OUTRO ALUNO: "
             DISPLAY "DIGITE (SIM) OU (NAO): "
             ACCEPT WS-STATUS
 
             IF WS-STATUS = "SIM" THEN
                INITIALIZE WS-VAR
-               PERFORM P001-NOTA1 THRU P004-EXIT
+               PERFORM P001-QTD-NOTAS   THRU P001-EXIT
+               PERFORM P002-NOTAS-PESOS THRU P002-EXIT
             END-IF.
        P010-EXIT.
             EXIT.
@@ -142,9 +284,47 @@
        P080-EXIT.
             EXIT.
 
+      * >>> ERRO FATAL DE ABERTURA DE ARQUIVO - CONSULTA O DICIONARIO DE
+      * >>> FILE STATUS E ENCERRA O PROGRAMA
+       S800-ERRO SECTION.
+       P800-ERRO.
+            DISPLAY '**********************************'
+            DISPLAY '     ERRO PROGRAMA DESAMOD2'
+            DISPLAY '**********************************'
+            DISPLAY ' MENSAGEM: ' WS-MSG2
+            DISPLAY ' CODIGO..: ' WS-MSG1
+            DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
+            MOVE 8 TO RETURN-CODE
+            STOP RUN.
+       P800-EXIT.
+            EXIT.
+
        S090-FINALIZA SECTION.
        P090-FINALIZA.
+            CLOSE LOG-DESABOL
+            CLOSE CFP001S2
             STOP RUN.
        P090-EXIT.
             EXIT.
+
+       S950-DATA-HORA SECTION.
+       P950-DATA-HORA.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+            STRING WS-CURRENT-DATE(7:2) '/'
+                   WS-CURRENT-DATE(5:2) '/'
+                   WS-CURRENT-DATE(1:4) ' - '
+                   WS-CURRENT-DATE(9:2) ':'
+                   WS-CURRENT-DATE(11:2) ':'
+                   WS-CURRENT-DATE(13:2)
+                   DELIMITED BY SIZE
+                   INTO WS-DATA-HORA-FORMAT
+            END-STRING.
+       P950-EXIT.
+            EXIT.
        END PROGRAM DESAMOD2.
