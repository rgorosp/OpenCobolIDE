@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: DICIONARIO COMPARTILHADO DE CODIGOS FILE STATUS,
+      *          TRADUZINDO O CODIGO NUMERICO DE DUAS POSICOES (WS-FS-xxx)
+      *          USADO EM TODOS OS P800-ERRO DO SISTEMA EM UMA DESCRICAO
+      *          LEGIVEL; TABELA MONTADA EM WORKING-STORAGE E PESQUISADA
+      *          SEQUENCIALMENTE, NO MESMO ESTILO DA TABELA DE AMOST51
+      * Update: 09-08-26 - INCLUIDA A CLASSIFICACAO DE SEVERIDADE
+      *         (LK-FS-SEVERIDADE) JUNTO COM A DESCRICAO, PARA USO
+      *         PADRONIZADO NOS P800-ERRO/P801-ERRO DE TODO O SISTEMA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSTATDIC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           03 WS-QTD-COD         PIC 9(02) VALUE ZEROS.
+           03 WS-I               PIC 9(02) VALUE ZEROS.
+           03 WS-ACHOU           PIC X(01) VALUE 'N'.
+
+       01  WS-TAB-FSTAT.
+           03 WS-FS-COD          PIC X(02) OCCURS 20 TIMES.
+           03 WS-FS-DESC         PIC X(40) OCCURS 20 TIMES.
+           03 WS-FS-SEVR         PIC X(01) OCCURS 20 TIMES.
+              88 WS-SEVR-SUCESSO    VALUE 'S'.
+              88 WS-SEVR-AVISO      VALUE 'A'.
+              88 WS-SEVR-INFORMATIVO VALUE 'I'.
+              88 WS-SEVR-FATAL      VALUE 'F'.
+
+      * AREA DE COMUNICACAO
+       LINKAGE SECTION.
+       01  LK-AREA.
+           03 LK-FS-CODIGO       PIC X(02).
+           03 LK-FS-DESCRICAO    PIC X(40).
+           03 LK-FS-SEVERIDADE   PIC X(01).
+              88 LK-SEVR-SUCESSO    VALUE 'S'.
+              88 LK-SEVR-AVISO      VALUE 'A'.
+              88 LK-SEVR-INFORMATIVO VALUE 'I'.
+              88 LK-SEVR-FATAL      VALUE 'F'.
+
+       PROCEDURE DIVISION USING LK-AREA.
+       S000 SECTION.
+       P000-INICIO.
+            PERFORM P010-MONTA-TABELA THRU P010-EXIT
+            PERFORM P100-PESQUISA THRU P100-EXIT
+            PERFORM P999-FIM.
+       P000-EXIT.
+            EXIT.
+
+      * >>> MONTA A TABELA DE CODIGOS FILE STATUS CONHECIDOS
+       S010 SECTION.
+       P010-MONTA-TABELA.
+            MOVE 20 TO WS-QTD-COD
+
+            MOVE '00' TO WS-FS-COD(01)
+            MOVE 'OPERACAO CONCLUIDA COM SUCESSO'
+                 TO WS-FS-DESC(01)
+            MOVE 'S' TO WS-FS-SEVR(01)
+            MOVE '02' TO WS-FS-COD(02)
+            MOVE 'CHAVE DUPLICADA NA LEITURA'
+                 TO WS-FS-DESC(02)
+            MOVE 'A' TO WS-FS-SEVR(02)
+            MOVE '04' TO WS-FS-COD(03)
+            MOVE 'TAMANHO DO REGISTRO INCORRETO'
+                 TO WS-FS-DESC(03)
+            MOVE 'A' TO WS-FS-SEVR(03)
+            MOVE '05' TO WS-FS-COD(04)
+            MOVE 'ARQUIVO OPCIONAL NAO ENCONTRADO'
+                 TO WS-FS-DESC(04)
+            MOVE 'A' TO WS-FS-SEVR(04)
+            MOVE '10' TO WS-FS-COD(05)
+            MOVE 'FIM DE ARQUIVO ATINGIDO'
+                 TO WS-FS-DESC(05)
+            MOVE 'I' TO WS-FS-SEVR(05)
+            MOVE '21' TO WS-FS-COD(06)
+            MOVE 'ERRO DE SEQUENCIA NA CHAVE'
+                 TO WS-FS-DESC(06)
+            MOVE 'F' TO WS-FS-SEVR(06)
+            MOVE '22' TO WS-FS-COD(07)
+            MOVE 'CHAVE DUPLICADA NA GRAVACAO'
+                 TO WS-FS-DESC(07)
+            MOVE 'F' TO WS-FS-SEVR(07)
+            MOVE '23' TO WS-FS-COD(08)
+            MOVE 'REGISTRO NAO ENCONTRADO'
+                 TO WS-FS-DESC(08)
+            MOVE 'F' TO WS-FS-SEVR(08)
+            MOVE '24' TO WS-FS-COD(09)
+            MOVE 'LIMITE DO ARQUIVO EXCEDIDO'
+                 TO WS-FS-DESC(09)
+            MOVE 'F' TO WS-FS-SEVR(09)
+            MOVE '30' TO WS-FS-COD(10)
+            MOVE 'ERRO PERMANENTE DE E/S'
+                 TO WS-FS-DESC(10)
+            MOVE 'F' TO WS-FS-SEVR(10)
+            MOVE '34' TO WS-FS-COD(11)
+            MOVE 'VIOLACAO DE LIMITE NA GRAVACAO'
+                 TO WS-FS-DESC(11)
+            MOVE 'F' TO WS-FS-SEVR(11)
+            MOVE '35' TO WS-FS-COD(12)
+            MOVE 'ARQUIVO NAO ENCONTRADO NA ABERTURA'
+                 TO WS-FS-DESC(12)
+            MOVE 'F' TO WS-FS-SEVR(12)
+            MOVE '37' TO WS-FS-COD(13)
+            MOVE 'MODO DE ABERTURA INCOMPATIVEL'
+                 TO WS-FS-DESC(13)
+            MOVE 'F' TO WS-FS-SEVR(13)
+            MOVE '39' TO WS-FS-COD(14)
+            MOVE 'CONFLITO DE ATRIBUTOS NA ABERTURA'
+                 TO WS-FS-DESC(14)
+            MOVE 'F' TO WS-FS-SEVR(14)
+            MOVE '41' TO WS-FS-COD(15)
+            MOVE 'ARQUIVO JA ESTA ABERTO'
+                 TO WS-FS-DESC(15)
+            MOVE 'F' TO WS-FS-SEVR(15)
+            MOVE '42' TO WS-FS-COD(16)
+            MOVE 'ARQUIVO NAO ESTA ABERTO'
+                 TO WS-FS-DESC(16)
+            MOVE 'F' TO WS-FS-SEVR(16)
+            MOVE '43' TO WS-FS-COD(17)
+            MOVE 'SEM REGISTRO CORRENTE P/ REWRITE'
+                 TO WS-FS-DESC(17)
+            MOVE 'F' TO WS-FS-SEVR(17)
+            MOVE '46' TO WS-FS-COD(18)
+            MOVE 'LEITURA SEQUENCIAL APOS FIM'
+                 TO WS-FS-DESC(18)
+            MOVE 'F' TO WS-FS-SEVR(18)
+            MOVE '47' TO WS-FS-COD(19)
+            MOVE 'LEITURA COM ARQUIVO NAO ABERTO'
+                 TO WS-FS-DESC(19)
+            MOVE 'F' TO WS-FS-SEVR(19)
+            MOVE '48' TO WS-FS-COD(20)
+            MOVE 'GRAVACAO COM ARQUIVO NAO ABERTO'
+                 TO WS-FS-DESC(20)
+            MOVE 'F' TO WS-FS-SEVR(20).
+       P010-EXIT.
+            EXIT.
+
+      * >>> PESQUISA SEQUENCIAL DO CODIGO RECEBIDO NA TABELA
+       S100 SECTION.
+       P100-PESQUISA.
+            MOVE 'N' TO WS-ACHOU
+            MOVE 'CODIGO FILE STATUS DESCONHECIDO' TO LK-FS-DESCRICAO
+            MOVE 'F' TO LK-FS-SEVERIDADE
+            PERFORM P110-COMPARA THRU P110-EXIT
+                    VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > WS-QTD-COD OR WS-ACHOU = 'S'.
+       P100-EXIT.
+            EXIT.
+
+       P110-COMPARA.
+            IF LK-FS-CODIGO = WS-FS-COD(WS-I)
+               MOVE WS-FS-DESC(WS-I) TO LK-FS-DESCRICAO
+               MOVE WS-FS-SEVR(WS-I) TO LK-FS-SEVERIDADE
+               MOVE 'S' TO WS-ACHOU
+            END-IF.
+       P110-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-FIM.
+            GOBACK.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM FSTATDIC.
