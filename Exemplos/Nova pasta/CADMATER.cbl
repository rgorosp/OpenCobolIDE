@@ -2,19 +2,45 @@
       * Author: EMERSON S MOTTA
       * Date: 20-02-2023
       * Purpose: CADASTRO DE MATERIAS DE ALUNO ARQUIVO INDEXADO
+      * Update: 09-08-26 - NOTA PARA APROVACAO PASSA A SER VALIDADA
+      *         (SOMENTE VALORES NUMERICOS DE 0 A 10)
+      * Update: 09-08-26 - LOCK MODE AUTOMATIC NO ARQUIVO CFP001S2 PARA
+      *         IMPEDIR ATUALIZACAO PERDIDA QUANDO HOUVER MAIS DE UMA
+      *         SESSAO ACESSANDO O MESMO REGISTRO
+      * Update: 09-08-26 - CHAVE ALTERNATIVA POR NOME (NM-MATERIA) NO
+      *         ARQUIVO CFP001S2, PARA PERMITIR CONSULTA DIRETA POR
+      *         NOME SEM VARREDURA SEQUENCIAL DO ARQUIVO
+      * Update: 09-08-26 - CHAVE PRIMARIA PASSA A SER COMPOSTA POR
+      *         ID-MATERIA + ANO LETIVO (AN-MATERIA) + TERMO (TR-
+      *         MATERIA), PERMITINDO REOFERTAR A MESMA MATERIA EM
+      *         PERIODOS DIFERENTES; QUEM NAO INFORMAR ANO/TERMO FICA
+      *         NA OFERTA PADRAO (ANO 0000, TERMO 0)
+      * Update: 09-08-26 - TOTAL DE MATERIAS GRAVADAS NESTA EXECUCAO
+      *         PASSA A SER ACUMULADO, COM DATA E HORA, NO ARQUIVO-
+      *         LEDGER TOTDIARI.LOG (VIA SUBROTINA TOTDIARI)
+      * Update: 09-08-26 - RETORNO DO CALL 'TOTDIARI' (WS-LG-MENSAGEM)
+      *         PASSA A SER INSPECIONADO, EXIBINDO AVISO SE O LEDGER
+      *         NAO PUDER SER ATUALIZADO
+      * Update: 09-08-26 - LK-MENSAGEM PASSA A SER O PRIMEIRO CAMPO DA
+      *         LK-AREA, NOS MOLDES DO DELMATER/DELCONTA/DELALUNO, EM
+      *         VEZ DE FICAR POR ULTIMO; ASSIM, TODO CHAMADOR QUE USA A
+      *         MESMA WS-AREA COMPARTILHADA (MENMATER) NAO PRECISA MAIS
+      *         DE LAYOUTS DIFERENTES PARA CADA PROGRAMA CHAMADO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADMATER.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CFP001S2 ASSIGN TO "C:/ARQUIVOS/MATERIAS.DAT"
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS RANDOM
-                  RECORD KEY   IS ID-MATERIA
+                  RECORD KEY   IS CHAVE-MATERIA
+                  ALTERNATE RECORD KEY IS NM-MATERIA WITH DUPLICATES
+                  LOCK MODE    IS AUTOMATIC
                   FILE STATUS  IS WS-FS-MAT.
        DATA DIVISION.
        FILE SECTION.
@@ -27,20 +53,37 @@
            03 WS-MSG2            PIC X(35) VALUE SPACES.
            03 WS-FLAG            PIC X(01) VALUE 'S'.
            03 WS-O-MAT           PIC 9(02) VALUE ZEROS.
-       01  WS-REG-CFP001S2       PIC X(27) VALUE SPACES.
+       01  WS-REG-CFP001S2       PIC X(32) VALUE SPACES.
        01  FILLER REDEFINES WS-REG-CFP001S2.
            03 WS-ID-MATERIA      PIC 999.
+           03 WS-AN-MATERIA      PIC 9(04).
+           03 WS-TR-MATERIA      PIC 9(01).
            03 WS-NM-MATERIA      PIC X(20).
            03 WS-NT-APROVACAO    PIC 9(02)V99.
 
       * AREA DE COMUNICACAO
        LINKAGE SECTION.
        01  LK-AREA.
+           03 LK-MENSAGEM        PIC X(40).
            03 LK-ID-MATERIA      PIC 999.
+           03 LK-AN-MATERIA      PIC 9(04).
+           03 LK-TR-MATERIA      PIC 9(01).
            03 LK-NM-MATERIA      PIC X(20).
            03 LK-NT-APROVACAO    PIC 9(02)V99.
-           03 LK-MENSAGEM        PIC X(40).
       *
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM A SUBROTINA DE TOTAIS DO DIA
+       01  WS-LEDGER-AREA.
+           03 WS-LG-PROGRAMA      PIC X(08) VALUE SPACES.
+           03 WS-LG-CONTADOR      PIC X(15) VALUE SPACES.
+           03 WS-LG-QUANTIDADE    PIC 9(05) VALUE ZEROS.
+           03 WS-LG-MENSAGEM      PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION USING LK-AREA.
        S000 SECTION.
        P000-INICIO.
@@ -74,12 +117,25 @@
                DISPLAY ' '
                DISPLAY 'DIGITE O ID COM 3 DIGITOS! '
                ACCEPT WS-ID-MATERIA
+               DISPLAY 'DIGITE O ANO LETIVO DA OFERTA (AAAA), OU 0000 '
+               DISPLAY 'PARA OFERTA PADRAO: '
+               ACCEPT WS-AN-MATERIA
+               DISPLAY 'DIGITE O TERMO/SEMESTRE DA OFERTA (0 A 9), OU '
+               DISPLAY '0 PARA OFERTA PADRAO: '
+               ACCEPT WS-TR-MATERIA
                DISPLAY 'DIGITE O NOME DA MATERIA! '
                ACCEPT WS-NM-MATERIA
-               DISPLAY 'DIGITE A NOTA PARA APROVACAO'
+               DISPLAY 'DIGITE A NOTA PARA APROVACAO (0 A 10)'
                ACCEPT WS-NT-APROVACAO
+               PERFORM UNTIL WS-NT-APROVACAO IS NUMERIC
+                               AND WS-NT-APROVACAO NOT GREATER 10
+                  DISPLAY 'NOTA INVALIDA! DIGITE UM VALOR DE 0 A 10: '
+                  ACCEPT WS-NT-APROVACAO
+               END-PERFORM
 
             MOVE WS-ID-MATERIA   TO ID-MATERIA
+            MOVE WS-AN-MATERIA   TO AN-MATERIA
+            MOVE WS-TR-MATERIA   TO TR-MATERIA
             MOVE WS-NM-MATERIA   TO NM-MATERIA
             MOVE WS-NT-APROVACAO TO NT-APROVACAO
             WRITE REG-CFP001S2
@@ -124,6 +180,11 @@
             DISPLAY ' MENSAGEM: ' WS-MSG2
             DISPLAY ' CODIGO..: ' WS-MSG1
             DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
             MOVE 8 TO RETURN-CODE
             GOBACK.
        P800-EXIT.
@@ -136,6 +197,13 @@
             DISPLAY '--------------------------------------'
             DISPLAY ' QTDE ALUNOS GRAV: ' WS-O-MAT
             DISPLAY '--------------------------------------'
+            MOVE 'CADMATER' TO WS-LG-PROGRAMA
+            MOVE 'MATERIAS GRAV  ' TO WS-LG-CONTADOR
+            MOVE WS-O-MAT TO WS-LG-QUANTIDADE
+            CALL 'TOTDIARI' USING WS-LEDGER-AREA
+            IF WS-LG-MENSAGEM NOT = SPACES
+               DISPLAY 'AVISO TOTDIARI: ' WS-LG-MENSAGEM
+            END-IF
             GOBACK.
        P999-EXIT.
             EXIT.
