@@ -2,19 +2,51 @@
       * Author: EMERSON S MOTTA
       * Date: 02-07-2025
       * Purpose: CADASTRO DE ALUNOS ARQUIVO INDEXADO
+      * Update: 09-08-26 - ID-ALUNO AMPLIADO PARA 5 DIGITOS E GERACAO
+      *         AUTOMATICA DO PROXIMO ID A PARTIR DO MAIOR JA
+      *         CADASTRADO (NAO MAIS DIGITADO PELO OPERADOR)
+      * Update: 09-08-26 - TELEFONE DO ALUNO PASSA A SER VALIDADO
+      *         (SOMENTE OS 9 DIGITOS NUMERICOS DO CAMPO TL-ALUNO)
+      * Update: 09-08-26 - NOVO CAMPO EM-ALUNO (E-MAIL) NO CADASTRO
+      * Update: 09-08-26 - NOVO CAMPO TU-ALUNO (TURMA) NO CADASTRO
+      * Update: 09-08-26 - NOVO ALUNO GRAVADO SEMPRE COMO ATIVO
+      *         (ST-ALUNO)
+      * Update: 09-08-26 - LOCK MODE AUTOMATIC NO ARQUIVO CFP001S1 PARA
+      *         IMPEDIR ATUALIZACAO PERDIDA QUANDO HOUVER MAIS DE UMA
+      *         SESSAO ACESSANDO O MESMO REGISTRO
+      * Update: 09-08-26 - CHAVE ALTERNATIVA POR NOME (NM-ALUNO) NO
+      *         ARQUIVO CFP001S1, PARA PERMITIR CONSULTA DIRETA POR
+      *         NOME SEM VARREDURA SEQUENCIAL DO ARQUIVO
+      * Update: 09-08-26 - NOVO CAMPO DT-NASCIMENTO (AAAAMMDD) NO
+      *         CADASTRO, VALIDADO COM FUNCTION INTEGER-OF-DATE DA
+      *         MESMA FORMA QUE O DATECONV; MATRICULA E REJEITADA SE
+      *         O ALUNO NAO ATINGIR A IDADE MINIMA (WS-IDADE-MINIMA)
+      * Update: 09-08-26 - TOTAL DE ALUNOS GRAVADOS NESTA EXECUCAO
+      *         PASSA A SER ACUMULADO, COM DATA E HORA, NO ARQUIVO-
+      *         LEDGER TOTDIARI.LOG (VIA SUBROTINA TOTDIARI)
+      * Update: 09-08-26 - RETORNO DO CALL 'TOTDIARI' (WS-LG-MENSAGEM)
+      *         PASSA A SER INSPECIONADO, EXIBINDO AVISO SE O LEDGER
+      *         NAO PUDER SER ATUALIZADO
+      * Update: 09-08-26 - LK-MENSAGEM PASSA A SER O PRIMEIRO CAMPO DA
+      *         LK-AREA, NOS MOLDES DO DELALUNO/DELCONTA/DELMATER, EM
+      *         VEZ DE FICAR POR ULTIMO; ASSIM, TODO CHAMADOR QUE USA A
+      *         MESMA WS-AREA COMPARTILHADA (MENALUNO) NAO PRECISA MAIS
+      *         DE LAYOUTS DIFERENTES PARA CADA PROGRAMA CHAMADO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADALUNO.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       SPECIAL-NAMES. COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CFP001S1 ASSIGN TO "C:/ARQUIVOS/ALUNOS.DAT"
                   ORGANIZATION IS INDEXED
-                  ACCESS MODE  IS RANDOM
+                  ACCESS MODE  IS DYNAMIC
                   RECORD KEY   IS ID-ALUNO
+                  ALTERNATE RECORD KEY IS NM-ALUNO WITH DUPLICATES
                   FILE STATUS  IS WS-FS-ALU
+                  LOCK MODE    IS AUTOMATIC
                   RESERVE       5 AREAS.
        DATA DIVISION.
        FILE SECTION.
@@ -27,21 +59,47 @@
            03 WS-MSG2            PIC X(35) VALUE SPACES.
            03 WS-FLAG            PIC X(01) VALUE 'S'.
            03 WS-O-ALU           PIC 9(02) VALUE ZEROS.
+           03 WS-MAX-ID          PIC 9(05) VALUE ZEROS.
+           03 WS-PROX-ID         PIC 9(05) VALUE ZEROS.
+           03 WS-IDADE-MINIMA    PIC 9(02) VALUE 16.
+           03 WS-IDADE-ALUNO     PIC 9(03) VALUE ZEROS.
+           03 WS-IDADE-DIAS      PIC S9(07) VALUE ZEROS.
+           03 WS-DATA-HOJE       PIC 9(08) VALUE ZEROS.
+           03 WS-CURRENT-DATE    PIC X(21) VALUE SPACES.
 
-       01  WS-REG-CFP001S1       PIC X(32) VALUE SPACES.
+       01  WS-REG-CFP001S1       PIC X(78) VALUE SPACES.
        01  FILLER REDEFINES WS-REG-CFP001S1.
-           03 WS-ID-ALUNO           PIC 999.
+           03 WS-ID-ALUNO           PIC 9(05).
            03 WS-NM-ALUNO           PIC X(20).
            03 WS-TL-ALUNO           PIC X(09).
+           03 WS-EM-ALUNO           PIC X(30).
+           03 WS-TU-ALUNO           PIC X(05).
+           03 WS-DT-NASCIMENTO     PIC 9(08).
+           03 WS-ST-ALUNO           PIC X(01).
 
       * AREA DE COMUNICACAO
        LINKAGE SECTION.
        01  LK-AREA.
-           03 LK-ID-ALUNO        PIC 999.
+           03 LK-MENSAGEM        PIC X(40) VALUE SPACES.
+           03 LK-ID-ALUNO        PIC 9(05).
            03 LK-NM-ALUNO        PIC X(20).
            03 LK-TL-ALUNO        PIC X(09).
-           03 LK-MENSAGEM        PIC X(40) VALUE SPACES.
+           03 LK-EM-ALUNO        PIC X(30).
+           03 LK-TU-ALUNO        PIC X(05).
       *
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM A SUBROTINA DE TOTAIS DO DIA
+       01  WS-LEDGER-AREA.
+           03 WS-LG-PROGRAMA      PIC X(08) VALUE SPACES.
+           03 WS-LG-CONTADOR      PIC X(15) VALUE SPACES.
+           03 WS-LG-QUANTIDADE    PIC 9(05) VALUE ZEROS.
+           03 WS-LG-MENSAGEM      PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION USING LK-AREA.
        S000 SECTION.
        P000-INICIO.
@@ -68,21 +126,97 @@
        P050-EXIT.
             EXIT.
 
+      * >>> DESCOBRE O MAIOR ID-ALUNO JA GRAVADO NO ARQUIVO
+       S095 SECTION.
+       P095-PROX-ID.
+            MOVE ZEROS     TO WS-MAX-ID
+            MOVE LOW-VALUES TO ID-ALUNO
+            START CFP001S1 KEY IS NOT LESS THAN ID-ALUNO
+                  INVALID KEY
+                       CONTINUE
+                  NOT INVALID KEY
+                       PERFORM P096-ACHAR-MAX THRU P096-EXIT
+                               UNTIL WS-FS-ALU = 10
+            END-START
+            ADD 1 WS-MAX-ID GIVING WS-PROX-ID.
+       P095-EXIT.
+            EXIT.
+
+       P096-ACHAR-MAX.
+            READ CFP001S1 NEXT RECORD
+                 AT END
+                      CONTINUE
+                 NOT AT END
+                      IF ID-ALUNO > WS-MAX-ID
+                         MOVE ID-ALUNO TO WS-MAX-ID
+                      END-IF
+            END-READ.
+       P096-EXIT.
+            EXIT.
+
        S100 SECTION.
        P100-CADASTRO.
             DISPLAY LK-AREA
             PERFORM UNTIL WS-FLAG = 'N'
+               PERFORM P095-PROX-ID THRU P095-EXIT
                DISPLAY ' '
-               DISPLAY 'DIGITE O ID COM 3 DIGITOS! '
-               ACCEPT WS-ID-ALUNO
+               DISPLAY 'ID ATRIBUIDO AUTOMATICAMENTE: ' WS-PROX-ID
                DISPLAY 'DIGITE O NOME DO ALUNO! '
                ACCEPT WS-NM-ALUNO
-               DISPLAY 'DIGITE O TELEFONE DO ALUNO'
+               DISPLAY 'DIGITE O TELEFONE DO ALUNO (9 DIGITOS): '
                ACCEPT WS-TL-ALUNO
+               PERFORM UNTIL WS-TL-ALUNO IS NUMERIC
+                  DISPLAY 'TELEFONE INVALIDO! DIGITE SOMENTE OS 9'
+                          ' DIGITOS NUMERICOS: '
+                  ACCEPT WS-TL-ALUNO
+               END-PERFORM
+               DISPLAY 'DIGITE O E-MAIL DO ALUNO: '
+               ACCEPT WS-EM-ALUNO
+               DISPLAY 'DIGITE A TURMA DO ALUNO: '
+               ACCEPT WS-TU-ALUNO
+               DISPLAY 'DIGITE A DATA DE NASCIMENTO DO ALUNO'
+                       ' (AAAAMMDD): '
+               ACCEPT WS-DT-NASCIMENTO
+               PERFORM UNTIL WS-DT-NASCIMENTO IS NUMERIC
+                  DISPLAY 'DATA INVALIDA! DIGITE NO FORMATO AAAAMMDD: '
+                  ACCEPT WS-DT-NASCIMENTO
+               END-PERFORM
+
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+               MOVE WS-CURRENT-DATE(1:8)  TO WS-DATA-HOJE
+
+               COMPUTE WS-IDADE-DIAS =
+                       FUNCTION INTEGER-OF-DATE (WS-DATA-HOJE) -
+                       FUNCTION INTEGER-OF-DATE (WS-DT-NASCIMENTO)
+                       ON SIZE ERROR
+                          DISPLAY 'DATA DE NASCIMENTO INVALIDA!'
+                          DISPLAY ' '
+                          GO TO P100-CADASTRO
+               END-COMPUTE
+
+               IF WS-IDADE-DIAS NOT POSITIVE
+                  DISPLAY 'DATA DE NASCIMENTO INVALIDA!'
+                  DISPLAY ' '
+                  GO TO P100-CADASTRO
+               END-IF
 
+               COMPUTE WS-IDADE-ALUNO = WS-IDADE-DIAS / 365
+
+               IF WS-IDADE-ALUNO < WS-IDADE-MINIMA
+                  DISPLAY 'ALUNO NAO ATENDE A IDADE MINIMA DE '
+                          WS-IDADE-MINIMA ' ANOS PARA MATRICULA!'
+                  DISPLAY ' '
+                  GO TO P100-CADASTRO
+               END-IF
+
+            MOVE WS-PROX-ID  TO WS-ID-ALUNO
             MOVE WS-ID-ALUNO TO ID-ALUNO
             MOVE WS-NM-ALUNO TO NM-ALUNO
             MOVE WS-TL-ALUNO TO TL-ALUNO
+            MOVE WS-EM-ALUNO TO EM-ALUNO
+            MOVE WS-TU-ALUNO TO TU-ALUNO
+            MOVE WS-DT-NASCIMENTO TO DT-NASCIMENTO
+            SET ALUNO-ATIVO  TO TRUE
             WRITE REG-CFP001S1
                   INVALID KEY
                        DISPLAY 'ALUNO JA CADASTRADO'
@@ -125,6 +259,11 @@
             DISPLAY ' MENSAGEM: ' WS-MSG2
             DISPLAY ' CODIGO..: ' WS-MSG1
             DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
             PERFORM P700-FECHAR
             MOVE 8 TO RETURN-CODE
             GOBACK.
@@ -138,6 +277,13 @@
             DISPLAY '--------------------------------------'
             DISPLAY ' QTDE ALUNOS GRAV: ' WS-O-ALU
             DISPLAY '--------------------------------------'
+            MOVE 'CADALUNO' TO WS-LG-PROGRAMA
+            MOVE 'ALUNOS GRAV    ' TO WS-LG-CONTADOR
+            MOVE WS-O-ALU TO WS-LG-QUANTIDADE
+            CALL 'TOTDIARI' USING WS-LEDGER-AREA
+            IF WS-LG-MENSAGEM NOT = SPACES
+               DISPLAY 'AVISO TOTDIARI: ' WS-LG-MENSAGEM
+            END-IF
             GOBACK.
        P999-EXIT.
             EXIT.
