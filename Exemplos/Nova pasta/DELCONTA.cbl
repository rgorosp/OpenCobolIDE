@@ -3,44 +3,89 @@
       * Date: 15-12-2024
       * Purpose: DELECAO CONTATOS ARQUIVO INDEXADO
       * UPDATE: 24/06/25 - TRANSFORMADO PROGRAMA PARA MODULO
+      * UPDATE: 09-08-26 - EXCLUSAO PASSOU A SER LOGICA (ST-CONTATO
+      *         = 'I'), SEM REMOVER O REGISTRO DO ARQUIVO; CONTATO
+      *         JA INATIVO E TRATADO COMO INEXISTENTE
+      * UPDATE: 09-08-26 - TODA EXCLUSAO EFETIVADA PASSA A SER GRAVADA
+      *         NO ARQUIVO DE HISTORICO CONTATOS.LOG, COM DATA E HORA
+      * UPDATE: 09-08-26 - LOCK MODE AUTOMATIC NO ARQUIVO CONTATOS PARA
+      *         IMPEDIR ATUALIZACAO PERDIDA QUANDO HOUVER MAIS DE UMA
+      *         SESSAO ACESSANDO O MESMO REGISTRO
+      * UPDATE: 09-08-26 - TOTAL DE CONTATOS EXCLUIDOS NESTA EXECUCAO
+      *         PASSA A SER ACUMULADO, COM DATA E HORA, NO ARQUIVO-
+      *         LEDGER TOTDIARI.LOG (VIA SUBROTINA TOTDIARI)
+      * UPDATE: 09-08-26 - RETORNO DO CALL 'TOTDIARI' (WS-LG-MENSAGEM)
+      *         PASSA A SER INSPECIONADO, EXIBINDO AVISO SE O LEDGER
+      *         NAO PUDER SER ATUALIZADO
+      * UPDATE: 09-08-26 - SELECT DE CONTATOS PASSA A DECLARAR TAMBEM A
+      *         CHAVE ALTERNATIVA NM-CONTATO, PARA FICAR CONSISTENTE COM
+      *         TODO O RESTANTE DOS PROGRAMAS QUE ABREM ESTE MESMO
+      *         ARQUIVO (CADCONTA/CONCONTA/ATUCONTA/IMPCONTA)
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DELCONTA.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CONTATOS ASSIGN TO "C:/ARQUIVOS/CONTATOS.DAT"
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS RANDOM
                   RECORD KEY   IS ID-CONTATO
+                  ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+                  LOCK MODE    IS AUTOMATIC
                   FILE STATUS  IS WS-FS-CON.
+
+           SELECT LOG-CONTATOS ASSIGN TO "C:/ARQUIVOS/CONTATOS.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-LOG.
        DATA DIVISION.
        FILE SECTION.
        FD  CONTATOS.
            COPY REGCONTT.
+
+       FD  LOG-CONTATOS.
+       01  LOG-LINHA              PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-VAR.
            03 WS-FS-CON          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-LOG          PIC 9(02) VALUE ZEROS.
            03 WS-MSG1            PIC 9(02) VALUE ZEROS.
            03 WS-MSG2            PIC X(35) VALUE SPACES.
            03 WS-FLAG            PIC X(01) VALUE 'S'.
            03 WS-RW-CON          PIC 9(02) VALUE ZEROS.
-       01  WS-REG-CONTATOS       PIC X(22) VALUE SPACES.
+       01  WS-REG-CONTATOS       PIC X(26) VALUE SPACES.
        01  FILLER REDEFINES WS-REG-CONTATOS.
-           03 WS-ID-CONTATO      PIC 99.
+           03 WS-ID-CONTATO      PIC 9(05).
            03 WS-NM-CONTATO      PIC X(20).
+           03 WS-ST-CONTATO      PIC X(01).
        77  WS-R-CON-INE          PIC 9(02) VALUE ZEROS.
        77  WS-R-CON              PIC 99    VALUE ZEROS.
        77  WS-DELETE             PIC A     VALUE SPACES.
+       77  WS-CURRENT-DATE       PIC X(21) VALUE SPACES.
+       77  WS-DATA-HORA          PIC X(19) VALUE SPACES.
 
       * AREA DE COMUNICACAO
        LINKAGE SECTION.
        01  LK-AREA.
            03 LK-MENSAGEM        PIC X(40).
 
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM A SUBROTINA DE TOTAIS DO DIA
+       01  WS-LEDGER-AREA.
+           03 WS-LG-PROGRAMA      PIC X(08) VALUE SPACES.
+           03 WS-LG-CONTADOR      PIC X(15) VALUE SPACES.
+           03 WS-LG-QUANTIDADE    PIC 9(05) VALUE ZEROS.
+           03 WS-LG-MENSAGEM      PIC X(40) VALUE SPACES.
+
        PROCEDURE DIVISION USING LK-AREA.
        S000 SECTION.
        P000-INICIO.
@@ -60,6 +105,13 @@
                MOVE WS-FS-CON                           TO WS-MSG1
                MOVE 'ERRO ABERTURA DO ARQUIVO CONTATOS' TO WS-MSG2
             PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN EXTEND LOG-CONTATOS
+            IF WS-FS-LOG NOT = 00
+               MOVE WS-FS-LOG                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO LOG-CONTATOS' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
             END-IF.
        P050-EXIT.
             EXIT.
@@ -68,7 +120,7 @@
        P100-DELETAR.
       *     DISPLAY LK-AREA
             PERFORM UNTIL WS-FLAG = 'N'
-            DISPLAY 'DIGITE O ID COM 2 DIGITOS PARA CONSULTA: '
+            DISPLAY 'DIGITE O ID COM 5 DIGITOS PARA CONSULTA: '
             ACCEPT ID-CONTATO
 
             READ CONTATOS INTO WS-REG-CONTATOS
@@ -79,9 +131,16 @@
                        DISPLAY ' '
                        PERFORM P300-INVALIDO
                   NOT INVALID KEY
-                       ADD 1 TO WS-R-CON
-                       DISPLAY 'CONTATOS: ' WS-REG-CONTATOS
-                       PERFORM P200-EXCLUIR
+                       IF WS-ST-CONTATO = 'I'
+                          ADD 1 TO WS-R-CON-INE
+                          DISPLAY 'CONTATO INEXISTENTE!'
+                          DISPLAY ' '
+                          PERFORM P300-INVALIDO
+                       ELSE
+                          ADD 1 TO WS-R-CON
+                          DISPLAY 'CONTATOS: ' WS-REG-CONTATOS
+                          PERFORM P200-EXCLUIR
+                       END-IF
             END-READ
             END-PERFORM.
             P100-EXIT.
@@ -93,19 +152,21 @@
             ACCEPT WS-DELETE
 
             IF WS-DELETE EQUAL 'S' THEN
-            DELETE CONTATOS RECORD
+            MOVE 'I' TO ST-CONTATO
+            REWRITE REG-CONTATOS
                   INVALID KEY
                        DISPLAY 'CONTATO NAO DELETADO'
                        DISPLAY ' '
                   NOT INVALID KEY
                        DISPLAY 'DELECAO EFETUADA!'
-            END-DELETE
+            END-REWRITE
             IF WS-FS-CON NOT = 00 THEN
                MOVE WS-FS-CON                         TO WS-MSG1
                MOVE 'ERRO DELETE ID ARQUIVO CONTATOS' TO WS-MSG2
             PERFORM P800-ERRO THRU P999-EXIT
             ELSE
                ADD 1 TO WS-RW-CON
+               PERFORM P250-GRAVAR-LOG THRU P250-EXIT
             END-IF
             END-IF.
 
@@ -115,6 +176,27 @@
        P200-EXIT.
             EXIT.
 
+      * >>> GRAVA UMA LINHA NO HISTORICO COM DATA/HORA DA EXCLUSAO
+       S250 SECTION.
+       P250-GRAVAR-LOG.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            STRING WS-CURRENT-DATE(7:2) '/'
+                   WS-CURRENT-DATE(5:2) '/'
+                   WS-CURRENT-DATE(1:4) ' '
+                   WS-CURRENT-DATE(9:2) ':'
+                   WS-CURRENT-DATE(11:2) ':'
+                   WS-CURRENT-DATE(13:2)
+                   DELIMITED BY SIZE INTO WS-DATA-HORA
+
+            MOVE SPACES TO LOG-LINHA
+            STRING WS-DATA-HORA ' - ID ' ID-CONTATO
+                   ' - CONTATO [' NM-CONTATO ']'
+                   ' EXCLUIDO (LOGICO)'
+                   DELIMITED BY SIZE INTO LOG-LINHA
+            WRITE LOG-LINHA.
+       P250-EXIT.
+            EXIT.
+
        S300-INVALIDO SECTION.
        P300-INVALIDO.
             DISPLAY ' '
@@ -130,6 +212,13 @@
                MOVE WS-FS-CON                           TO WS-MSG1
                MOVE 'ERRO FECHAR O ARQUIVO CONTATOS'    TO WS-MSG2
             PERFORM P800-ERRO THRU P800-EXIT
+            END-IF
+
+            CLOSE LOG-CONTATOS
+            IF WS-FS-LOG NOT = 00 THEN
+               MOVE WS-FS-LOG                           TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO LOG-CONTATOS' TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
             END-IF.
        P700-EXIT.
             EXIT.
@@ -142,6 +231,11 @@
             DISPLAY ' MENSAGEM: ' WS-MSG2
             DISPLAY ' CODIGO..: ' WS-MSG1
             DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
             MOVE 8 TO RETURN-CODE
             GOBACK.
        P800-EXIT.
@@ -156,6 +250,13 @@
             DISPLAY ' QTDE CONTATOS DELETADO......: ' WS-RW-CON
             DISPLAY ' QTDE CONTATOS NAO ENCONTRADO: ' WS-R-CON-INE
             DISPLAY '--------------------------------------'
+            MOVE 'DELCONTA' TO WS-LG-PROGRAMA
+            MOVE 'CONTATOS DELET ' TO WS-LG-CONTADOR
+            MOVE WS-RW-CON TO WS-LG-QUANTIDADE
+            CALL 'TOTDIARI' USING WS-LEDGER-AREA
+            IF WS-LG-MENSAGEM NOT = SPACES
+               DISPLAY 'AVISO TOTDIARI: ' WS-LG-MENSAGEM
+            END-IF
             GOBACK.
        P999-EXIT.
             EXIT.
