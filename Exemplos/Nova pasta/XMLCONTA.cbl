@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: EXPORTAR O ARQUIVO CONTATOS.DAT NA INTEGRA PARA UM
+      *          ARQUIVO XML (CONTATOS.XML), UM REGISTRO POR ELEMENTO,
+      *          PARA USO EM INTERFACES EXTERNAS AO SISTEMA
+      * Update: 09-08-26 - P700-FECHAR PASSA A VERIFICAR O FILE STATUS
+      *         DO CLOSE DO XML-CONTA, E NAO SO DO CFP001S1
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XMLCONTA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. COPY DECPOINT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CFP001S1 ASSIGN TO "C:/ARQUIVOS/CONTATOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS ID-CONTATO
+                  FILE STATUS  IS WS-FS-CON.
+           SELECT XML-CONTA ASSIGN TO "C:/ARQUIVOS/CONTATOS.XML"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-XML.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CFP001S1.
+           COPY REGCONTT.
+       FD  XML-CONTA.
+       01  XML-LINHA                PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           03 WS-FS-CON          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-XML          PIC 9(02) VALUE ZEROS.
+           03 WS-MSG1            PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2            PIC X(35) VALUE SPACES.
+           03 WS-R-CON           PIC 9(05) VALUE ZEROS.
+       01  WS-XML-BUFFER         PIC X(250) VALUE SPACES.
+       01  WS-XML-LEN            PIC 9(05)  VALUE ZEROS.
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       S000 SECTION.
+       P000-INICIO.
+            PERFORM P050-ABRIR
+            MOVE '<CONTATOS>' TO XML-LINHA
+            WRITE XML-LINHA
+            PERFORM P100-EXPORTA THRU P100-EXIT
+                    UNTIL WS-FS-CON = 10
+            MOVE '</CONTATOS>' TO XML-LINHA
+            WRITE XML-LINHA
+            PERFORM P700-FECHAR
+            PERFORM P999-FIM.
+       P000-EXIT.
+            EXIT.
+
+       S050 SECTION.
+       P050-ABRIR.
+            OPEN INPUT CFP001S1
+            IF WS-FS-CON NOT = 00
+               MOVE WS-FS-CON                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S1' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN OUTPUT XML-CONTA
+            IF WS-FS-XML NOT = 00
+               MOVE WS-FS-XML                     TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO XML-CONTA'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P050-EXIT.
+            EXIT.
+
+      * >>> LE CONTATOS.DAT SEQUENCIALMENTE E GRAVA CADA REGISTRO COMO
+      * >>> UM ELEMENTO XML, VIA XML GENERATE
+       S100 SECTION.
+       P100-EXPORTA.
+            READ CFP001S1
+            IF WS-FS-CON NOT EQUAL 00 AND 10 THEN
+               MOVE WS-FS-CON                           TO WS-MSG1
+               MOVE 'ERRO LEITURA DO ARQUIVO CFP001S1'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            ELSE
+               IF WS-FS-CON = 00
+                  XML GENERATE WS-XML-BUFFER FROM REG-CONTATOS
+                       COUNT IN WS-XML-LEN
+                  MOVE SPACES TO XML-LINHA
+                  MOVE WS-XML-BUFFER(1:WS-XML-LEN) TO XML-LINHA
+                  WRITE XML-LINHA
+                  ADD 1 TO WS-R-CON
+               END-IF
+            END-IF.
+       P100-EXIT.
+            EXIT.
+
+       S700 SECTION.
+       P700-FECHAR.
+            CLOSE CFP001S1
+            IF WS-FS-CON NOT = 00 THEN
+               MOVE WS-FS-CON                           TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S1'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF
+
+            CLOSE XML-CONTA
+            IF WS-FS-XML NOT = 00 THEN
+               MOVE WS-FS-XML                           TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO XML-CONTA'   TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF.
+       P700-EXIT.
+            EXIT.
+
+       S800 SECTION.
+       P800-ERRO.
+            DISPLAY '**********************************'
+            DISPLAY '     ERRO PROGRAMA XMLCONTA'
+            DISPLAY '**********************************'
+            DISPLAY ' MENSAGEM: ' WS-MSG2
+            DISPLAY ' CODIGO..: ' WS-MSG1
+            DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
+            MOVE 8 TO RETURN-CODE
+            STOP RUN.
+       P800-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-FIM.
+            DISPLAY '--------------------------------------'
+            DISPLAY '>>>> PROGRAMA XMLCONTA FINALIZADO <<<<'
+            DISPLAY '--------------------------------------'
+            DISPLAY ' CONTATOS EXPORTADOS......: ' WS-R-CON
+            DISPLAY '--------------------------------------'
+            STOP RUN.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM XMLCONTA.
