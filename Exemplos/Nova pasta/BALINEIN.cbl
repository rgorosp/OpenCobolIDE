@@ -4,36 +4,52 @@
       * Purpose: BALANCE LINE - LOGICA DE INTERCESSAO
       *    MOSTRAR APENAS VALORES EXISTENTES NOS 2 ARQUIVOS
       *    ATUALIZADO PELOS REGISTROS DO ARQUIVOS CONTATOB
+      * Update: 09-08-26 - CAMINHOS DOS ARQUIVOS PASSAM A SER
+      *         CONFIGURAVEIS POR VARIAVEL DE AMBIENTE (WS-CAMINHO-*),
+      *         MANTENDO O CAMINHO ATUAL COMO VALOR PADRAO
+      * Update: 09-08-26 - NOVO RELATORIO DIFCONTA.REL COM AS
+      *         DIFERENCAS DE CAMPO ENTRE CONTATOA E CONTATOB PARA
+      *         AS CHAVES EXISTENTES NOS DOIS ARQUIVOS
+      * Update: 09-08-26 - NOVO RELATORIO EXCCONTA.REL COM AS CHAVES
+      *         QUE EXISTEM EM APENAS UM DOS DOIS ARQUIVOS
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BALINEIN.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
+             COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       * >>>>>> ARQUIVO LEITURA ORIGINAL
-            SELECT CONTATOA ASSIGN TO "C:/ARQUIVOS/CONTATOS.DAT"
+            SELECT CONTATOA ASSIGN TO WS-CAMINHO-CONTATOA
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS SEQUENTIAL
                   RECORD KEY   IS ID-CONTATO
                   FILE STATUS  IS WS-FS-CONA
                   RESERVE 10 AREAS.
       * >>>>>> ARQUIVO LEITURA ATUALIZADO
-            SELECT CONTATOB ASSIGN TO "C:/ARQUIVOS/CONTATOB.DAT"
+            SELECT CONTATOB ASSIGN TO WS-CAMINHO-CONTATOB
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS SEQUENTIAL
                   RECORD KEY   IS ID-CONTATOB
                   FILE STATUS  IS WS-FS-CONB
                   RESERVE 10 AREAS.
       * >>>>>> ARQUIVO GRAVACAO BALANCE LINE
-            SELECT CONTATOC ASSIGN TO "C:/ARQUIVOS/CONTATOC.DAT"
+            SELECT CONTATOC ASSIGN TO WS-CAMINHO-CONTATOC
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS RANDOM
                   RECORD KEY   IS ID-CONTATOC
                   FILE STATUS  IS WS-FS-CONC
                   RESERVE 5 AREAS.
+      * >>>>>> RELATORIO DE DIFERENCAS DE CAMPO
+            SELECT REL-DIFERENCA ASSIGN TO "C:/ARQUIVOS/DIFCONTA.REL"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-DIF.
+      * >>>>>> RELATORIO DE CHAVES SOMENTE EM UM DOS ARQUIVOS
+            SELECT REL-EXCECAO ASSIGN TO "C:/ARQUIVOS/EXCCONTA.REL"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-EXC.
       * <!-- Buffer_de_leitura com RESERVE -->
        DATA DIVISION.
        FILE SECTION.
@@ -42,21 +58,42 @@
 
        FD  CONTATOB.
        01  REG-CONTATOB.
-           03 ID-CONTATOB         PIC 99.
+           03 ID-CONTATOB         PIC 9(05).
            03 NM-CONTATOB         PIC X(20).
 
        FD  CONTATOC.
        01  REG-CONTATOC.
-           03 ID-CONTATOC         PIC 99.
+           03 ID-CONTATOC         PIC 9(05).
            03 NM-CONTATOC         PIC X(20).
+
+       FD  REL-DIFERENCA.
+       01  REL-LINHA              PIC X(80).
+
+       FD  REL-EXCECAO.
+       01  REL-LINHA-EXC          PIC X(80).
       *
        WORKING-STORAGE SECTION.
        01  WS-VAR.
            03 WS-FS-CONA         PIC 9(02) VALUE ZEROS.
            03 WS-FS-CONB         PIC 9(02) VALUE ZEROS.
            03 WS-FS-CONC         PIC 9(02) VALUE ZEROS.
+           03 WS-FS-DIF          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-EXC          PIC 9(02) VALUE ZEROS.
            03 WS-MSG1            PIC 9(02) VALUE ZEROS.
            03 WS-MSG2            PIC X(35) VALUE SPACES.
+           03 WS-R-DIF           PIC 9(05) VALUE ZEROS.
+           03 WS-R-EXC           PIC 9(05) VALUE ZEROS.
+           03 WS-EXC-ORIGEM      PIC X(08) VALUE SPACES.
+           03 WS-EXC-ID          PIC 9(05) VALUE ZEROS.
+
+      * >>> CAMINHOS DOS ARQUIVOS (CONFIGURAVEIS POR AMBIENTE)
+       01  WS-CAMINHOS.
+           03 WS-CAMINHO-CONTATOA  PIC X(60)
+              VALUE "C:/ARQUIVOS/CONTATOS.DAT".
+           03 WS-CAMINHO-CONTATOB  PIC X(60)
+              VALUE "C:/ARQUIVOS/CONTATOB.DAT".
+           03 WS-CAMINHO-CONTATOC  PIC X(60)
+              VALUE "C:/ARQUIVOS/CONTATOC.DAT".
 
        01  WS-CONTADORES.
       * <!-- COMP-3 para performance -->
@@ -75,6 +112,21 @@
        77  WS-DATA-HORA-INI      PIC X(21) VALUE SPACES.
        77  WS-DATA-HORA-FIM      PIC X(21) VALUE SPACES.
       *
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM A SUBROTINA DE UTILIDADES DE DATA
+       01  WS-DATECONV-AREA.
+           03 WS-DC-OPERACAO      PIC X(01).
+           03 WS-DC-DATA-ENTRADA  PIC 9(08).
+           03 WS-DC-DATA-ENTRADA-2 PIC 9(08).
+           03 WS-DC-QTD-DIAS      PIC S9(05).
+           03 WS-DC-DATA-SAIDA    PIC 9(08).
+           03 WS-DC-MENSAGEM      PIC X(40).
        PROCEDURE DIVISION.
        S000 SECTION.
        P001-INICIO.
@@ -91,6 +143,7 @@
             PERFORM P950-DATA-HORA THRU P950-EXIT
             MOVE WS-DATA-HORA-FORMAT TO WS-DATA-HORA-INI
 
+            PERFORM P099-CAMINHOS THRU P099-EXIT
             PERFORM P101-ABERTURA
             PERFORM P202-LEITURA-A THRU P202-EXIT
             PERFORM P203-LEITURA-B THRU P203-EXIT
@@ -99,6 +152,30 @@
        P001-EXIT.
             EXIT.
 
+      * >>> SOBREPOE OS CAMINHOS PADRAO PELAS VARIAVEIS DE AMBIENTE,
+      * >>> SE ELAS ESTIVEREM DEFINIDAS
+       S099-CAMINHOS SECTION.
+       P099-CAMINHOS.
+            ACCEPT WS-CAMINHO-CONTATOA FROM ENVIRONMENT
+                   "BALINEIN_CONTATOA"
+            IF WS-CAMINHO-CONTATOA = SPACES
+               MOVE "C:/ARQUIVOS/CONTATOS.DAT" TO WS-CAMINHO-CONTATOA
+            END-IF
+
+            ACCEPT WS-CAMINHO-CONTATOB FROM ENVIRONMENT
+                   "BALINEIN_CONTATOB"
+            IF WS-CAMINHO-CONTATOB = SPACES
+               MOVE "C:/ARQUIVOS/CONTATOB.DAT" TO WS-CAMINHO-CONTATOB
+            END-IF
+
+            ACCEPT WS-CAMINHO-CONTATOC FROM ENVIRONMENT
+                   "BALINEIN_CONTATOC"
+            IF WS-CAMINHO-CONTATOC = SPACES
+               MOVE "C:/ARQUIVOS/CONTATOC.DAT" TO WS-CAMINHO-CONTATOC
+            END-IF.
+       P099-EXIT.
+            EXIT.
+
        S100 SECTION.
        P101-ABERTURA.
             OPEN INPUT CONTATOA
@@ -121,6 +198,34 @@
                MOVE 'ERRO ABERTURA DDNAME CONTATOC'    TO WS-MSG2
             PERFORM P801-ERRO THRU P801-EXIT
             END-IF.
+
+            OPEN OUTPUT REL-DIFERENCA
+            IF WS-FS-DIF NOT = 00 THEN
+               MOVE WS-FS-DIF                    TO WS-MSG1
+               MOVE 'ERRO ABERTURA REL-DIFERENCA' TO WS-MSG2
+            PERFORM P801-ERRO THRU P801-EXIT
+            END-IF.
+
+            MOVE SPACES TO REL-LINHA
+            STRING 'RELATORIO DE DIFERENCAS DE CAMPO - BALINEIN'
+                   DELIMITED BY SIZE INTO REL-LINHA
+            WRITE REL-LINHA
+            MOVE ALL '-' TO REL-LINHA
+            WRITE REL-LINHA.
+
+            OPEN OUTPUT REL-EXCECAO
+            IF WS-FS-EXC NOT = 00 THEN
+               MOVE WS-FS-EXC                  TO WS-MSG1
+               MOVE 'ERRO ABERTURA REL-EXCECAO' TO WS-MSG2
+            PERFORM P801-ERRO THRU P801-EXIT
+            END-IF.
+
+            MOVE SPACES TO REL-LINHA-EXC
+            STRING 'RELATORIO DE CHAVES SO EM UM ARQUIVO - BALINEIN'
+                   DELIMITED BY SIZE INTO REL-LINHA-EXC
+            WRITE REL-LINHA-EXC
+            MOVE ALL '-' TO REL-LINHA-EXC
+            WRITE REL-LINHA-EXC.
        P101-EXIT.
             EXIT.
 
@@ -133,7 +238,7 @@
                PERFORM P801-ERRO THRU P801-EXIT
             ELSE
                IF WS-FS-CONA EQUAL 10
-                  MOVE 99  TO ID-CONTATO
+                  MOVE HIGH-VALUES TO ID-CONTATO
                   SET EOF-CONA TO TRUE
                ELSE
                   IF WS-FS-CONA = 00
@@ -151,7 +256,7 @@
             PERFORM P801-ERRO THRU P801-EXIT
             ELSE
                IF WS-FS-CONB EQUAL 10
-                  MOVE 99  TO ID-CONTATOB
+                  MOVE HIGH-VALUES TO ID-CONTATOB
                   SET EOF-CONB TO TRUE
                ELSE
                   IF WS-FS-CONB = 00
@@ -166,8 +271,14 @@
        P501-PROCESSAR.
             EVALUATE TRUE
                WHEN ID-CONTATO < ID-CONTATOB
+                  MOVE 'CONTATOA' TO WS-EXC-ORIGEM
+                  MOVE ID-CONTATO TO WS-EXC-ID
+                  PERFORM P502-EXCECAO THRU P502-EXIT
                   PERFORM P202-LEITURA-A THRU P202-EXIT
                WHEN ID-CONTATO > ID-CONTATOB
+                  MOVE 'CONTATOB' TO WS-EXC-ORIGEM
+                  MOVE ID-CONTATOB TO WS-EXC-ID
+                  PERFORM P502-EXCECAO THRU P502-EXIT
                   PERFORM P203-LEITURA-B THRU P203-EXIT
                WHEN OTHER
                   PERFORM P701-GRAVAR
@@ -175,8 +286,24 @@
        P501-EXIT.
             EXIT.
 
+      * >>> GRAVA A LINHA DE EXCECAO DE CHAVE SOMENTE EM UM ARQUIVO
+       P502-EXCECAO.
+            MOVE SPACES TO REL-LINHA-EXC
+            STRING 'ID ' WS-EXC-ID
+                   ' EXISTE SOMENTE EM ' WS-EXC-ORIGEM
+                   DELIMITED BY SIZE INTO REL-LINHA-EXC
+            WRITE REL-LINHA-EXC
+
+            ADD 1 TO WS-R-EXC.
+       P502-EXIT.
+            EXIT.
+
        S700 SECTION.
        P701-GRAVAR.
+            IF NM-CONTATO NOT = NM-CONTATOB
+               PERFORM P702-DIFERENCA THRU P702-EXIT
+            END-IF
+
             MOVE ID-CONTATOB TO ID-CONTATOC
             MOVE NM-CONTATOB TO NM-CONTATOC
             WRITE REG-CONTATOC
@@ -192,6 +319,19 @@
        P701-EXIT.
             EXIT.
 
+      * >>> GRAVA A LINHA DE DIFERENCA DE CAMPO ENTRE A E B
+       P702-DIFERENCA.
+            MOVE SPACES TO REL-LINHA
+            STRING 'ID ' ID-CONTATO
+                   ' NOME ANTERIOR: ' NM-CONTATO
+                   ' NOME ATUAL: '    NM-CONTATOB
+                   DELIMITED BY SIZE INTO REL-LINHA
+            WRITE REL-LINHA
+
+            ADD 1 TO WS-R-DIF.
+       P702-EXIT.
+            EXIT.
+
        S800 SECTION.
        P801-ERRO.
             PERFORM P950-DATA-HORA THRU P950-EXIT
@@ -201,6 +341,11 @@
             DISPLAY ' FILE STATUS: ' WS-MSG2
             DISPLAY ' MENSAGEM...: ' WS-MSG1
             DISPLAY '--------------------------------'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '--------------------------------'
             DISPLAY ' DEBUG INFO.: '
             DISPLAY ' ID-CONTATO.: ' ID-CONTATO
             DISPLAY ' ID-CONTATOB: ' ID-CONTATOB
@@ -238,6 +383,20 @@
                MOVE 'ERRO FECHAR DDNAME CONTATOC'      TO WS-MSG2
             PERFORM P801-ERRO THRU P801-EXIT
             END-IF.
+
+            CLOSE REL-DIFERENCA
+            IF WS-FS-DIF NOT = 00 THEN
+               MOVE WS-FS-DIF                    TO WS-MSG1
+               MOVE 'ERRO FECHAR REL-DIFERENCA'  TO WS-MSG2
+            PERFORM P801-ERRO THRU P801-EXIT
+            END-IF.
+
+            CLOSE REL-EXCECAO
+            IF WS-FS-EXC NOT = 00 THEN
+               MOVE WS-FS-EXC                   TO WS-MSG1
+               MOVE 'ERRO FECHAR REL-EXCECAO'   TO WS-MSG2
+            PERFORM P801-ERRO THRU P801-EXIT
+            END-IF.
        P851-EXIT.
             EXIT.
 
@@ -246,20 +405,35 @@
             PERFORM P851-FECHAR
             PERFORM P950-DATA-HORA THRU P950-EXIT
             MOVE WS-DATA-HORA-FORMAT TO WS-DATA-HORA-FIM
+            PERFORM P902-PROXIMA-RECONCILIACAO THRU P902-EXIT
             DISPLAY '--------------------------------'
             DISPLAY '       PROGRAMA BALINEIN'
             DISPLAY '--------------------------------'
             DISPLAY ' REG. ENTRADA CONTATOA: ' WS-R-CONTA
             DISPLAY ' REG. ENTRADA CONTATOB: ' WS-R-CONTB
             DISPLAY ' REG. SAIDA   CONTATOC: ' WS-W-CONTC
+            DISPLAY ' DIFERENCAS DE CAMPO..: ' WS-R-DIF
+            DISPLAY ' CHAVES SO EM UM LADO.: ' WS-R-EXC
             DISPLAY '--------------------------------'
             DISPLAY ' DATA/HORA INICIAL....: ' WS-DATA-HORA-INI
             DISPLAY ' DATA/HORA FINAL......: ' WS-DATA-HORA-FIM
+            DISPLAY ' PROXIMA RECONCILIACAO (DIA UTIL): '
+                    WS-DC-DATA-SAIDA
             DISPLAY '--------------------------------'
             STOP RUN.
        P901-EXIT.
             EXIT.
 
+      * >>> CALCULA O PROXIMO DIA UTIL A PARTIR DE HOJE, PULANDO SABADOS
+      * >>> E DOMINGOS, PARA APONTAR QUANDO A PROXIMA RODADA NOTURNA
+      * >>> DESTA RECONCILIACAO DEVE OCORRER
+       P902-PROXIMA-RECONCILIACAO.
+            MOVE '4'                    TO WS-DC-OPERACAO
+            MOVE WS-CURRENT-DATE(1:8)   TO WS-DC-DATA-ENTRADA
+            CALL 'DATECONV' USING WS-DATECONV-AREA.
+       P902-EXIT.
+            EXIT.
+
        S950-DATA-HORA SECTION.
        P950-DATA-HORA.
             MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
