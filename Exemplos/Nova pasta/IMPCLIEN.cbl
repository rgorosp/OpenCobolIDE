@@ -0,0 +1,224 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: IMPORTACAO EM LOTE DE CLIENTES A PARTIR DE ARQUIVO CSV
+      *          (LAYOUT ID_CLIENTE,NOME_CLIENTE), GRAVANDO OS CLIENTES
+      *          NOVOS NO ARQUIVO INDEXADO CLIENTES.DAT (CFP001S4) LIDO
+      *          PELO BATPGM1; SEM INTERROMPER O LOTE QUANDO UMA LINHA
+      *          FOR INVALIDA OU JA EXISTIR UM CLIENTE COM O MESMO ID
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPCLIEN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. COPY DECPOINT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CFP001S4 ASSIGN TO "C:/ARQUIVOS/CLIENTES.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS ID-CLIENTE
+                  FILE STATUS  IS WS-FS-CLI.
+
+           SELECT CSV-CLIENTES ASSIGN TO "C:/ARQUIVOS/CLIENTES.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-CSV.
+
+           SELECT LOG-CLIENTES ASSIGN TO "C:/ARQUIVOS/CLIENTES.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CFP001S4.
+           COPY REGCLIEN.
+
+       FD  CSV-CLIENTES.
+       01  CSV-LINHA               PIC X(80).
+
+       FD  LOG-CLIENTES.
+       01  LOG-LINHA               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           03 WS-FS-CLI          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-CSV          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-LOG          PIC 9(02) VALUE ZEROS.
+           03 WS-MSG1            PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2            PIC X(35) VALUE SPACES.
+           03 WS-R-LIDOS         PIC 9(05) VALUE ZEROS.
+           03 WS-R-GRAVADOS      PIC 9(05) VALUE ZEROS.
+           03 WS-R-REJEITADOS    PIC 9(05) VALUE ZEROS.
+           03 WS-PRIMEIRA-LINHA  PIC X(01) VALUE 'S'.
+
+      * >>> CAMPOS EXTRAIDOS DA LINHA CSV (ID_CLIENTE,NOME_CLIENTE)
+       01  WS-CAMPO-ID           PIC X(05) VALUE SPACES.
+       01  WS-CAMPO-NOME         PIC X(35) VALUE SPACES.
+       77  WS-CURRENT-DATE       PIC X(21) VALUE SPACES.
+       77  WS-DATA-HORA          PIC X(19) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       S000 SECTION.
+       P000-INICIO.
+            DISPLAY 'PROGRAMA IMPCLIEN - INICIADO'
+            PERFORM P050-ABRIR
+            PERFORM P100-LE-E-GRAVA THRU P100-EXIT
+                    UNTIL WS-FS-CSV = 10
+            PERFORM P700-FECHAR
+            PERFORM P999-FIM.
+       P000-EXIT.
+            EXIT.
+
+       S050 SECTION.
+       P050-ABRIR.
+            OPEN I-O CFP001S4
+            IF WS-FS-CLI = 35 THEN
+               OPEN OUTPUT CFP001S4
+               CLOSE CFP001S4
+               OPEN I-O CFP001S4
+            END-IF
+            IF WS-FS-CLI NOT = 00
+               MOVE WS-FS-CLI                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S4' TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF
+
+            OPEN INPUT CSV-CLIENTES
+            IF WS-FS-CSV NOT = 00
+               MOVE WS-FS-CSV                         TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO CSV-CLIENTES'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF
+
+            OPEN EXTEND LOG-CLIENTES
+            IF WS-FS-LOG NOT = 00
+               MOVE WS-FS-LOG                          TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO LOG-CLIENTES'     TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF.
+       P050-EXIT.
+            EXIT.
+
+      * >>> LE UMA LINHA DO CSV, IGNORA O CABECALHO E GRAVA O CLIENTE
+       S100 SECTION.
+       P100-LE-E-GRAVA.
+            READ CSV-CLIENTES INTO CSV-LINHA
+            IF WS-FS-CSV NOT EQUAL 00 AND 10 THEN
+               MOVE WS-FS-CSV                        TO WS-MSG1
+               MOVE 'ERRO LEITURA DO CSV-CLIENTES'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            ELSE
+               IF WS-FS-CSV = 00
+                  IF WS-PRIMEIRA-LINHA = 'S'
+                     MOVE 'N' TO WS-PRIMEIRA-LINHA
+                  ELSE
+                     ADD 1 TO WS-R-LIDOS
+                     PERFORM P110-PARTIR-LINHA THRU P110-EXIT
+                  END-IF
+               END-IF
+            END-IF.
+       P100-EXIT.
+            EXIT.
+
+      * >>> SEPARA A LINHA CSV EM ID E NOME E GRAVA O CLIENTE
+       S110 SECTION.
+       P110-PARTIR-LINHA.
+            MOVE SPACES TO WS-CAMPO-ID WS-CAMPO-NOME
+            UNSTRING CSV-LINHA DELIMITED BY ','
+                     INTO WS-CAMPO-ID WS-CAMPO-NOME
+
+            IF WS-CAMPO-ID IS NOT NUMERIC
+               OR WS-CAMPO-NOME EQUAL SPACES
+               DISPLAY 'LINHA REJEITADA (DADOS INVALIDOS): ' CSV-LINHA
+               ADD 1 TO WS-R-REJEITADOS
+            ELSE
+               MOVE WS-CAMPO-ID      TO ID-CLIENTE
+               MOVE WS-CAMPO-NOME    TO NM-CLIENTE
+               WRITE REG-CLIENTES
+                     INVALID KEY
+                          DISPLAY 'CLIENTE ' WS-CAMPO-ID
+                                  ' JA CADASTRADO - REJEITADO'
+                          ADD 1 TO WS-R-REJEITADOS
+                     NOT INVALID KEY
+                          ADD 1 TO WS-R-GRAVADOS
+                          PERFORM P250-GRAVAR-LOG THRU P250-EXIT
+               END-WRITE
+               IF WS-FS-CLI NOT = 00 AND WS-FS-CLI NOT = 22 THEN
+                  MOVE WS-FS-CLI                           TO WS-MSG1
+                  MOVE 'ERRO GRAVACAO DO ARQUIVO CFP001S4' TO WS-MSG2
+               PERFORM P800-ERRO THRU P800-EXIT
+               END-IF
+            END-IF.
+       P110-EXIT.
+            EXIT.
+
+      * >>> GRAVA UMA LINHA NO HISTORICO COM DATA/HORA DA IMPORTACAO
+       S250 SECTION.
+       P250-GRAVAR-LOG.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            STRING WS-CURRENT-DATE(7:2) '/'
+                   WS-CURRENT-DATE(5:2) '/'
+                   WS-CURRENT-DATE(1:4) ' '
+                   WS-CURRENT-DATE(9:2) ':'
+                   WS-CURRENT-DATE(11:2) ':'
+                   WS-CURRENT-DATE(13:2)
+                   DELIMITED BY SIZE INTO WS-DATA-HORA
+
+            MOVE SPACES TO LOG-LINHA
+            STRING WS-DATA-HORA ' - ID ' ID-CLIENTE
+                   ' - CLIENTE [' NM-CLIENTE ']'
+                   ' IMPORTADO DO CSV'
+                   DELIMITED BY SIZE INTO LOG-LINHA
+            WRITE LOG-LINHA.
+       P250-EXIT.
+            EXIT.
+
+       S700 SECTION.
+       P700-FECHAR.
+            CLOSE CFP001S4
+            CLOSE CSV-CLIENTES
+            CLOSE LOG-CLIENTES
+            IF WS-FS-CLI NOT = 00 THEN
+               MOVE WS-FS-CLI                        TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S4'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF.
+       P700-EXIT.
+            EXIT.
+
+       S800 SECTION.
+       P800-ERRO.
+            DISPLAY '**********************************'
+            DISPLAY '     ERRO PROGRAMA IMPCLIEN'
+            DISPLAY '**********************************'
+            DISPLAY ' MENSAGEM: ' WS-MSG2
+            DISPLAY ' CODIGO..: ' WS-MSG1
+            DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
+            MOVE 8 TO RETURN-CODE
+            STOP RUN.
+       P800-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-FIM.
+            DISPLAY '--------------------------------------'
+            DISPLAY '>>>> PROGRAMA IMPCLIEN FINALIZADO <<<<'
+            DISPLAY '--------------------------------------'
+            DISPLAY ' CLIENTES LIDOS DO CSV......: ' WS-R-LIDOS
+            DISPLAY ' CLIENTES GRAVADOS..........: ' WS-R-GRAVADOS
+            DISPLAY ' CLIENTES REJEITADOS........: ' WS-R-REJEITADOS
+            DISPLAY '--------------------------------------'
+            STOP RUN.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM IMPCLIEN.
