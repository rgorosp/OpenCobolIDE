@@ -2,18 +2,40 @@
       * Author: EMERSON S MOTTA
       * Date: 02-07-2025
       * Purpose: CONSULTA ALUNOS ARQUIVO INDEXADO
+      * Update: 09-08-26 - CONSULTA TAMBEM PODE SER FEITA POR NOME
+      *         (INICIO DO NOME), ALEM DO ID; ACCESS MODE PASSOU PARA
+      *         DYNAMIC PARA PERMITIR A VARREDURA SEQUENCIAL
+      * Update: 09-08-26 - ALUNO COM MATRICULA INATIVA (ST-ALUNO = 'I')
+      *         PASSA A SER TRATADO COMO INEXISTENTE NA CONSULTA
+      * Update: 09-08-26 - NOVA OPCAO PARA INCLUIR ALUNOS COM MATRICULA
+      *         INATIVA NA CONSULTA (POR ID OU POR NOME), EXIBINDO-OS
+      *         COM A MARCA '(INATIVO)'; SEM ESCOLHER ESSA OPCAO, O
+      *         COMPORTAMENTO CONTINUA O MESMO (INATIVO = INEXISTENTE)
+      * Update: 09-08-26 - CONSULTA POR NOME PASSA A USAR A CHAVE
+      *         ALTERNATIVA NM-ALUNO (START PELA CHAVE ALTERNATIVA),
+      *         EM VEZ DE VARRER O ARQUIVO DESDE O INICIO; A LEITURA
+      *         PARA TAO LOGO O NOME LIDO DEIXA DE CASAR COM O PREFIXO
+      *         PROCURADO, JA QUE A ORDEM PASSA A SER POR NOME
+      * Update: 09-08-26 - LK-MENSAGEM PASSA A SER O PRIMEIRO CAMPO DA
+      *         LK-AREA, NOS MOLDES DO DELALUNO/DELCONTA/DELMATER, EM
+      *         VEZ DE FICAR POR ULTIMO; O TESTE "LK-ID-ALUNO IS
+      *         NUMERIC" SO NAO QUEBRAVA COM O LAYOUT ANTIGO PORQUE O
+      *         LIXO RECEBIDO DO INICIO DE WS-MENSAGEM (SIMBOLOS) NAO
+      *         PASSAVA ESSE TESTE POR ACASO, E NAO PORQUE O LAYOUT
+      *         ESTIVESSE CORRETO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONALUNO.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       SPECIAL-NAMES. COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CFP001S1 ASSIGN TO "C:/ARQUIVOS/ALUNOS.DAT"
                   ORGANIZATION IS INDEXED
-                  ACCESS MODE  IS RANDOM
+                  ACCESS MODE  IS DYNAMIC
                   RECORD KEY   IS ID-ALUNO
+                  ALTERNATE RECORD KEY IS NM-ALUNO WITH DUPLICATES
                   FILE STATUS  IS WS-FS-ALU
                   RESERVE      10 AREAS.
        DATA DIVISION.
@@ -29,22 +51,43 @@
            03 WS-R-ALU           PIC 9(02) VALUE ZEROS.
            03 WS-R-ALU-INE       PIC 9(02) VALUE ZEROS.
 
-       01  WS-REG-CFP001S1       PIC X(32) VALUE SPACES.
+       01  WS-REG-CFP001S1       PIC X(78) VALUE SPACES.
        01  FILLER REDEFINES WS-REG-CFP001S1.
-           03 WS-ID-ALUNO        PIC 999.
+           03 WS-ID-ALUNO        PIC 9(05).
            03 WS-NM-ALUNO        PIC X(20).
            03 WS-ALUNO           PIC X(09).
+           03 WS-EM-ALUNO        PIC X(30).
+           03 WS-TU-ALUNO        PIC X(05).
+           03 WS-DT-NASCIMENTO  PIC 9(08).
+           03 WS-ST-ALUNO        PIC X(01).
 
        77  WS-ID-CONT            PIC 99    VALUE ZEROS.
 
+      * >>> CONSULTA POR NOME
+       01  WS-OPCAO-CONS          PIC X(01) VALUE SPACES.
+           88 OPCAO-POR-ID        VALUE '1'.
+           88 OPCAO-POR-NOME      VALUE '2'.
+       01  WS-NOME-BUSCA          PIC X(20) VALUE SPACES.
+       01  WS-TAM-BUSCA           PIC 9(02) VALUE ZEROS.
+       01  WS-ACHOU-NOME          PIC X(01) VALUE 'N'.
+       01  WS-PARAR-BUSCA         PIC X(01) VALUE 'N'.
+       01  WS-INC-INATIVO         PIC X(01) VALUE 'N'.
+           88 INCLUI-INATIVOS     VALUE 'S'.
+
       * AREA DE COMUNICACAO
        LINKAGE SECTION.
        01  LK-AREA.
-           03 LK-ID-ALUNO        PIC 999.
+           03 LK-MENSAGEM        PIC X(40) VALUE SPACES.
+           03 LK-ID-ALUNO        PIC 9(05).
            03 LK-NM-ALUNO        PIC X(20).
            03 LK-TL-ALUNO        PIC X(09).
-           03 LK-MENSAGEM        PIC X(40) VALUE SPACES.
       *
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
        PROCEDURE DIVISION USING LK-AREA.
        S000 SECTION.
        P000-INICIO.
@@ -70,6 +113,9 @@
        S100 SECTION.
        P100-CONSULTA.
             DISPLAY LK-AREA
+            DISPLAY 'INCLUIR ALUNOS COM MATRICULA INATIVA NA CONSULTA?'
+            DISPLAY 'DIGITE <S> OU <N>'
+            ACCEPT WS-INC-INATIVO
             IF LK-ID-ALUNO IS NUMERIC THEN
                MOVE LK-ID-ALUNO TO ID-ALUNO
                MOVE 'S'         TO WS-FLAG
@@ -80,16 +126,26 @@
       *                DISPLAY 'ALUNO INEXISTENTE!'
       *                DISPLAY ' '
                   NOT INVALID KEY
-                       ADD 1 TO WS-R-ALU
-      *                DISPLAY 'ALUNOS: ' WS-REG-CFP001S1
-      *                DISPLAY ' '
+                       IF WS-ST-ALUNO = 'I' AND NOT INCLUI-INATIVOS
+                          ADD 1 TO WS-R-ALU-INE
+                       ELSE
+                          ADD 1 TO WS-R-ALU
+      *                   DISPLAY 'ALUNOS: ' WS-REG-CFP001S1
+      *                   DISPLAY ' '
+                       END-IF
             END-READ
             MOVE WS-ID-ALUNO TO LK-ID-ALUNO
             MOVE WS-NM-ALUNO TO LK-NM-ALUNO
             MOVE WS-ALUNO    TO LK-TL-ALUNO
             ELSE
             PERFORM UNTIL WS-FLAG = 'N'
-            DISPLAY 'DIGITE O ID COM 3 DIGITOS PARA CONSULTA: '
+            DISPLAY 'CONSULTAR POR (1)ID OU (2)NOME: '
+            ACCEPT WS-OPCAO-CONS
+
+            IF OPCAO-POR-NOME
+               PERFORM P110-CONSULTA-NOME THRU P110-EXIT
+            ELSE
+            DISPLAY 'DIGITE O ID COM 5 DIGITOS PARA CONSULTA: '
             ACCEPT ID-ALUNO
 
             READ CFP001S1 INTO WS-REG-CFP001S1
@@ -99,10 +155,22 @@
                        DISPLAY 'ALUNO INEXISTENTE!'
                        DISPLAY ' '
                   NOT INVALID KEY
-                       ADD 1 TO WS-R-ALU
-                       DISPLAY 'ALUNOS: ' WS-REG-CFP001S1
-                       DISPLAY ' '
+                       IF WS-ST-ALUNO = 'I' AND NOT INCLUI-INATIVOS
+                          ADD 1 TO WS-R-ALU-INE
+                          DISPLAY 'ALUNO INEXISTENTE!'
+                          DISPLAY ' '
+                       ELSE
+                          ADD 1 TO WS-R-ALU
+                          IF WS-ST-ALUNO = 'I'
+                             DISPLAY 'ALUNOS: ' WS-REG-CFP001S1
+                                     ' (INATIVO)'
+                          ELSE
+                             DISPLAY 'ALUNOS: ' WS-REG-CFP001S1
+                          END-IF
+                          DISPLAY ' '
+                       END-IF
             END-READ
+            END-IF
 
             DISPLAY 'DESEJA REALIZAR OUTRA CONSULTA, (S)SIM (N)NAO'
             ACCEPT WS-FLAG
@@ -111,6 +179,60 @@
        P100-EXIT.
             EXIT.
 
+      * >>> POSICIONA PELA CHAVE ALTERNATIVA NM-ALUNO E LE EM ORDEM DE
+      * >>> NOME, PARANDO TAO LOGO O PREFIXO PROCURADO NAO CASE MAIS
+       S110 SECTION.
+       P110-CONSULTA-NOME.
+            DISPLAY 'DIGITE O INICIO DO NOME PARA CONSULTA: '
+            ACCEPT WS-NOME-BUSCA
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-NOME-BUSCA))
+                 TO WS-TAM-BUSCA
+            MOVE 'N' TO WS-ACHOU-NOME
+            MOVE 'N' TO WS-PARAR-BUSCA
+
+            MOVE WS-NOME-BUSCA TO NM-ALUNO
+            START CFP001S1 KEY IS NOT LESS THAN NM-ALUNO
+                  INVALID KEY
+                       CONTINUE
+                  NOT INVALID KEY
+                       PERFORM P120-COMPARA-NOME THRU P120-EXIT
+                               UNTIL WS-FS-ALU = 10
+                                  OR WS-PARAR-BUSCA = 'S'
+            END-START
+
+            IF WS-ACHOU-NOME = 'N'
+               ADD 1 TO WS-R-ALU-INE
+               DISPLAY 'NENHUM ALUNO ENCONTRADO COM ESSE NOME!'
+               DISPLAY ' '
+            END-IF.
+       P110-EXIT.
+            EXIT.
+
+       P120-COMPARA-NOME.
+            READ CFP001S1 NEXT RECORD INTO WS-REG-CFP001S1
+                 AT END
+                      CONTINUE
+                 NOT AT END
+                      IF NM-ALUNO(1:WS-TAM-BUSCA) =
+                         WS-NOME-BUSCA(1:WS-TAM-BUSCA)
+                         IF WS-ST-ALUNO NOT = 'I' OR INCLUI-INATIVOS
+                            MOVE 'S' TO WS-ACHOU-NOME
+                            ADD 1 TO WS-R-ALU
+                            IF WS-ST-ALUNO = 'I'
+                               DISPLAY 'ALUNOS: ' WS-REG-CFP001S1
+                                       ' (INATIVO)'
+                            ELSE
+                               DISPLAY 'ALUNOS: ' WS-REG-CFP001S1
+                            END-IF
+                            DISPLAY ' '
+                         END-IF
+                      ELSE
+                         MOVE 'S' TO WS-PARAR-BUSCA
+                      END-IF
+            END-READ.
+       P120-EXIT.
+            EXIT.
+
        S700 SECTION.
        P700-FECHAR.
             CLOSE CFP001S1
@@ -130,6 +252,11 @@
             DISPLAY ' MENSAGEM: ' WS-MSG2
             DISPLAY ' CODIGO..: ' WS-MSG1
             DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
             MOVE 8 TO RETURN-CODE
             GOBACK.
        P800-EXIT.
