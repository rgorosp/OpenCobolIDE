@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: MENU PARA DISPARO DOS JOBS BATCH DE CONCILIACAO DE
+      *          CONTATOS (BALINEIN E BALINEUN) A PARTIR DA OPERACAO
+      *          INTERATIVA, SEM PRECISAR SAIR PARA O PROMPT DO SISTEMA
+      * Update: 09-08-26 - NOVAS OPCOES <3>, <4> E <5> PARA DISPARAR A
+      *         IMPORTACAO EM LOTE DE CONTATOS, ALUNOS E MATERIAS A
+      *         PARTIR DOS ARQUIVOS CSV (IMPCONTA, IMPALUNO, IMPMATER)
+      * Update: 09-08-26 - NOVA OPCAO <6> PARA DISPARAR A CADEIA NOTURNA
+      *         COMPLETA (BATDIARI), QUE ENCADEIA IMPCONTA, BALINEIN E
+      *         BALINEUN CONFERINDO O CODIGO DE RETORNO DE CADA PASSO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENBATCH.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           03 WS-MENSAGEM        PIC X(40) VALUE SPACES.
+       77  WS-OPCAO              PIC X     VALUE SPACES.
+       77  WS-CMD                PIC X(80) VALUE SPACES.
+       PROCEDURE DIVISION.
+       S000 SECTION.
+       P000-INICIO.
+            INITIALIZE WS-AREA WS-OPCAO
+            DISPLAY "-------------------------------------"
+            DISPLAY "    MENU DE CONCILIACAO EM LOTE"
+            DISPLAY "-------------------------------------"
+            DISPLAY "       DIGITE A OPCAO DESEJADA"
+            DISPLAY "-------------------------------------"
+            DISPLAY " <1> - CONCILIAR CONTATOA X CONTATOB (BALINEIN)"
+            DISPLAY " <2> - UNIFICAR  CONTATOA + CONTATOB (BALINEUN)"
+            DISPLAY " <3> - IMPORTAR CONTATOS DO CSV (IMPCONTA)"
+            DISPLAY " <4> - IMPORTAR ALUNOS DO CSV (IMPALUNO)"
+            DISPLAY " <5> - IMPORTAR MATERIAS DO CSV (IMPMATER)"
+            DISPLAY " <6> - RODAR A CADEIA NOTURNA COMPLETA (BATDIARI)"
+            DISPLAY " <?> - QUALQUER TECLA SAIR"
+            DISPLAY "-------------------------------------"
+            MOVE SPACES TO WS-OPCAO
+            ACCEPT WS-OPCAO
+            EVALUATE WS-OPCAO
+                WHEN '1'
+                  MOVE 'BALINEIN' TO WS-CMD
+                  PERFORM P100-EXECUTAR THRU P100-EXIT
+                WHEN '2'
+                  MOVE 'BALINEUN' TO WS-CMD
+                  PERFORM P100-EXECUTAR THRU P100-EXIT
+                WHEN '3'
+                  MOVE 'IMPCONTA' TO WS-CMD
+                  PERFORM P100-EXECUTAR THRU P100-EXIT
+                WHEN '4'
+                  MOVE 'IMPALUNO' TO WS-CMD
+                  PERFORM P100-EXECUTAR THRU P100-EXIT
+                WHEN '5'
+                  MOVE 'IMPMATER' TO WS-CMD
+                  PERFORM P100-EXECUTAR THRU P100-EXIT
+                WHEN '6'
+                  MOVE 'BATDIARI' TO WS-CMD
+                  PERFORM P100-EXECUTAR THRU P100-EXIT
+                WHEN OTHER
+                  PERFORM P999-TERMINO THRU P999-EXIT
+            END-EVALUATE
+
+            DISPLAY "DESEJA REALIZAR OUTRA OPERACAO? "
+            DISPLAY "DIGITE <S> OU <N>"
+            MOVE SPACES TO WS-OPCAO
+            ACCEPT WS-OPCAO
+            IF WS-OPCAO EQUAL 'S' THEN
+              GO TO S000
+            ELSE
+              PERFORM P999-TERMINO THRU P999-EXIT
+            END-IF.
+       P000-EXIT.
+            EXIT.
+
+      * >>> DISPARA O JOB BATCH COMO PROCESSO SEPARADO, JA QUE OS
+      * >>> PROGRAMAS BALINEIN/BALINEUN SAO BATCH AUTONOMOS (STOP RUN),
+      * >>> E NAO SUBROTINAS CHAMAVEIS DO MENU
+       S100 SECTION.
+       P100-EXECUTAR.
+            DISPLAY 'DISPARANDO JOB: ' WS-CMD
+            CALL 'SYSTEM' USING WS-CMD
+            DISPLAY 'JOB ' WS-CMD ' FINALIZADO'.
+       P100-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-TERMINO.
+            GOBACK.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM MENBATCH.
