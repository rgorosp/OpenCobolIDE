@@ -0,0 +1,258 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: IMPORTACAO EM LOTE DE MATERIAS A PARTIR DE ARQUIVO CSV
+      *          (ID_MATERIA,NOME_MATERIA,NOTA_APROVACAO), GRAVANDO AS
+      *          MATERIAS NOVAS NO ARQUIVO INDEXADO MATERIAS.DAT SEM
+      *          INTERROMPER O LOTE QUANDO UMA LINHA FOR INVALIDA OU
+      *          JA EXISTIR UMA MATERIA COM O MESMO ID
+      * Update: 09-08-26 - CHAVE DO ARQUIVO CFP001S2 PASSOU A SER
+      *         COMPOSTA (ID + ANO + TERMO); O LAYOUT DO CSV NAO TEM
+      *         COLUNAS DE ANO/TERMO, DE MODO QUE TODA MATERIA IMPORTADA
+      *         E GRAVADA NA OFERTA PADRAO (ANO 0000, TERMO 0)
+      * Update: 09-08-26 - P110-PARTIR-LINHA PASSA A LOCALIZAR OS DOIS
+      *         PRIMEIROS CAMPOS POR WS-PONTEIRO E TOMAR O RESTANTE DA
+      *         LINHA COMO NOTA_APROVACAO, EM VEZ DE UM TERCEIRO UNSTRING
+      *         DELIMITADO POR ',' QUE PARTIA A NOTA NA VIRGULA DECIMAL
+      * Update: 09-08-26 - SELECT DE CFP001S2 PASSA A DECLARAR TAMBEM A
+      *         CHAVE ALTERNATIVA NM-MATERIA, NOS MOLDES DO CADMATER,
+      *         NECESSARIA PORQUE O ARQUIVO PODE SER CRIADO PELA PRIMEIRA
+      *         VEZ POR ESTA IMPORTACAO EM LOTE
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPMATER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. COPY DECPOINT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CFP001S2 ASSIGN TO "C:/ARQUIVOS/MATERIAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS CHAVE-MATERIA
+                  ALTERNATE RECORD KEY IS NM-MATERIA WITH DUPLICATES
+                  LOCK MODE    IS AUTOMATIC
+                  FILE STATUS  IS WS-FS-MAT.
+
+           SELECT CSV-MATERIAS ASSIGN TO "C:/ARQUIVOS/MATERIAS.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-CSV.
+
+           SELECT LOG-MATERIAS ASSIGN TO "C:/ARQUIVOS/MATERIAS.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CFP001S2.
+           COPY REGMATER.
+
+       FD  CSV-MATERIAS.
+       01  CSV-LINHA               PIC X(80).
+
+       FD  LOG-MATERIAS.
+       01  LOG-LINHA               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           03 WS-FS-MAT          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-CSV          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-LOG          PIC 9(02) VALUE ZEROS.
+           03 WS-MSG1            PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2            PIC X(35) VALUE SPACES.
+           03 WS-R-LIDOS         PIC 9(05) VALUE ZEROS.
+           03 WS-R-GRAVADOS      PIC 9(05) VALUE ZEROS.
+           03 WS-R-REJEITADOS    PIC 9(05) VALUE ZEROS.
+           03 WS-PRIMEIRA-LINHA  PIC X(01) VALUE 'S'.
+
+      * >>> CAMPOS EXTRAIDOS DA LINHA CSV
+      * >>> (ID_MATERIA,NOME_MATERIA,NOTA_APROVACAO)
+       01  WS-CAMPO-ID           PIC X(03) VALUE SPACES.
+       01  WS-CAMPO-NOME         PIC X(20) VALUE SPACES.
+       01  WS-CAMPO-NOTA         PIC X(05) VALUE SPACES.
+       01  WS-PONTEIRO           PIC 9(03) VALUE 1.
+       77  WS-CURRENT-DATE       PIC X(21) VALUE SPACES.
+       77  WS-DATA-HORA          PIC X(19) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       S000 SECTION.
+       P000-INICIO.
+            DISPLAY 'PROGRAMA IMPMATER - INICIADO'
+            PERFORM P050-ABRIR
+            PERFORM P100-LE-E-GRAVA THRU P100-EXIT
+                    UNTIL WS-FS-CSV = 10
+            PERFORM P700-FECHAR
+            PERFORM P999-FIM.
+       P000-EXIT.
+            EXIT.
+
+       S050 SECTION.
+       P050-ABRIR.
+            OPEN I-O CFP001S2
+            IF WS-FS-MAT = 35 THEN
+               OPEN OUTPUT CFP001S2
+               CLOSE CFP001S2
+               OPEN I-O CFP001S2
+            END-IF
+            IF WS-FS-MAT NOT = 00
+               MOVE WS-FS-MAT                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S2' TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF
+
+            OPEN INPUT CSV-MATERIAS
+            IF WS-FS-CSV NOT = 00
+               MOVE WS-FS-CSV                         TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO CSV-MATERIAS'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF
+
+            OPEN EXTEND LOG-MATERIAS
+            IF WS-FS-LOG NOT = 00
+               MOVE WS-FS-LOG                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO LOG-MATERIAS'      TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF.
+       P050-EXIT.
+            EXIT.
+
+      * >>> LE UMA LINHA DO CSV, IGNORA O CABECALHO E GRAVA A MATERIA
+       S100 SECTION.
+       P100-LE-E-GRAVA.
+            READ CSV-MATERIAS INTO CSV-LINHA
+            IF WS-FS-CSV NOT EQUAL 00 AND 10 THEN
+               MOVE WS-FS-CSV                        TO WS-MSG1
+               MOVE 'ERRO LEITURA DO CSV-MATERIAS'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            ELSE
+               IF WS-FS-CSV = 00
+                  IF WS-PRIMEIRA-LINHA = 'S'
+                     MOVE 'N' TO WS-PRIMEIRA-LINHA
+                  ELSE
+                     ADD 1 TO WS-R-LIDOS
+                     PERFORM P110-PARTIR-LINHA THRU P110-EXIT
+                  END-IF
+               END-IF
+            END-IF.
+       P100-EXIT.
+            EXIT.
+
+      * >>> SEPARA A LINHA CSV NOS CAMPOS E GRAVA A MATERIA
+       S110 SECTION.
+       P110-PARTIR-LINHA.
+            MOVE SPACES TO WS-CAMPO-ID WS-CAMPO-NOME WS-CAMPO-NOTA
+            MOVE 1 TO WS-PONTEIRO
+            UNSTRING CSV-LINHA DELIMITED BY ','
+                     INTO WS-CAMPO-ID
+                     POINTER WS-PONTEIRO
+            UNSTRING CSV-LINHA DELIMITED BY ','
+                     INTO WS-CAMPO-NOME
+                     POINTER WS-PONTEIRO
+
+      * >>> O RESTANTE DA LINHA (SEM NOVO UNSTRING) E A NOTA_APROVACAO,
+      * >>> PRESERVANDO A VIRGULA DECIMAL QUE UM TERCEIRO UNSTRING
+      * >>> DELIMITADO POR ',' PARTIRIA INDEVIDAMENTE
+            MOVE CSV-LINHA(WS-PONTEIRO:) TO WS-CAMPO-NOTA
+
+            IF WS-CAMPO-ID IS NOT NUMERIC
+               OR WS-CAMPO-NOME EQUAL SPACES
+               OR WS-CAMPO-NOTA(1:2) IS NOT NUMERIC
+               OR WS-CAMPO-NOTA(3:1) NOT = ','
+               OR WS-CAMPO-NOTA(4:2) IS NOT NUMERIC
+               DISPLAY 'LINHA REJEITADA (DADOS INVALIDOS): ' CSV-LINHA
+               ADD 1 TO WS-R-REJEITADOS
+            ELSE
+               MOVE WS-CAMPO-ID      TO ID-MATERIA
+               MOVE ZEROS            TO AN-MATERIA
+               MOVE ZEROS            TO TR-MATERIA
+               MOVE WS-CAMPO-NOME    TO NM-MATERIA
+               MOVE WS-CAMPO-NOTA(1:2) TO NT-APROVACAO(1:2)
+               MOVE WS-CAMPO-NOTA(4:2) TO NT-APROVACAO(3:2)
+               WRITE REG-CFP001S2
+                     INVALID KEY
+                          DISPLAY 'MATERIA ' WS-CAMPO-ID
+                                  ' JA CADASTRADA - REJEITADA'
+                          ADD 1 TO WS-R-REJEITADOS
+                     NOT INVALID KEY
+                          ADD 1 TO WS-R-GRAVADOS
+                          PERFORM P250-GRAVAR-LOG THRU P250-EXIT
+               END-WRITE
+               IF WS-FS-MAT NOT = 00 AND WS-FS-MAT NOT = 22 THEN
+                  MOVE WS-FS-MAT                           TO WS-MSG1
+                  MOVE 'ERRO GRAVACAO DO ARQUIVO CFP001S2' TO WS-MSG2
+               PERFORM P800-ERRO THRU P800-EXIT
+               END-IF
+            END-IF.
+       P110-EXIT.
+            EXIT.
+
+      * >>> GRAVA UMA LINHA NO HISTORICO COM DATA/HORA DA IMPORTACAO
+       S250 SECTION.
+       P250-GRAVAR-LOG.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            STRING WS-CURRENT-DATE(7:2) '/'
+                   WS-CURRENT-DATE(5:2) '/'
+                   WS-CURRENT-DATE(1:4) ' '
+                   WS-CURRENT-DATE(9:2) ':'
+                   WS-CURRENT-DATE(11:2) ':'
+                   WS-CURRENT-DATE(13:2)
+                   DELIMITED BY SIZE INTO WS-DATA-HORA
+
+            MOVE SPACES TO LOG-LINHA
+            STRING WS-DATA-HORA ' - ID ' ID-MATERIA
+                   ' - MATERIA [' NM-MATERIA ']'
+                   ' IMPORTADA DO CSV'
+                   DELIMITED BY SIZE INTO LOG-LINHA
+            WRITE LOG-LINHA.
+       P250-EXIT.
+            EXIT.
+
+       S700 SECTION.
+       P700-FECHAR.
+            CLOSE CFP001S2
+            CLOSE CSV-MATERIAS
+            CLOSE LOG-MATERIAS
+            IF WS-FS-MAT NOT = 00 THEN
+               MOVE WS-FS-MAT                        TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S2'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF.
+       P700-EXIT.
+            EXIT.
+
+       S800 SECTION.
+       P800-ERRO.
+            DISPLAY '**********************************'
+            DISPLAY '     ERRO PROGRAMA IMPMATER'
+            DISPLAY '**********************************'
+            DISPLAY ' MENSAGEM: ' WS-MSG2
+            DISPLAY ' CODIGO..: ' WS-MSG1
+            DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
+            MOVE 8 TO RETURN-CODE
+            STOP RUN.
+       P800-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-FIM.
+            DISPLAY '--------------------------------------'
+            DISPLAY '>>>> PROGRAMA IMPMATER FINALIZADO <<<<'
+            DISPLAY '--------------------------------------'
+            DISPLAY ' MATERIAS LIDAS DO CSV......: ' WS-R-LIDOS
+            DISPLAY ' MATERIAS GRAVADAS...........: ' WS-R-GRAVADOS
+            DISPLAY ' MATERIAS REJEITADAS.........: ' WS-R-REJEITADOS
+            DISPLAY '--------------------------------------'
+            STOP RUN.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM IMPMATER.
