@@ -0,0 +1,271 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: GERAR ESTATISTICA DE APROVACAO/REPROVACAO POR MATERIA A
+      *          PARTIR DOS ARQUIVOS PERSISTIDOS DE ALUNOS E NOTAS
+      * Update: 09-08-26 - ESTATISTICA PASSA A SER APURADA POR MATERIA
+      *         (ID-MATERIA), E NAO MAIS POR TURMA DO ALUNO; CADA NOTA
+      *         LANCADA PASSA A CONTAR ISOLADAMENTE PARA A MATERIA A QUE
+      *         PERTENCE, EM VEZ DE UM UNICO VEREDITO GERAL POR ALUNO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTALUNO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. COPY DECPOINT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CFP001S1 ASSIGN TO "C:/ARQUIVOS/ALUNOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS ID-ALUNO
+                  FILE STATUS  IS WS-FS-ALU.
+           SELECT CFP001S3 ASSIGN TO "C:/ARQUIVOS/NOTAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS NT-CHAVE
+                  FILE STATUS  IS WS-FS-NOT.
+           SELECT REL-ESTATIST ASSIGN TO "C:/ARQUIVOS/ESTATIST.REL"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CFP001S1.
+           COPY REGALUNO.
+       FD  CFP001S3.
+           COPY REGNOTA.
+       FD  REL-ESTATIST.
+       01  REL-LINHA               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           03 WS-FS-ALU          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-NOT          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-REL          PIC 9(02) VALUE ZEROS.
+           03 WS-MSG1            PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2            PIC X(35) VALUE SPACES.
+           03 WS-R-ALU           PIC 9(05) VALUE ZEROS.
+
+       01  WS-REG-CFP001S1       PIC X(78) VALUE SPACES.
+       01  FILLER REDEFINES WS-REG-CFP001S1.
+           03 WS-ID-ALUNO        PIC 9(05).
+           03 WS-NM-ALUNO        PIC X(20).
+           03 WS-TL-ALUNO        PIC X(09).
+           03 WS-EM-ALUNO        PIC X(30).
+           03 WS-TU-ALUNO        PIC X(05).
+           03 WS-DT-NASCIMENTO  PIC 9(08).
+           03 WS-ST-ALUNO        PIC X(01).
+
+      * >>> CHAVE DE VARREDURA DAS NOTAS DO ALUNO EM PROCESSAMENTO
+       01  WS-CHAVE-BUSCA.
+           03 WS-ID-ALUNO-BUSCA     PIC 9(05).
+           03 WS-ID-MATERIA-BUSCA   PIC 999.
+       01  WS-FIM-MATERIAS          PIC X(01) VALUE 'N'.
+
+      * >>> TABELA DE ACUMULO POR MATERIA (ID-MATERIA)
+       01  WS-TAB-MATERIA.
+           03 WS-MATERIA-OCC OCCURS 100 TIMES INDEXED BY WS-IDX.
+              05 WS-MATERIA-COD    PIC 999.
+              05 WS-MATERIA-APR    PIC 9(05) VALUE ZEROS.
+              05 WS-MATERIA-REP    PIC 9(05) VALUE ZEROS.
+       77  WS-QTD-MATERIAS          PIC 999   VALUE ZEROS.
+       77  WS-ACHOU-MATERIA         PIC X(01) VALUE 'N'.
+       77  WS-TOT-APR               PIC 9(05) VALUE ZEROS.
+       77  WS-TOT-REP               PIC 9(05) VALUE ZEROS.
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       S000 SECTION.
+       P000-INICIO.
+            PERFORM P050-ABRIR
+            PERFORM P100-PROCESSA-ALUNO THRU P100-EXIT
+                    UNTIL WS-FS-ALU = 10
+            PERFORM P300-IMPRIME-ESTATIST THRU P300-EXIT
+            PERFORM P700-FECHAR
+            PERFORM P999-FIM.
+       P000-EXIT.
+            EXIT.
+
+       S050 SECTION.
+       P050-ABRIR.
+            OPEN INPUT CFP001S1
+            IF WS-FS-ALU NOT = 00
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S1' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN INPUT CFP001S3
+            IF WS-FS-NOT NOT = 00
+               MOVE WS-FS-NOT                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S3' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN OUTPUT REL-ESTATIST
+            IF WS-FS-REL NOT = 00
+               MOVE WS-FS-REL                     TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO REL-ESTATIST' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P050-EXIT.
+            EXIT.
+
+       S100 SECTION.
+       P100-PROCESSA-ALUNO.
+            READ CFP001S1 INTO WS-REG-CFP001S1
+            IF WS-FS-ALU NOT EQUAL 00 AND 10 THEN
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO LEITURA DO ARQUIVO CFP001S1'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            ELSE
+               IF WS-FS-ALU = 00 AND WS-ST-ALUNO NOT = 'I'
+                  ADD 1 TO WS-R-ALU
+                  PERFORM P200-APURA-SITUACAO THRU P200-EXIT
+               END-IF
+            END-IF.
+       P100-EXIT.
+            EXIT.
+
+      * >>> VARRE AS NOTAS DO ALUNO E ACUMULA CADA UMA NA MATERIA A QUE
+      * >>> PERTENCE (NT-ID-MATERIA), EM VEZ DE UM VEREDITO UNICO POR
+      * >>> ALUNO
+       S200 SECTION.
+       P200-APURA-SITUACAO.
+            MOVE 'N' TO WS-FIM-MATERIAS
+            MOVE WS-ID-ALUNO TO WS-ID-ALUNO-BUSCA
+            MOVE ZEROS       TO WS-ID-MATERIA-BUSCA
+            MOVE WS-CHAVE-BUSCA TO NT-CHAVE
+
+            START CFP001S3 KEY IS NOT LESS NT-CHAVE
+                  INVALID KEY
+                       CONTINUE
+                  NOT INVALID KEY
+                       PERFORM P210-LER-NOTA THRU P210-EXIT
+                               UNTIL WS-FS-NOT = 10
+                                  OR WS-FIM-MATERIAS = 'S'
+            END-START.
+       P200-EXIT.
+            EXIT.
+
+       P210-LER-NOTA.
+            READ CFP001S3 NEXT RECORD
+                 AT END
+                      MOVE 'S' TO WS-FIM-MATERIAS
+                 NOT AT END
+                      IF NT-ID-ALUNO NOT = WS-ID-ALUNO-BUSCA
+                         MOVE 'S' TO WS-FIM-MATERIAS
+                      ELSE
+                         PERFORM P250-ACUMULA-MATERIA THRU P250-EXIT
+                      END-IF
+            END-READ.
+       P210-EXIT.
+            EXIT.
+
+      * >>> PROCURA A MATERIA NA TABELA (CRIANDO UMA NOVA OCORRENCIA SE
+      * >>> FOR A PRIMEIRA VEZ) E SOMA A NOTA NO TOTAL APROVADO/
+      * >>> REPROVADO DA MATERIA
+       S250 SECTION.
+       P250-ACUMULA-MATERIA.
+            MOVE 'N' TO WS-ACHOU-MATERIA
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-MATERIAS
+               IF WS-MATERIA-COD(WS-IDX) = NT-ID-MATERIA
+                  MOVE 'S' TO WS-ACHOU-MATERIA
+               END-IF
+            END-PERFORM
+
+            IF WS-ACHOU-MATERIA = 'N'
+               ADD 1 TO WS-QTD-MATERIAS
+               SET WS-IDX TO WS-QTD-MATERIAS
+               MOVE NT-ID-MATERIA TO WS-MATERIA-COD(WS-IDX)
+            END-IF
+
+            IF NOTA-REPROVADO
+               ADD 1 TO WS-MATERIA-REP(WS-IDX)
+               ADD 1 TO WS-TOT-REP
+            ELSE
+               ADD 1 TO WS-MATERIA-APR(WS-IDX)
+               ADD 1 TO WS-TOT-APR
+            END-IF.
+       P250-EXIT.
+            EXIT.
+
+      * >>> IMPRIME O RELATORIO FINAL COM O TOTAL POR MATERIA E O GERAL
+       S300 SECTION.
+       P300-IMPRIME-ESTATIST.
+            MOVE SPACES TO REL-LINHA
+            STRING 'ESTATISTICA DE APROVACAO POR MATERIA'
+                   DELIMITED BY SIZE INTO REL-LINHA
+            WRITE REL-LINHA
+            MOVE ALL '-' TO REL-LINHA
+            WRITE REL-LINHA
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-MATERIAS
+               MOVE SPACES TO REL-LINHA
+               STRING 'MATERIA ' WS-MATERIA-COD(WS-IDX)
+                      ' - APROVADOS: ' WS-MATERIA-APR(WS-IDX)
+                      ' REPROVADOS: ' WS-MATERIA-REP(WS-IDX)
+                      DELIMITED BY SIZE INTO REL-LINHA
+               WRITE REL-LINHA
+            END-PERFORM
+
+            MOVE ALL '-' TO REL-LINHA
+            WRITE REL-LINHA
+            MOVE SPACES TO REL-LINHA
+            STRING 'TOTAL GERAL - APROVADOS: ' WS-TOT-APR
+                   ' REPROVADOS: ' WS-TOT-REP
+                   DELIMITED BY SIZE INTO REL-LINHA
+            WRITE REL-LINHA.
+       P300-EXIT.
+            EXIT.
+
+       S700 SECTION.
+       P700-FECHAR.
+            CLOSE CFP001S1
+            CLOSE CFP001S3
+            CLOSE REL-ESTATIST
+            IF WS-FS-ALU NOT = 00 THEN
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S1'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P700-EXIT.
+            EXIT.
+
+       S800 SECTION.
+       P800-ERRO.
+            DISPLAY '**********************************'
+            DISPLAY '     ERRO PROGRAMA ESTALUNO'
+            DISPLAY '**********************************'
+            DISPLAY ' MENSAGEM: ' WS-MSG2
+            DISPLAY ' CODIGO..: ' WS-MSG1
+            DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
+            MOVE 8 TO RETURN-CODE
+            STOP RUN.
+       P800-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-FIM.
+            DISPLAY '--------------------------------------'
+            DISPLAY '>>>> PROGRAMA ESTALUNO FINALIZADO <<<<'
+            DISPLAY '--------------------------------------'
+            DISPLAY ' QTDE ALUNOS PROCESSADOS: ' WS-R-ALU
+            DISPLAY ' QTDE MATERIAS APURADAS..: ' WS-QTD-MATERIAS
+            DISPLAY '--------------------------------------'
+            STOP RUN.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM ESTALUNO.
