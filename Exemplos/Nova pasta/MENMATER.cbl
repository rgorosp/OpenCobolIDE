@@ -0,0 +1,86 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: MENU PARA CADASTRO DE MATERIAS
+      * Update: 09-08-26 - NOVA OPCAO <5> EXCLUIR MATERIAS (DELMATER)
+      * Update: 09-08-26 - WS-AREA AMPLIADA PARA O MESMO TAMANHO DO
+      *         LK-AREA DO CADMATER/CONMATER/LISMATER (OS MAIORES DO
+      *         GRUPO), EVITANDO LEITURA FORA DOS LIMITES DA AREA
+      *         PASSADA QUANDO QUALQUER PROGRAMA CHAMADO REFERENCIA
+      *         CAMPOS DO SEU LK-AREA ALEM DE LK-MENSAGEM
+      * Update: 09-08-26 - CAMPOS NOVOS (WS-ID-MATERIA ... WS-NT-
+      *         APROVACAO) PASSAM A FICAR DEPOIS DE WS-MENSAGEM, E NAO
+      *         ANTES; COM ELES ANTES, WS-MENSAGEM DESLOCAVA DO OFFSET 1
+      *         PARA 33, E O DELMATER - CUJO LK-AREA E SO LK-MENSAGEM
+      *         PIC X(40) NO OFFSET 1 - PASSAVA A EXIBIR LIXO NO LUGAR
+      *         DO AVISO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENMATER.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           03 WS-MENSAGEM        PIC X(40) VALUE SPACES.
+           03 WS-ID-MATERIA      PIC 999.
+           03 WS-AN-MATERIA      PIC 9(04).
+           03 WS-TR-MATERIA      PIC 9(01).
+           03 WS-NM-MATERIA      PIC X(20).
+           03 WS-NT-APROVACAO    PIC 9(02)V99.
+       77  WS-OPCAO              PIC X     VALUE SPACES.
+       PROCEDURE DIVISION.
+       S000 SECTION.
+       P000-INICIO.
+            INITIALIZE WS-AREA WS-OPCAO
+            DISPLAY "-------------------------------------"
+            DISPLAY "          MENU DE MATERIAS"
+            DISPLAY "-------------------------------------"
+            DISPLAY "       DIGITE A OPCAO DESEJADA"
+            DISPLAY "-------------------------------------"
+            DISPLAY " <1> - LISTAR MATERIAS"
+            DISPLAY " <2> - CONSULTAR MATERIAS"
+            DISPLAY " <3> - CADASTRAR MATERIAS"
+            DISPLAY " <4> - LANCAR NOTAS"
+            DISPLAY " <5> - EXCLUIR MATERIAS"
+            DISPLAY " <?> - QUALQUER TECLA SAIR"
+            DISPLAY "-------------------------------------"
+            MOVE SPACES TO WS-OPCAO
+            ACCEPT WS-OPCAO
+            EVALUATE WS-OPCAO
+                WHEN '1'
+                  MOVE '>>>>> LISTA MATERIAS <<<<<'    TO WS-MENSAGEM
+                  CALL 'LISMATER' USING WS-AREA
+                WHEN '2'
+                  MOVE '>>>>> CONSULTA MATERIAS <<<<<' TO WS-MENSAGEM
+                  CALL 'CONMATER' USING WS-AREA
+                WHEN '3'
+                  MOVE '>>>>> CADASTRA MATERIAS <<<<<' TO WS-MENSAGEM
+                  CALL 'CADMATER' USING WS-AREA
+                WHEN '4'
+                  MOVE '>>>>> LANCA NOTAS <<<<<'       TO WS-MENSAGEM
+                  CALL 'CADNOTA' USING WS-AREA
+                WHEN '5'
+                  MOVE '>>>>> DELETA MATERIAS <<<<<'   TO WS-MENSAGEM
+                  CALL 'DELMATER' USING WS-AREA
+                WHEN OTHER
+                  PERFORM P999-TERMINO THRU P999-EXIT
+            END-EVALUATE
+
+            DISPLAY "DESEJA REALIZAR OUTRA OPERACAO? "
+            DISPLAY "DIGITE <S> OU <N>"
+            MOVE SPACES TO WS-OPCAO
+            ACCEPT WS-OPCAO
+            IF WS-OPCAO EQUAL 'S' THEN
+              GO TO S000
+            ELSE
+              PERFORM P999-TERMINO THRU P999-EXIT
+            END-IF.
+       P000-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-TERMINO.
+            GOBACK.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM MENMATER.
