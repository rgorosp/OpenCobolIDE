@@ -1,3 +1,20 @@
+      * Update: 09-08-26 - LEITURA DO CLIENTE PASSA A SER FEITA NO
+      *         ARQUIVO INDEXADO CLIENTES.DAT NO LUGAR DO IF FIXO
+      * Update: 09-08-26 - SUPORTE A REINICIO/CHECKPOINT: GRAVA A
+      *         QTDE DE REGISTROS JA PROCESSADOS EM BATPGM1.CKP E,
+      *         SE O JOB FOR REEXECUTADO, PULA OS REGISTROS JA
+      *         TRATADOS E CONTINUA GRAVANDO NO OUT-FILE POR EXTEND
+      * Update: 09-08-26 - CHECKPOINT DE ERRO PASSA A GRAVAR A QTDE DE
+      *         REGISTROS REALMENTE GRAVADOS NO OUT-FILE (WS-CKPT-COUNT
+      *         + WS-W-OU) E NAO MAIS WS-R-IN; WS-R-IN JA ESTA
+      *         INCREMENTADO NO MOMENTO DA FALHA DE GRAVACAO, E GRAVAR
+      *         ESSE VALOR FAZIA O REGISTRO QUE FALHOU SER PULADO PARA
+      *         SEMPRE NO REINICIO, SEM QUE O TOTAL DE CONTROLE DO
+      *         P088-CONTROLE DETECTASSE A PERDA
+      * Update: 09-08-26 - CFP001S4 PASSA A SER CRIADO AUTOMATICAMENTE
+      *         SE AINDA NAO EXISTIR (FILE STATUS 35), NOS MOLDES DO
+      *         IMPCONTA/IMPALUNO/IMPMATER; O NOVO PROGRAMA IMPCLIEN
+      *         PASSA A SER O CARREGADOR/MANTENEDOR DESTE ARQUIVO
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BATPGM1.
        ENVIRONMENT DIVISION.
@@ -12,6 +29,14 @@
            SELECT OUT-FILE ASSIGN TO 'C:\Arquivos\OUTFILE.txt'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS-OU.
+           SELECT CFP001S4 ASSIGN TO "C:/ARQUIVOS/CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS RANDOM
+               RECORD KEY   IS ID-CLIENTE
+               FILE STATUS  IS WS-FS-CLI.
+           SELECT CKPT-FILE ASSIGN TO 'C:\Arquivos\BATPGM1.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKP.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -22,6 +47,13 @@
        FD  OUT-FILE
            RECORDING MODE IS F.
        01  OU-REG          PIC X(40).
+
+       FD  CFP001S4.
+           COPY REGCLIEN.
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-REG        PIC 9(05).
       *
        WORKING-STORAGE SECTION.
       * >>> VARIAVEIS
@@ -30,10 +62,18 @@
            03 WS-LINHA     PIC X(60) VALUE SPACES.
            03 WS-FS-IN     PIC 9(02) VALUE ZEROS.
            03 WS-FS-OU     PIC 9(02) VALUE ZEROS.
+           03 WS-FS-CLI    PIC 9(02) VALUE ZEROS.
+           03 WS-FS-CKP    PIC 9(02) VALUE ZEROS.
            03 WS-MSG1      PIC X(30) VALUE SPACES.
            03 WS-MSG2      PIC 9(02) VALUE ZEROS.
            03 WS-R-IN      PIC 9(05) VALUE ZEROS.
            03 WS-W-OU      PIC 9(05) VALUE ZEROS.
+      * >>> CONTROLE DE REINICIO/CHECKPOINT
+       01  WS-CKPT-COUNT   PIC 9(05) VALUE ZEROS.
+       01  WS-REINICIO     PIC X(01) VALUE 'N'.
+           88 REINICIO-ATIVO  VALUE 'S'.
+      * >>> TOTAIS DE CONTROLE IN-FILE X OUT-FILE
+       01  WS-TOTAL-GRAVADO   PIC 9(05) VALUE ZEROS.
       * >>> ARQUIVO ENTRADA
        01  WS-IN-REG.
            05 WS-IN-ID     PIC 9(05).
@@ -49,6 +89,7 @@
             PERFORM P010-ABERTURA
             PERFORM P020-LEITURA UNTIL WS-FS-IN = 10
             PERFORM P070-FECHAMENTO
+            PERFORM P088-CONTROLE
             PERFORM P090-TERMINO
             .
        P001-EXIT.
@@ -63,15 +104,49 @@
                PERFORM P080-ERRO
             END-IF.
 
-            OPEN OUTPUT OUT-FILE
+            PERFORM P015-VERIFICA-CHECKPOINT
+
+            IF REINICIO-ATIVO
+               OPEN EXTEND OUT-FILE
+            ELSE
+               OPEN OUTPUT OUT-FILE
+            END-IF
             IF WS-FS-OU NOT = 0
                MOVE 'ERRO P010-ABERTURA OU-FILE: ' TO WS-MSG1
                MOVE WS-FS-OU                       TO WS-MSG2
                PERFORM P080-ERRO
             END-IF.
+
+            OPEN INPUT CFP001S4
+            IF WS-FS-CLI = 35
+               OPEN OUTPUT CFP001S4
+               CLOSE CFP001S4
+               OPEN INPUT CFP001S4
+            END-IF
+            IF WS-FS-CLI NOT = 0
+               MOVE 'ERRO P010-ABERTURA CFP001S4: ' TO WS-MSG1
+               MOVE WS-FS-CLI                       TO WS-MSG2
+               PERFORM P080-ERRO
+            END-IF.
        P010-EXIT.
             EXIT.
 
+      * >>> LE O CHECKPOINT DA EXECUCAO ANTERIOR, SE EXISTIR
+       P015-VERIFICA-CHECKPOINT.
+            OPEN INPUT CKPT-FILE
+            IF WS-FS-CKP = 00
+               READ CKPT-FILE INTO CKPT-REG
+               IF WS-FS-CKP = 00 AND CKPT-REG NOT = ZEROS
+                  MOVE CKPT-REG TO WS-CKPT-COUNT
+                  MOVE 'S'      TO WS-REINICIO
+                  DISPLAY '>>> REINICIO DETECTADO - REGISTROS JA '
+                          'PROCESSADOS: ' WS-CKPT-COUNT
+               END-IF
+               CLOSE CKPT-FILE
+            END-IF.
+       P015-EXIT.
+            EXIT.
+
        S020-LEITURA SECTION.
        P020-LEITURA.
             READ IN-FILE INTO WS-IN-REG
@@ -87,7 +162,12 @@
                ELSE
                   IF WS-FS-IN EQUAL ZEROS
                      ADD 1 TO WS-R-IN
-                     PERFORM P030-PROCESSA
+                     IF REINICIO-ATIVO
+                        AND WS-R-IN NOT GREATER WS-CKPT-COUNT
+                        CONTINUE
+                     ELSE
+                        PERFORM P030-PROCESSA
+                     END-IF
                   END-IF
                END-IF
             END-IF.
@@ -96,15 +176,14 @@
 
        S030-PROCESSA SECTION.
        P030-PROCESSA.
-            IF WS-IN-ID = 10001
-               MOVE 'CARLOS MEIRELES' TO WS-OU-NOME
-            ELSE
-               IF WS-IN-ID = 10002
-                  MOVE 'ANA LIMA' TO WS-OU-NOME
-               ELSE
-                  MOVE 'CLIENTE DESCONHECIDO' TO WS-OU-NOME
-               END-IF
-            END-IF.
+            MOVE WS-IN-ID TO ID-CLIENTE
+            READ CFP001S4
+                 KEY IS ID-CLIENTE
+                 INVALID KEY
+                      MOVE 'CLIENTE DESCONHECIDO' TO WS-OU-NOME
+                 NOT INVALID KEY
+                      MOVE NM-CLIENTE             TO WS-OU-NOME
+            END-READ.
 
             STRING 'ID = ' WS-IN-ID ', NOME=' WS-OU-NOME
                 DELIMITED BY SIZE INTO WS-LINHA
@@ -137,16 +216,33 @@
                MOVE WS-FS-IN                         TO WS-MSG2
                PERFORM P080-ERRO
             END-IF.
+
+            CLOSE CFP001S4
+            IF WS-FS-CLI NOT = 0
+               MOVE 'ERRO P070-FECHAMENTO CFP001S4: ' TO WS-MSG1
+               MOVE WS-FS-CLI                         TO WS-MSG2
+               PERFORM P080-ERRO
+            END-IF.
        P070-EXIT.
             EXIT.
 
        S080-ERRO SECTION.
        P080-ERRO.
+            COMPUTE WS-TOTAL-GRAVADO = WS-CKPT-COUNT + WS-W-OU
+
+            OPEN OUTPUT CKPT-FILE
+            IF WS-FS-CKP = 00
+               MOVE WS-TOTAL-GRAVADO TO CKPT-REG
+               WRITE CKPT-REG
+               CLOSE CKPT-FILE
+            END-IF
+
             DISPLAY '----------------------------------------'
             DISPLAY '         ERRO PROGRAMA BATPGM1'
             DISPLAY '----------------------------------------'
             DISPLAY ' MENSAGEM...: ' WS-MSG1
             DISPLAY ' FILE STATUS: ' WS-MSG2
+            DISPLAY ' CHECKPOINT.: ' WS-TOTAL-GRAVADO ' REGISTRO(S)'
             DISPLAY '----------------------------------------'
             MOVE 8 TO RETURN-CODE
             STOP RUN.
@@ -166,8 +262,35 @@
        P085-EXIT.
             EXIT.
 
+      * >>> BALANCEIA O TOTAL DE CONTROLE LIDO NO IN-FILE CONTRA O
+      * >>> TOTAL GRAVADO NO OUT-FILE (SOMANDO O QUE JA FOI GRAVADO
+      * >>> EM UMA EXECUCAO ANTERIOR, SE HOUVE REINICIO)
+       S088-CONTROLE SECTION.
+       P088-CONTROLE.
+            COMPUTE WS-TOTAL-GRAVADO = WS-CKPT-COUNT + WS-W-OU
+
+            IF WS-TOTAL-GRAVADO NOT = WS-R-IN
+               DISPLAY '----------------------------------------'
+               DISPLAY '   TOTAL DE CONTROLE NAO FECHOU - BATPGM1'
+               DISPLAY '----------------------------------------'
+               DISPLAY ' IN-FILE LIDO.......: ' WS-R-IN
+               DISPLAY ' OUT-FILE GRAVADO...: ' WS-TOTAL-GRAVADO
+               DISPLAY '----------------------------------------'
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+       P088-EXIT.
+            EXIT.
+
        S090-TERMINO SECTION.
        P090-TERMINO.
+            OPEN OUTPUT CKPT-FILE
+            IF WS-FS-CKP = 00
+               MOVE ZEROS TO CKPT-REG
+               WRITE CKPT-REG
+               CLOSE CKPT-FILE
+            END-IF
+
             DISPLAY '----------------------------------------'
             DISPLAY '   PROCESSAMENTO NORMAL -  BATPGM1'
             DISPLAY '----------------------------------------'
