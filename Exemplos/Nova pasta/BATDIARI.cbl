@@ -0,0 +1,286 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: STREAM DE JOBS DA CONCILIACAO NOTURNA DE CONTATOS,
+      *          ENCADEANDO A IMPORTACAO DO CSV (IMPCONTA) COM A
+      *          RECONCILIACAO (BALINEIN) E A UNIFICACAO (BALINEUN),
+      *          CONFERINDO O CODIGO DE RETORNO DE CADA PASSO ANTES DE
+      *          DISPARAR O PASSO SEGUINTE - EQUIVALENTE AOS PASSOS DE
+      *          UM JOB COM COND CHECKING. SE UM PASSO FALHAR, A CADEIA
+      *          E INTERROMPIDA SEM EXECUTAR OS PASSOS SEGUINTES
+      *
+      *          PARA REINICIAR UM JOB QUE PAROU NO MEIO, INFORME O
+      *          NOME DO PASSO A RETOMAR COMO PARAMETRO DE EXECUCAO
+      *          (IMPCONTA, BALINEIN OU BALINEUN) - OS PASSOS ANTERIORES
+      *          SAO PULADOS, POIS JA FORAM CONCLUIDOS NA EXECUCAO
+      *          ANTERIOR
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATDIARI.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. COPY DECPOINT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-BATDIARI ASSIGN TO "C:/ARQUIVOS/BATDIARI.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-BATDIARI.
+       01  LOG-LINHA              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           03 WS-FS-LOG           PIC 9(02) VALUE ZEROS.
+           03 WS-MSG1             PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2             PIC X(35) VALUE SPACES.
+
+      * >>> PARAMETRO DE REINICIO (NOME DO PASSO A RETOMAR)
+           03 WS-PARM-LINE        PIC X(20) VALUE SPACES.
+           03 WS-PARM-STEP        PIC X(08) VALUE SPACES.
+              88 WS-PARM-VAZIO    VALUE SPACES.
+
+      * >>> CONTROLE DA CADEIA DE PASSOS
+           03 WS-PODE-EXECUTAR    PIC X(01) VALUE 'N'.
+              88 PODE-EXECUTAR    VALUE 'S'.
+           03 WS-CADEIA-STATUS    PIC X(01) VALUE 'N'.
+              88 CADEIA-INTERROMPIDA VALUE 'S'.
+
+      * >>> DADOS DO PASSO EM EXECUCAO
+           03 WS-STEP-NOME        PIC X(08) VALUE SPACES.
+           03 WS-STEP-CMD         PIC X(80) VALUE SPACES.
+           03 WS-STEP-RESULTADO   PIC X(22) VALUE SPACES.
+           03 WS-RC-STEP          PIC S9(04) VALUE ZEROS.
+
+      * >>> CONTADORES DO JOB
+           03 WS-PASSOS-OK        PIC 9(02) VALUE ZEROS.
+           03 WS-PASSOS-PULADOS   PIC 9(02) VALUE ZEROS.
+
+       77  WS-CURRENT-DATE        PIC X(21) VALUE SPACES.
+       77  WS-DATA-HORA           PIC X(19) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       S000 SECTION.
+       P000-INICIO.
+            DISPLAY 'PROGRAMA BATDIARI - INICIADO'
+            PERFORM P010-PARAMETRO THRU P010-EXIT
+            PERFORM P050-ABRIR THRU P050-EXIT
+
+            PERFORM P100-PASSO-IMPCONTA THRU P100-EXIT
+            IF NOT CADEIA-INTERROMPIDA
+               PERFORM P200-PASSO-BALINEIN THRU P200-EXIT
+            END-IF
+            IF NOT CADEIA-INTERROMPIDA
+               PERFORM P300-PASSO-BALINEUN THRU P300-EXIT
+            END-IF
+
+            PERFORM P900-ENCERRAR THRU P900-EXIT.
+       P000-EXIT.
+            EXIT.
+
+      * >>> LE O PASSO DE REINICIO, SE INFORMADO; SEM PARAMETRO A
+      * >>> CADEIA RODA COMPLETA DESDE O PRIMEIRO PASSO
+       S010 SECTION.
+       P010-PARAMETRO.
+            ACCEPT WS-PARM-LINE FROM COMMAND-LINE
+            MOVE WS-PARM-LINE(1:8) TO WS-PARM-STEP
+
+            IF WS-PARM-VAZIO
+               SET PODE-EXECUTAR TO TRUE
+               DISPLAY 'EXECUTANDO A CADEIA COMPLETA: '
+                       'IMPCONTA / BALINEIN / BALINEUN'
+            ELSE
+               DISPLAY 'REINICIANDO A CADEIA A PARTIR DO PASSO: '
+                       WS-PARM-STEP
+            END-IF.
+       P010-EXIT.
+            EXIT.
+
+       S050 SECTION.
+       P050-ABRIR.
+            OPEN EXTEND LOG-BATDIARI
+            IF WS-FS-LOG = 35 THEN
+               OPEN OUTPUT LOG-BATDIARI
+               CLOSE LOG-BATDIARI
+               OPEN EXTEND LOG-BATDIARI
+            END-IF
+            IF WS-FS-LOG NOT = 00 THEN
+               MOVE WS-FS-LOG                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO LOG-BATDIARI'      TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF.
+       P050-EXIT.
+            EXIT.
+
+      * >>> PASSO 1 - IMPORTACAO EM LOTE DE CONTATOS DO CSV
+       S100 SECTION.
+       P100-PASSO-IMPCONTA.
+            MOVE 'IMPCONTA' TO WS-STEP-NOME
+            MOVE 'IMPCONTA' TO WS-STEP-CMD
+
+            IF NOT PODE-EXECUTAR AND WS-PARM-STEP = WS-STEP-NOME
+               SET PODE-EXECUTAR TO TRUE
+            END-IF
+
+            IF PODE-EXECUTAR
+               PERFORM P500-EXECUTAR-PASSO THRU P500-EXIT
+            ELSE
+               PERFORM P600-PASSO-PULADO THRU P600-EXIT
+            END-IF.
+       P100-EXIT.
+            EXIT.
+
+      * >>> PASSO 2 - RECONCILIACAO CONTATOA X CONTATOB
+       S200 SECTION.
+       P200-PASSO-BALINEIN.
+            MOVE 'BALINEIN' TO WS-STEP-NOME
+            MOVE 'BALINEIN' TO WS-STEP-CMD
+
+            IF NOT PODE-EXECUTAR AND WS-PARM-STEP = WS-STEP-NOME
+               SET PODE-EXECUTAR TO TRUE
+            END-IF
+
+            IF PODE-EXECUTAR
+               PERFORM P500-EXECUTAR-PASSO THRU P500-EXIT
+            ELSE
+               PERFORM P600-PASSO-PULADO THRU P600-EXIT
+            END-IF.
+       P200-EXIT.
+            EXIT.
+
+      * >>> PASSO 3 - UNIFICACAO CONTATOA + CONTATOB
+       S300 SECTION.
+       P300-PASSO-BALINEUN.
+            MOVE 'BALINEUN' TO WS-STEP-NOME
+            MOVE 'BALINEUN' TO WS-STEP-CMD
+
+            IF NOT PODE-EXECUTAR AND WS-PARM-STEP = WS-STEP-NOME
+               SET PODE-EXECUTAR TO TRUE
+            END-IF
+
+            IF PODE-EXECUTAR
+               PERFORM P500-EXECUTAR-PASSO THRU P500-EXIT
+            ELSE
+               PERFORM P600-PASSO-PULADO THRU P600-EXIT
+            END-IF.
+       P300-EXIT.
+            EXIT.
+
+      * >>> DISPARA O PASSO COMO PROCESSO SEPARADO E CONFERE O CODIGO
+      * >>> DE RETORNO DEVOLVIDO PELO SHELL (EM RETURN-CODE, NOS BITS
+      * >>> SUPERIORES DO STATUS DE SAIDA, POR ISSO A DIVISAO POR 256)
+       S500 SECTION.
+       P500-EXECUTAR-PASSO.
+            DISPLAY '>>> EXECUTANDO PASSO: ' WS-STEP-NOME
+            CALL 'SYSTEM' USING WS-STEP-CMD
+            COMPUTE WS-RC-STEP = RETURN-CODE / 256
+
+            IF WS-RC-STEP = 0
+               ADD 1 TO WS-PASSOS-OK
+               MOVE 'CONCLUIDO COM SUCESSO' TO WS-STEP-RESULTADO
+               DISPLAY '    PASSO ' WS-STEP-NOME
+                       ' CONCLUIDO COM SUCESSO'
+            ELSE
+               MOVE 'FALHOU'                TO WS-STEP-RESULTADO
+               SET CADEIA-INTERROMPIDA TO TRUE
+               MOVE 8 TO RETURN-CODE
+               DISPLAY '    PASSO ' WS-STEP-NOME
+                       ' FALHOU - CODIGO DE RETORNO ' WS-RC-STEP
+               DISPLAY '    CADEIA INTERROMPIDA'
+               DISPLAY '    PARA REINICIAR A PARTIR DESTE PASSO, '
+                       'EXECUTE BATDIARI ' WS-STEP-NOME
+            END-IF
+
+            PERFORM P550-GRAVAR-LOG THRU P550-EXIT.
+       P500-EXIT.
+            EXIT.
+
+      * >>> GRAVA NO HISTORICO O RESULTADO DO PASSO EXECUTADO
+       S550 SECTION.
+       P550-GRAVAR-LOG.
+            PERFORM P950-DATA-HORA THRU P950-EXIT
+            MOVE SPACES TO LOG-LINHA
+            STRING WS-DATA-HORA ' - PASSO ' WS-STEP-NOME
+                   ' - CODIGO ' WS-RC-STEP
+                   ' - ' WS-STEP-RESULTADO
+                   DELIMITED BY SIZE INTO LOG-LINHA
+            WRITE LOG-LINHA.
+       P550-EXIT.
+            EXIT.
+
+      * >>> PASSO JA CONCLUIDO EM UMA EXECUCAO ANTERIOR - PULADO NESTE
+      * >>> REINICIO
+       S600 SECTION.
+       P600-PASSO-PULADO.
+            ADD 1 TO WS-PASSOS-PULADOS
+            DISPLAY '    PASSO ' WS-STEP-NOME
+                    ' JA CONCLUIDO - PULADO NESTE REINICIO'
+
+            PERFORM P950-DATA-HORA THRU P950-EXIT
+            MOVE SPACES TO LOG-LINHA
+            STRING WS-DATA-HORA ' - PASSO ' WS-STEP-NOME
+                   ' - PULADO (REINICIO A PARTIR DE ' WS-PARM-STEP ')'
+                   DELIMITED BY SIZE INTO LOG-LINHA
+            WRITE LOG-LINHA.
+       P600-EXIT.
+            EXIT.
+
+       S800 SECTION.
+       P800-ERRO.
+            DISPLAY '**********************************'
+            DISPLAY '     ERRO PROGRAMA BATDIARI'
+            DISPLAY '**********************************'
+            DISPLAY ' MENSAGEM: ' WS-MSG2
+            DISPLAY ' CODIGO..: ' WS-MSG1
+            DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
+            MOVE 8 TO RETURN-CODE
+            STOP RUN.
+       P800-EXIT.
+            EXIT.
+
+       S900 SECTION.
+       P900-ENCERRAR.
+            CLOSE LOG-BATDIARI
+            DISPLAY '--------------------------------------'
+            DISPLAY '>>>> PROGRAMA BATDIARI FINALIZADO <<<<'
+            DISPLAY '--------------------------------------'
+            DISPLAY ' PASSOS CONCLUIDOS..........: ' WS-PASSOS-OK
+            DISPLAY ' PASSOS PULADOS (REINICIO)..: ' WS-PASSOS-PULADOS
+            IF CADEIA-INTERROMPIDA
+               DISPLAY ' SITUACAO....................: CADEIA '
+                       'INTERROMPIDA POR FALHA'
+            ELSE
+               DISPLAY ' SITUACAO....................: CADEIA '
+                       'CONCLUIDA COM SUCESSO'
+            END-IF
+            DISPLAY '--------------------------------------'
+            STOP RUN.
+       P900-EXIT.
+            EXIT.
+
+       S950-DATA-HORA SECTION.
+       P950-DATA-HORA.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            STRING WS-CURRENT-DATE(7:2) '/'
+                   WS-CURRENT-DATE(5:2) '/'
+                   WS-CURRENT-DATE(1:4) ' '
+                   WS-CURRENT-DATE(9:2) ':'
+                   WS-CURRENT-DATE(11:2) ':'
+                   WS-CURRENT-DATE(13:2)
+                   DELIMITED BY SIZE INTO WS-DATA-HORA
+            END-STRING.
+       P950-EXIT.
+            EXIT.
+       END PROGRAM BATDIARI.
