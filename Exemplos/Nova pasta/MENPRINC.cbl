@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: MENU PRINCIPAL, REUNINDO OS TRES SUBSISTEMAS DE
+      *          CADASTRO (CONTATOS, ALUNOS E MATERIAS) EM UM UNICO
+      *          PONTO DE ENTRADA DE OPERACAO
+      * Update: 09-08-26 - NOVA OPCAO <5> PARA O RESUMO GERAL DE
+      *         OPERACOES DO DIA (LISGERAL), SUBSTITUINDO A NECESSIDADE
+      *         DE RODAR LISCONTA, LISALUNO E LISMATER EM SEPARADO SO
+      *         PARA CONFERIR OS TOTAIS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENPRINC.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           03 WS-MENSAGEM        PIC X(40) VALUE SPACES.
+       77  WS-OPCAO              PIC X     VALUE SPACES.
+       PROCEDURE DIVISION.
+       S000 SECTION.
+       P000-INICIO.
+            INITIALIZE WS-AREA WS-OPCAO
+            DISPLAY "-------------------------------------"
+            DISPLAY "           MENU PRINCIPAL"
+            DISPLAY "-------------------------------------"
+            DISPLAY "       DIGITE A OPCAO DESEJADA"
+            DISPLAY "-------------------------------------"
+            DISPLAY " <1> - SUBSISTEMA DE CONTATOS"
+            DISPLAY " <2> - SUBSISTEMA DE ALUNOS"
+            DISPLAY " <3> - SUBSISTEMA DE MATERIAS"
+            DISPLAY " <4> - CONCILIACAO EM LOTE (BALINEIN/BALINEUN)"
+            DISPLAY " <5> - RESUMO GERAL DE OPERACOES DO DIA"
+            DISPLAY " <?> - QUALQUER TECLA SAIR"
+            DISPLAY "-------------------------------------"
+            MOVE SPACES TO WS-OPCAO
+            ACCEPT WS-OPCAO
+            EVALUATE WS-OPCAO
+                WHEN '1'
+                  MOVE '>>>>> SUBSISTEMA CONTATOS <<<<<' TO WS-MENSAGEM
+                  CALL 'MENCONTA' USING WS-AREA
+                WHEN '2'
+                  MOVE '>>>>> SUBSISTEMA ALUNOS <<<<<'   TO WS-MENSAGEM
+                  CALL 'MENALUNO' USING WS-AREA
+                WHEN '3'
+                  MOVE '>>>>> SUBSISTEMA MATERIAS <<<<<' TO WS-MENSAGEM
+                  CALL 'MENMATER' USING WS-AREA
+                WHEN '4'
+                  MOVE '>>>>> CONCILIACAO EM LOTE <<<<<'  TO WS-MENSAGEM
+                  CALL 'MENBATCH' USING WS-AREA
+                WHEN '5'
+                  MOVE '>>>>> RESUMO GERAL DO DIA <<<<<'  TO WS-MENSAGEM
+                  CALL 'LISGERAL' USING WS-AREA
+                WHEN OTHER
+                  PERFORM P999-TERMINO THRU P999-EXIT
+            END-EVALUATE
+
+            DISPLAY "DESEJA REALIZAR OUTRA OPERACAO? "
+            DISPLAY "DIGITE <S> OU <N>"
+            MOVE SPACES TO WS-OPCAO
+            ACCEPT WS-OPCAO
+            IF WS-OPCAO EQUAL 'S' THEN
+              GO TO S000
+            ELSE
+              PERFORM P999-TERMINO THRU P999-EXIT
+            END-IF.
+       P000-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-TERMINO.
+            GOBACK.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM MENPRINC.
