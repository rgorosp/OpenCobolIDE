@@ -3,14 +3,33 @@
       * Date: 24/06/2025
       * Purpose: TESTE PROGRAM UDEMY MAINFRAME COBOL ANIL POLSANI
       *          USING EVALUATE
+      * Update: 09-08-26 - MODO BATCH (PARAMETRO 'B' NA COMMAND-LINE)
+      *         LE CUSTOMERS.IN E GRAVA OS REGISTROS ENRIQUECIDOS EM
+      *         CUSTOUT.REL, SEM INTERROMPER O LOTE QUANDO UM GENERO
+      *         FOR INVALIDO
+      * Update: 09-08-26 - WS-FSTAT-AREA MOVIDA PARA A WORKING-STORAGE
+      *         SECTION; CUSTPGM2 E PROGRAMA PRINCIPAL, SEM PROCEDURE
+      *         DIVISION USING, E NAO RECEBE ESTA AREA DE UM CHAMADOR
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTPGM2.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-IN ASSIGN TO "C:/ARQUIVOS/CUSTOMERS.IN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-IN.
+           SELECT CUST-OUT ASSIGN TO "C:/ARQUIVOS/CUSTOUT.REL"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-OUT.
        DATA DIVISION.
        FILE SECTION.
+       FD  CUST-IN.
+       01  CUST-LINHA-IN          PIC X(26).
+       FD  CUST-OUT.
+       01  CUST-LINHA-OUT         PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  CUST-DETAILS-IN.
            03 CUST-ID     PIC X(05).
@@ -22,12 +41,46 @@
            03 CUST-TITLE  PIC X(10) VALUE SPACE.
            03 CUST-NAME   PIC X(20) VALUE SPACE.
            03 CUST-GENDER PIC X(10) VALUE SPACE.
-       LINKAGE SECTION.
+
+      * >>> SELECAO DO MODO VIA PARAMETRO: POSICAO 1 = B (BATCH)
+       01  WS-PARM-LINE           PIC X(20) VALUE SPACES.
+       01  WS-PARM-MODO           PIC X(01) VALUE SPACES.
+           88 WS-MODO-BATCH       VALUE 'B'.
+           88 WS-MODO-CONSOLE     VALUE 'C' ' '.
+
+       01  WS-VAR.
+           03 WS-FS-IN            PIC 9(02) VALUE ZEROS.
+           03 WS-FS-OUT           PIC 9(02) VALUE ZEROS.
+           03 WS-MSG1             PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2             PIC X(35) VALUE SPACES.
+           03 WS-R-LIDOS          PIC 9(05) VALUE ZEROS.
+           03 WS-R-GRAVADOS       PIC 9(05) VALUE ZEROS.
+           03 WS-R-REJEITADOS     PIC 9(05) VALUE ZEROS.
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
        PROCEDURE DIVISION.
        S001-INICIO SECTION.
        P001-INICIO.
             DISPLAY 'PROGRAM CUSTPGM1 - STARTED'
 
+            ACCEPT WS-PARM-LINE FROM COMMAND-LINE
+            MOVE WS-PARM-LINE(1:1) TO WS-PARM-MODO
+
+            IF WS-MODO-BATCH
+               PERFORM P010-LOTE THRU P010-EXIT
+            ELSE
+               PERFORM P020-INTERATIVO THRU P020-EXIT
+            END-IF.
+       P001-EXIT.
+            EXIT.
+
+      * >>> MODO INTERATIVO ORIGINAL: UM UNICO CLIENTE DIGITADO
+       S020 SECTION.
+       P020-INTERATIVO.
             MOVE SPACES TO CUST-ID     OF CUST-DETAILS-IN
                            CUST-NAME   OF CUST-DETAILS-IN
                            CUST-GENDER OF CUST-DETAILS-IN
@@ -42,6 +95,86 @@
             ACCEPT CUST-GENDER OF CUST-DETAILS-IN
             DISPLAY ' '
 
+            PERFORM P005-ENRIQUECE THRU P005-EXIT
+            IF CUST-TITLE OF CUST-DETAILS-OUT EQUAL SPACE
+               DISPLAY 'INVALIDO CUST-GENDER'
+               MOVE 8 TO RETURN-CODE
+               PERFORM P999-FIM
+            END-IF
+
+            DISPLAY 'DETAILS = ' CUST-DETAILS-OUT.
+       P020-EXIT.
+            EXIT.
+
+      * >>> MODO BATCH: ENRIQUECE TODOS OS CLIENTES DE CUSTOMERS.IN
+       S010 SECTION.
+       P010-LOTE.
+            OPEN INPUT CUST-IN
+            IF WS-FS-IN NOT = 00 THEN
+               MOVE WS-FS-IN                       TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO CUST-IN'      TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF
+
+            OPEN OUTPUT CUST-OUT
+            IF WS-FS-OUT NOT = 00 THEN
+               MOVE WS-FS-OUT                       TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO CUST-OUT'      TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF
+
+            PERFORM P015-LE-E-GRAVA THRU P015-EXIT UNTIL WS-FS-IN = 10
+
+            CLOSE CUST-IN
+            CLOSE CUST-OUT
+
+            DISPLAY '--------------------------------------'
+            DISPLAY '>>>> CUSTPGM2 MODO BATCH FINALIZADO <<<<'
+            DISPLAY '--------------------------------------'
+            DISPLAY ' CLIENTES LIDOS......: ' WS-R-LIDOS
+            DISPLAY ' CLIENTES GRAVADOS...: ' WS-R-GRAVADOS
+            DISPLAY ' CLIENTES REJEITADOS.: ' WS-R-REJEITADOS
+            DISPLAY '--------------------------------------'.
+       P010-EXIT.
+            EXIT.
+
+       P015-LE-E-GRAVA.
+            READ CUST-IN INTO CUST-LINHA-IN
+            IF WS-FS-IN NOT EQUAL 00 AND 10 THEN
+               MOVE WS-FS-IN                        TO WS-MSG1
+               MOVE 'ERRO LEITURA DO CUST-IN'        TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            ELSE
+               IF WS-FS-IN = 00
+                  ADD 1 TO WS-R-LIDOS
+                  MOVE CUST-LINHA-IN(1:5)   TO CUST-ID     OF
+                                                CUST-DETAILS-IN
+                  MOVE CUST-LINHA-IN(6:20)  TO CUST-NAME   OF
+                                                CUST-DETAILS-IN
+                  MOVE CUST-LINHA-IN(26:1)  TO CUST-GENDER OF
+                                                CUST-DETAILS-IN
+                  PERFORM P005-ENRIQUECE THRU P005-EXIT
+                  IF CUST-TITLE OF CUST-DETAILS-OUT EQUAL SPACE
+                     DISPLAY 'GENERO INVALIDO - CLIENTE '
+                             CUST-ID OF CUST-DETAILS-IN ' REJEITADO'
+                     ADD 1 TO WS-R-REJEITADOS
+                  ELSE
+                     MOVE SPACES            TO CUST-LINHA-OUT
+                     MOVE CUST-DETAILS-OUT  TO CUST-LINHA-OUT
+                     WRITE CUST-LINHA-OUT
+                     ADD 1 TO WS-R-GRAVADOS
+                  END-IF
+               END-IF
+            END-IF.
+       P015-EXIT.
+            EXIT.
+
+      * >>> ENRIQUECE GENERO/TITULO A PARTIR DE CUST-DETAILS-IN;
+      * >>> TITULO EM BRANCO INDICA GENERO INVALIDO PARA O CHAMADOR
+       S005 SECTION.
+       P005-ENRIQUECE.
+            MOVE SPACE TO CUST-TITLE OF CUST-DETAILS-OUT
+
             EVALUATE FUNCTION UPPER-CASE(CUST-GENDER OF CUST-DETAILS-IN)
               WHEN 'M'
                  MOVE 'MALE' TO CUST-GENDER OF CUST-DETAILS-OUT
@@ -50,18 +183,32 @@
                  MOVE 'FEMALE' TO CUST-GENDER OF CUST-DETAILS-OUT
                  MOVE 'MRS'    TO CUST-TITLE  OF CUST-DETAILS-OUT
               WHEN OTHER
-                 DISPLAY 'INVALIDO CUST-GENDER'
-                 MOVE 8 TO RETURN-CODE
-                 PERFORM P999-FIM
+                 CONTINUE
             END-EVALUATE
 
             MOVE CUST-ID     OF CUST-DETAILS-IN TO
                                 CUST-ID OF CUST-DETAILS-OUT
             MOVE CUST-NAME   OF CUST-DETAILS-IN TO
-                                CUST-NAME OF CUST-DETAILS-OUT
+                                CUST-NAME OF CUST-DETAILS-OUT.
+       P005-EXIT.
+            EXIT.
 
-            DISPLAY 'DETAILS = ' CUST-DETAILS-OUT.
-       P001-EXIT.
+       S800 SECTION.
+       P800-ERRO.
+            DISPLAY '**********************************'
+            DISPLAY '     ERRO PROGRAMA CUSTPGM2'
+            DISPLAY '**********************************'
+            DISPLAY ' MENSAGEM: ' WS-MSG2
+            DISPLAY ' CODIGO..: ' WS-MSG1
+            DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
+            MOVE 8 TO RETURN-CODE
+            STOP RUN.
+       P800-EXIT.
             EXIT.
 
        S999-FIM SECTION.
