@@ -3,31 +3,141 @@
       * Date: 23-08-23
       * Purpose: FUNCAO PARA DIMINUIR A DATA EM 1 DIA DA ATUAL
       * Tectonics: cobc
+      * Update: 09-08-26 - CONVERTIDO EM SUBROTINA DE UTILIDADES DE DATA,
+      *         CHAMAVEL POR QUALQUER PROGRAMA DO SISTEMA VIA LK-AREA,
+      *         COM OPERACOES DE SOMAR DIAS, SUBTRAIR DIAS E CALCULAR A
+      *         DIFERENCA EM DIAS ENTRE DUAS DATAS
+      * Update: 09-08-26 - NOVA OPERACAO <4> PROXIMO DIA UTIL, QUE AVANCA
+      *         LK-DATA-ENTRADA PARA O DIA SEGUINTE E PULA SABADOS E
+      *         DOMINGOS; CHAMADA PELO BALINEIN PARA APONTAR A DATA DA
+      *         PROXIMA RECONCILIACAO NOTURNA
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATECONV.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  WS-VAR.
-           03 WS-DT-INP       PIC 9(08).
-           03 WS-DT-OP1       PIC 9(07).
-           03 WS-DT-OP2       PIC 9(08).
-       PROCEDURE DIVISION.
-       P000-INICIO SECTION.
-            ACCEPT WS-DT-INP FROM DATE YYYYMMDD
-            DISPLAY 'DATA: ' WS-DT-INP
-
-            COMPUTE WS-DT-OP1 = FUNCTION DAY-OF-INTEGER (FUNCTION
-                    INTEGER-OF-DATE (WS-DT-INP) - 1)
-            END-COMPUTE
-
-            COMPUTE WS-DT-OP2 = FUNCTION DATE-OF-INTEGER (FUNCTION
-                    INTEGER-OF-DATE (WS-DT-INP) - 1)
-            END-COMPUTE
-
-            DISPLAY 'WS-DT-OP1 = ' WS-DT-OP1
-            DISPLAY 'WS-DT-OP2 = ' WS-DT-OP2
-
-            STOP RUN.
+           03 WS-MSG1            PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2            PIC X(35) VALUE SPACES.
+           03 WS-DIA-SEMANA      PIC 9(01) VALUE ZERO.
+           03 WS-FIM-SEMANA      PIC X(01) VALUE 'N'.
+
+      * AREA DE COMUNICACAO
+       LINKAGE SECTION.
+       01  LK-AREA.
+           03 LK-OPERACAO        PIC X(01).
+              88 LK-OP-SOMA         VALUE '1'.
+              88 LK-OP-SUBTRAI      VALUE '2'.
+              88 LK-OP-DIFERENCA    VALUE '3'.
+              88 LK-OP-PROX-UTIL    VALUE '4'.
+           03 LK-DATA-ENTRADA    PIC 9(08).
+           03 LK-DATA-ENTRADA-2  PIC 9(08).
+           03 LK-QTD-DIAS        PIC S9(05).
+           03 LK-DATA-SAIDA      PIC 9(08).
+           03 LK-MENSAGEM        PIC X(40).
+
+       PROCEDURE DIVISION USING LK-AREA.
+       S000 SECTION.
+       P000-INICIO.
+            MOVE SPACES TO LK-MENSAGEM
+            EVALUATE TRUE
+               WHEN LK-OP-SOMA
+                  PERFORM P100-SOMA-DIAS THRU P100-EXIT
+               WHEN LK-OP-SUBTRAI
+                  PERFORM P200-SUBTRAI-DIAS THRU P200-EXIT
+               WHEN LK-OP-DIFERENCA
+                  PERFORM P300-DIFERENCA-DIAS THRU P300-EXIT
+               WHEN LK-OP-PROX-UTIL
+                  PERFORM P400-PROX-DIA-UTIL THRU P400-EXIT
+               WHEN OTHER
+                  MOVE 'OPERACAO INVALIDA EM LK-OPERACAO' TO LK-MENSAGEM
+            END-EVALUATE
+            PERFORM P999-FIM.
+       P000-EXIT.
+            EXIT.
+
+      * >>> SOMA LK-QTD-DIAS DIAS A LK-DATA-ENTRADA
+       S100 SECTION.
+       P100-SOMA-DIAS.
+            COMPUTE LK-DATA-SAIDA = FUNCTION DATE-OF-INTEGER
+                    (FUNCTION INTEGER-OF-DATE (LK-DATA-ENTRADA) +
+                     LK-QTD-DIAS)
+                    ON SIZE ERROR
+                       MOVE ZEROS TO LK-DATA-SAIDA
+                       MOVE 'DATA RESULTANTE INVALIDA' TO LK-MENSAGEM
+            END-COMPUTE.
+       P100-EXIT.
+            EXIT.
+
+      * >>> SUBTRAI LK-QTD-DIAS DIAS DE LK-DATA-ENTRADA
+       S200 SECTION.
+       P200-SUBTRAI-DIAS.
+            COMPUTE LK-DATA-SAIDA = FUNCTION DATE-OF-INTEGER
+                    (FUNCTION INTEGER-OF-DATE (LK-DATA-ENTRADA) -
+                     LK-QTD-DIAS)
+                    ON SIZE ERROR
+                       MOVE ZEROS TO LK-DATA-SAIDA
+                       MOVE 'DATA RESULTANTE INVALIDA' TO LK-MENSAGEM
+            END-COMPUTE.
+       P200-EXIT.
+            EXIT.
+
+      * >>> CALCULA A DIFERENCA EM DIAS ENTRE LK-DATA-ENTRADA-2 E
+      * >>> LK-DATA-ENTRADA, DEVOLVIDA EM LK-QTD-DIAS
+       S300 SECTION.
+       P300-DIFERENCA-DIAS.
+            COMPUTE LK-QTD-DIAS = FUNCTION INTEGER-OF-DATE
+                    (LK-DATA-ENTRADA-2) -
+                    FUNCTION INTEGER-OF-DATE (LK-DATA-ENTRADA)
+                    ON SIZE ERROR
+                       MOVE ZEROS TO LK-QTD-DIAS
+                       MOVE 'DATAS INVALIDAS' TO LK-MENSAGEM
+            END-COMPUTE.
+       P300-EXIT.
+            EXIT.
+
+      * >>> AVANCA LK-DATA-ENTRADA PARA O PROXIMO DIA UTIL, PULANDO
+      * >>> SABADOS E DOMINGOS
+       S400 SECTION.
+       P400-PROX-DIA-UTIL.
+            MOVE LK-DATA-ENTRADA TO LK-DATA-SAIDA
+            PERFORM P410-AVANCA-UM-DIA THRU P410-EXIT
+            MOVE 'S' TO WS-FIM-SEMANA
+            PERFORM P420-VERIFICA-FIM-SEMANA THRU P420-EXIT
+                    UNTIL WS-FIM-SEMANA = 'N'.
+       P400-EXIT.
+            EXIT.
+
+       P410-AVANCA-UM-DIA.
+            COMPUTE LK-DATA-SAIDA = FUNCTION DATE-OF-INTEGER
+                    (FUNCTION INTEGER-OF-DATE (LK-DATA-SAIDA) + 1)
+                    ON SIZE ERROR
+                       MOVE ZEROS TO LK-DATA-SAIDA
+                       MOVE 'DATA RESULTANTE INVALIDA' TO LK-MENSAGEM
+            END-COMPUTE.
+       P410-EXIT.
+            EXIT.
+
+      * >>> DIA-SEMANA = 0 (DOMINGO) OU 6 (SABADO) INDICA FIM DE SEMANA;
+      * >>> MOD 7 DO INTEGER-OF-DATE JA NASCE ALINHADO COM DOMINGO = 0
+       P420-VERIFICA-FIM-SEMANA.
+            COMPUTE WS-DIA-SEMANA = FUNCTION MOD
+                    (FUNCTION INTEGER-OF-DATE (LK-DATA-SAIDA) 7)
+            IF WS-DIA-SEMANA = 0 OR WS-DIA-SEMANA = 6
+               MOVE 'S' TO WS-FIM-SEMANA
+               PERFORM P410-AVANCA-UM-DIA THRU P410-EXIT
+            ELSE
+               MOVE 'N' TO WS-FIM-SEMANA
+            END-IF.
+       P420-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-FIM.
+            GOBACK.
+       P999-EXIT.
+            EXIT.
        END PROGRAM DATECONV.
