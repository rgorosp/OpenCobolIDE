@@ -2,6 +2,16 @@
       * Author: EMERSON S MOTTA
       * Date: 02-07-25
       * Purpose: MENU PARA CADASTRO DE ALUNOS
+      * Update: 09-08-26 - WS-AREA AMPLIADA PARA O MESMO TAMANHO DO
+      *         LK-AREA DO CADALUNO (O MAIOR DO GRUPO), EVITANDO LEITURA
+      *         FORA DOS LIMITES DA AREA PASSADA QUANDO QUALQUER UM DOS
+      *         PROGRAMAS CHAMADOS (CADALUNO/CONALUNO/ATUALUNO/LISALUNO)
+      *         REFERENCIA CAMPOS DO SEU LK-AREA ALEM DE LK-MENSAGEM
+      * Update: 09-08-26 - CAMPOS NOVOS (WS-ID-ALUNO ... WS-TU-ALUNO)
+      *         PASSAM A FICAR DEPOIS DE WS-MENSAGEM, E NAO ANTES; COM
+      *         ELES ANTES, WS-MENSAGEM DESLOCAVA DE OFFSET 1 PARA 70,
+      *         E O DELALUNO - CUJO LK-AREA E SO LK-MENSAGEM PIC X(40)
+      *         NO OFFSET 1 - PASSAVA A EXIBIR LIXO NO LUGAR DO AVISO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENALUNO.
@@ -10,6 +20,11 @@
        WORKING-STORAGE SECTION.
        01  WS-AREA.
            03 WS-MENSAGEM        PIC X(40) VALUE SPACES.
+           03 WS-ID-ALUNO        PIC 9(05).
+           03 WS-NM-ALUNO        PIC X(20).
+           03 WS-TL-ALUNO        PIC X(09).
+           03 WS-EM-ALUNO        PIC X(30).
+           03 WS-TU-ALUNO        PIC X(05).
        77  WS-OPCAO              PIC X     VALUE SPACES.
        PROCEDURE DIVISION.
        S000 SECTION.
