@@ -0,0 +1,271 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: RESUMO GERAL DAS OPERACOES DO DIA, ABRINDO OS TRES
+      *          ARQUIVOS INDEXADOS (CONTATOS, ALUNOS E MATERIAS) E
+      *          CONTANDO OS REGISTROS DA MESMA FORMA QUE LISCONTA,
+      *          LISALUNO E LISMATER JA FAZEM SEPARADAMENTE, PARA
+      *          IMPRIMIR UM UNICO RELATORIO CONSOLIDADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISGERAL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. COPY DECPOINT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS ASSIGN TO "C:/ARQUIVOS/CONTATOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS ID-CONTATO
+                  FILE STATUS  IS WS-FS-CON.
+
+           SELECT CFP001S1 ASSIGN TO "C:/ARQUIVOS/ALUNOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS ID-ALUNO
+                  FILE STATUS  IS WS-FS-ALU.
+
+           SELECT CFP001S2 ASSIGN TO "C:/ARQUIVOS/MATERIAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS CHAVE-MATERIA
+                  FILE STATUS  IS WS-FS-MAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTATOS.
+           COPY REGCONTT.
+
+       FD  CFP001S1.
+           COPY REGALUNO.
+
+       FD  CFP001S2.
+           COPY REGMATER.
+
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           03 WS-FS-CON          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-ALU          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-MAT          PIC 9(02) VALUE ZEROS.
+           03 WS-MSG1            PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2            PIC X(35) VALUE SPACES.
+      * >>> CONTADORES DE CADA SUBSISTEMA
+           03 WS-I-CON           PIC 9(05) VALUE ZEROS.
+           03 WS-I-ALU           PIC 9(05) VALUE ZEROS.
+           03 WS-I-MAT           PIC 9(05) VALUE ZEROS.
+           03 WS-I-GERAL         PIC 9(06) VALUE ZEROS.
+
+       01  WS-REG-CONTATOS       PIC X(26) VALUE SPACES.
+       01  FILLER REDEFINES WS-REG-CONTATOS.
+           03 WS-ID-CONTATO      PIC 9(05).
+           03 WS-NM-CONTATO      PIC X(20).
+           03 WS-ST-CONTATO      PIC X(01).
+
+       01  WS-REG-CFP001S1       PIC X(78) VALUE SPACES.
+       01  FILLER REDEFINES WS-REG-CFP001S1.
+           03 WS-ID-ALUNO        PIC 9(05).
+           03 WS-NM-ALUNO        PIC X(20).
+           03 WS-TL-ALUNO        PIC X(09).
+           03 WS-EM-ALUNO        PIC X(30).
+           03 WS-TU-ALUNO        PIC X(05).
+           03 WS-DT-NASCIMENTO  PIC 9(08).
+           03 WS-ST-ALUNO        PIC X(01).
+
+       01  WS-REG-CFP001S2       PIC X(32) VALUE SPACES.
+       01  FILLER REDEFINES WS-REG-CFP001S2.
+           03 WS-ID-MATERIA      PIC 999.
+           03 WS-AN-MATERIA      PIC 9(04).
+           03 WS-TR-MATERIA      PIC 9(01).
+           03 WS-NM-MATERIA      PIC X(20).
+           03 WS-NT-APROVACAO    PIC 9(02)V99.
+
+      * AREA DE COMUNICACAO
+       LINKAGE SECTION.
+       01  LK-AREA.
+           03 LK-MENSAGEM        PIC X(40).
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION USING LK-AREA.
+       S000 SECTION.
+       P000-INICIO.
+            INITIALIZE WS-VAR
+
+            PERFORM P010-ABRIR-CONTATOS THRU P010-EXIT
+            PERFORM P020-LISTA-CONTATOS THRU P020-EXIT
+                    UNTIL WS-FS-CON = 10
+            PERFORM P030-FECHAR-CONTATOS THRU P030-EXIT
+
+            PERFORM P110-ABRIR-ALUNOS THRU P110-EXIT
+            PERFORM P120-LISTA-ALUNOS THRU P120-EXIT
+                    UNTIL WS-FS-ALU = 10
+            PERFORM P130-FECHAR-ALUNOS THRU P130-EXIT
+
+            PERFORM P210-ABRIR-MATERIAS THRU P210-EXIT
+            PERFORM P220-LISTA-MATERIAS THRU P220-EXIT
+                    UNTIL WS-FS-MAT = 10
+            PERFORM P230-FECHAR-MATERIAS THRU P230-EXIT
+
+            PERFORM P999-FIM.
+       P000-EXIT.
+            EXIT.
+
+      * >>> CONTAGEM DE CONTATOS, MESMA REGRA DA LISCONTA (IGNORA
+      * >>> CONTATO COM MATRICULA/SITUACAO INATIVA)
+       S010 SECTION.
+       P010-ABRIR-CONTATOS.
+            OPEN INPUT CONTATOS
+            IF WS-FS-CON NOT = 00 THEN
+               MOVE WS-FS-CON                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CONTATOS' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P010-EXIT.
+            EXIT.
+
+       S020 SECTION.
+       P020-LISTA-CONTATOS.
+            READ CONTATOS INTO WS-REG-CONTATOS
+            IF WS-FS-CON NOT EQUAL 00 AND 10 THEN
+               MOVE WS-FS-CON                           TO WS-MSG1
+               MOVE 'ERRO LEITURA DO ARQUIVO CONTATOS'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            ELSE
+               IF WS-FS-CON = 00 AND WS-ST-CONTATO NOT = 'I'
+                  ADD 1 TO WS-I-CON
+               END-IF
+            END-IF.
+       P020-EXIT.
+            EXIT.
+
+       S030 SECTION.
+       P030-FECHAR-CONTATOS.
+            CLOSE CONTATOS
+            IF WS-FS-CON NOT = 00 THEN
+               MOVE WS-FS-CON                        TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CONTATOS'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P030-EXIT.
+            EXIT.
+
+      * >>> CONTAGEM DE ALUNOS, MESMA REGRA DA LISALUNO (IGNORA ALUNO
+      * >>> COM MATRICULA INATIVA)
+       S110 SECTION.
+       P110-ABRIR-ALUNOS.
+            OPEN INPUT CFP001S1
+            IF WS-FS-ALU NOT = 00 THEN
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S1' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P110-EXIT.
+            EXIT.
+
+       S120 SECTION.
+       P120-LISTA-ALUNOS.
+            READ CFP001S1 INTO WS-REG-CFP001S1
+            IF WS-FS-ALU NOT EQUAL 00 AND 10 THEN
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO LEITURA DO ARQUIVO CFP001S1'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            ELSE
+               IF WS-FS-ALU = 00 AND WS-ST-ALUNO NOT = 'I'
+                  ADD 1 TO WS-I-ALU
+               END-IF
+            END-IF.
+       P120-EXIT.
+            EXIT.
+
+       S130 SECTION.
+       P130-FECHAR-ALUNOS.
+            CLOSE CFP001S1
+            IF WS-FS-ALU NOT = 00 THEN
+               MOVE WS-FS-ALU                        TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S1'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P130-EXIT.
+            EXIT.
+
+      * >>> CONTAGEM DE MATERIAS, MESMA REGRA DA LISMATER (SEM FILTRO
+      * >>> DE SITUACAO, A MATERIA NAO TEM CAMPO DE STATUS)
+       S210 SECTION.
+       P210-ABRIR-MATERIAS.
+            OPEN INPUT CFP001S2
+            IF WS-FS-MAT NOT = 00 THEN
+               MOVE WS-FS-MAT                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S2' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P210-EXIT.
+            EXIT.
+
+       S220 SECTION.
+       P220-LISTA-MATERIAS.
+            READ CFP001S2 INTO WS-REG-CFP001S2
+            IF WS-FS-MAT NOT EQUAL 00 AND 10 THEN
+               MOVE WS-FS-MAT                           TO WS-MSG1
+               MOVE 'ERRO LEITURA DO ARQUIVO CFP001S2'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            ELSE
+               IF WS-FS-MAT = 00
+                  ADD 1 TO WS-I-MAT
+               END-IF
+            END-IF.
+       P220-EXIT.
+            EXIT.
+
+       S230 SECTION.
+       P230-FECHAR-MATERIAS.
+            CLOSE CFP001S2
+            IF WS-FS-MAT NOT = 00 THEN
+               MOVE WS-FS-MAT                        TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S2'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P230-EXIT.
+            EXIT.
+
+       S800 SECTION.
+       P800-ERRO.
+            DISPLAY '**********************************'
+            DISPLAY '     ERRO PROGRAMA LISGERAL'
+            DISPLAY '**********************************'
+            DISPLAY ' MENSAGEM.....: ' WS-MSG2
+            DISPLAY ' FILE STATUS..: ' WS-MSG1
+            DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
+            MOVE 8 TO RETURN-CODE
+            GOBACK.
+       P800-EXIT.
+            EXIT.
+
+      * >>> RELATORIO CONSOLIDADO SUBSTITUINDO OS TRES RODAPES QUE
+      * >>> ANTES SO APARECIAM SEPARADOS NA LISCONTA, LISALUNO E
+      * >>> LISMATER
+       S999 SECTION.
+       P999-FIM.
+            COMPUTE WS-I-GERAL = WS-I-CON + WS-I-ALU + WS-I-MAT
+            DISPLAY ' '
+            DISPLAY '---------------------------------------'
+            DISPLAY '>>>> RESUMO GERAL DE OPERACOES DO DIA <<<<'
+            DISPLAY '---------------------------------------'
+            DISPLAY ' QTDE CONTATOS ATIVOS...: ' WS-I-CON
+            DISPLAY ' QTDE ALUNOS ATIVOS.....: ' WS-I-ALU
+            DISPLAY ' QTDE MATERIAS CADASTR..: ' WS-I-MAT
+            DISPLAY '---------------------------------------'
+            DISPLAY ' TOTAL GERAL DE REGISTROS: ' WS-I-GERAL
+            DISPLAY '---------------------------------------'
+            GOBACK.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM LISGERAL.
