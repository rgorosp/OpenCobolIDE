@@ -3,20 +3,31 @@
       * Date: 21-01-2023
       * Purpose: CONSULTA CONTATOS ARQUIVO INDEXADO
       * Update: 24/06/25 - Altera誽o do Programa para modulo
+      * Update: 09-08-26 - CONTATO COM EXCLUSAO LOGICA (ST-CONTATO =
+      *         'I') PASSA A SER TRATADO COMO INEXISTENTE NA CONSULTA
+      * Update: 09-08-26 - CONSULTA TAMBEM PODE SER FEITA POR NOME
+      *         (INICIO DO NOME), ALEM DO ID; ACCESS MODE PASSOU PARA
+      *         DYNAMIC PARA PERMITIR A VARREDURA SEQUENCIAL
+      * Update: 09-08-26 - CONSULTA POR NOME PASSA A USAR A CHAVE
+      *         ALTERNATIVA NM-CONTATO (START PELA CHAVE ALTERNATIVA),
+      *         EM VEZ DE VARRER O ARQUIVO DESDE O INICIO; A LEITURA
+      *         PARA TAO LOGO O NOME LIDO DEIXA DE CASAR COM O PREFIXO
+      *         PROCURADO, JA QUE A ORDEM PASSA A SER POR NOME
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONCONTA.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA
-           SYSIN IS WS-SYSIN.
+       SPECIAL-NAMES. SYSIN IS WS-SYSIN
+           COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CONTATOS
                   ASSIGN TO "C:/ARQUIVOS/CONTATOS.DAT"
                   ORGANIZATION IS INDEXED
-                  ACCESS MODE  IS RANDOM
+                  ACCESS MODE  IS DYNAMIC
                   RECORD KEY   IS ID-CONTATO
+                  ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
                   FILE STATUS  IS WS-FS-CON.
        DATA DIVISION.
        FILE SECTION.
@@ -32,17 +43,33 @@
            03 WS-R-CON           PIC 9(02) VALUE ZEROS.
            03 WS-R-CON-INE       PIC 9(02) VALUE ZEROS.
       * >>> ARQUIVO DE SAIDA
-       01  WS-REG-CONTATOS       PIC X(22) VALUE SPACES.
+       01  WS-REG-CONTATOS       PIC X(26) VALUE SPACES.
        01  FILLER REDEFINES WS-REG-CONTATOS.
-           03 WS-ID-CONTATO      PIC 99.
+           03 WS-ID-CONTATO      PIC 9(05).
            03 WS-NM-CONTATO      PIC X(20).
+           03 WS-ST-CONTATO      PIC X(01).
        77  WS-ID-CONT            PIC 99    VALUE ZEROS.
 
+      * >>> CONSULTA POR NOME
+       01  WS-OPCAO-CONS          PIC X(01) VALUE SPACES.
+           88 OPCAO-POR-ID        VALUE '1'.
+           88 OPCAO-POR-NOME      VALUE '2'.
+       01  WS-NOME-BUSCA          PIC X(20) VALUE SPACES.
+       01  WS-TAM-BUSCA           PIC 9(02) VALUE ZEROS.
+       01  WS-ACHOU-NOME          PIC X(01) VALUE 'N'.
+       01  WS-PARAR-BUSCA         PIC X(01) VALUE 'N'.
+
       * >>> AREA DE COMUNICACAO
        LINKAGE SECTION.
        01  LK-AREA.
            03 LK-MENSAGEM        PIC X(40).
       * >>> INICIO DO PROGRAMA
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
        PROCEDURE DIVISION USING LK-AREA.
        S000 SECTION.
        P000-INICIO.
@@ -70,7 +97,13 @@
        P100-CONSULTA.
             DISPLAY LK-AREA
             PERFORM UNTIL WS-FLAG = 'N'
-            DISPLAY 'DIGITE O ID COM 2 DIGITOS PARA CONSULTA: '
+            DISPLAY 'CONSULTAR POR (1)ID OU (2)NOME: '
+            ACCEPT WS-OPCAO-CONS
+
+            IF OPCAO-POR-NOME
+               PERFORM P110-CONSULTA-NOME THRU P110-EXIT
+            ELSE
+            DISPLAY 'DIGITE O ID COM 5 DIGITOS PARA CONSULTA: '
             ACCEPT ID-CONTATO
 
             READ CONTATOS INTO WS-REG-CONTATOS
@@ -80,10 +113,17 @@
                        DISPLAY 'CONTATO INEXISTENTE!'
                        DISPLAY ' '
                   NOT INVALID KEY
-                       ADD 1 TO WS-R-CON
-                       DISPLAY 'CONTATOS: ' WS-REG-CONTATOS
-                       DISPLAY ' '
+                       IF WS-ST-CONTATO = 'I'
+                          ADD 1 TO WS-R-CON-INE
+                          DISPLAY 'CONTATO INEXISTENTE!'
+                          DISPLAY ' '
+                       ELSE
+                          ADD 1 TO WS-R-CON
+                          DISPLAY 'CONTATOS: ' WS-REG-CONTATOS
+                          DISPLAY ' '
+                       END-IF
             END-READ
+            END-IF
 
             DISPLAY 'DESEJA REALIZAR OUTRA CONSULTA, (S)SIM (N)NAO'
             ACCEPT WS-FLAG
@@ -91,6 +131,55 @@
        P100-EXIT.
             EXIT.
 
+      * >>> POSICIONA PELA CHAVE ALTERNATIVA NM-CONTATO E LE EM ORDEM
+      * >>> DE NOME, PARANDO TAO LOGO O PREFIXO PROCURADO NAO CASE MAIS
+       S110 SECTION.
+       P110-CONSULTA-NOME.
+            DISPLAY 'DIGITE O INICIO DO NOME PARA CONSULTA: '
+            ACCEPT WS-NOME-BUSCA
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-NOME-BUSCA))
+                 TO WS-TAM-BUSCA
+            MOVE 'N' TO WS-ACHOU-NOME
+            MOVE 'N' TO WS-PARAR-BUSCA
+
+            MOVE WS-NOME-BUSCA TO NM-CONTATO
+            START CONTATOS KEY IS NOT LESS THAN NM-CONTATO
+                  INVALID KEY
+                       CONTINUE
+                  NOT INVALID KEY
+                       PERFORM P120-COMPARA-NOME THRU P120-EXIT
+                               UNTIL WS-FS-CON = 10
+                                  OR WS-PARAR-BUSCA = 'S'
+            END-START
+
+            IF WS-ACHOU-NOME = 'N'
+               ADD 1 TO WS-R-CON-INE
+               DISPLAY 'NENHUM CONTATO ENCONTRADO COM ESSE NOME!'
+               DISPLAY ' '
+            END-IF.
+       P110-EXIT.
+            EXIT.
+
+       P120-COMPARA-NOME.
+            READ CONTATOS NEXT RECORD INTO WS-REG-CONTATOS
+                 AT END
+                      CONTINUE
+                 NOT AT END
+                      IF NM-CONTATO(1:WS-TAM-BUSCA) =
+                         WS-NOME-BUSCA(1:WS-TAM-BUSCA)
+                         IF WS-ST-CONTATO NOT = 'I'
+                            MOVE 'S' TO WS-ACHOU-NOME
+                            ADD 1 TO WS-R-CON
+                            DISPLAY 'CONTATOS: ' WS-REG-CONTATOS
+                            DISPLAY ' '
+                         END-IF
+                      ELSE
+                         MOVE 'S' TO WS-PARAR-BUSCA
+                      END-IF
+            END-READ.
+       P120-EXIT.
+            EXIT.
+
        S700 SECTION.
        P700-FECHAR.
             CLOSE CONTATOS
@@ -110,6 +199,11 @@
             DISPLAY ' MENSAGEM: ' WS-MSG2
             DISPLAY ' CODIGO..: ' WS-MSG1
             DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
             MOVE 8 TO RETURN-CODE
             GOBACK.
        P800-EXIT.
