@@ -3,47 +3,98 @@
       * Date: 30-05-2025
       * Purpose: LISTAR CONTATOS ARQUIVO INDEXADO
       * Update: 24/06/25 - Alteraçăo do Programa para modulo
+      * Update: 09-08-26 - PARAMETRO DE EXECUCAO PARA ESCOLHER ENTRE O
+      *         ARQUIVO DE TRABALHO (CONTATOS.DAT) E O SNAPSHOT
+      *         CONSOLIDADO PELO BALINEUN (CONTATOU.DAT), SEM PRECISAR
+      *         ALTERAR O PROGRAMA PARA TROCAR DE ARQUIVO
+      * Update: 09-08-26 - MODO RELATORIO (2A POSICAO DO PARAMETRO = R)
+      *         GRAVA UM ROTEIRO PAGINADO EM ARQUIVO SEQUENCIAL COM
+      *         CABECALHO, QUEBRA DE PAGINA A CADA WS-MAX-LINHAS E
+      *         RODAPE COM O TOTAL DE CONTATOS LIDOS
+      * Update: 09-08-26 - MODO CSV (2A POSICAO DO PARAMETRO = X) GRAVA
+      *         OS CONTATOS EM ARQUIVO SEQUENCIAL DELIMITADO POR VIRGULA
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LISCONTA.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       SPECIAL-NAMES. COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT CONTATOS ASSIGN TO "C:/ARQUIVOS/CONTATOU.DAT"
-      *     SELECT CONTATOS ASSIGN TO "C:/ARQUIVOS/CONTATOS.DAT"
+            SELECT CONTATOS ASSIGN TO WS-ARQ-CONTATOS
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS SEQUENTIAL
                   RECORD KEY   IS ID-CONTATO
                   FILE STATUS  IS WS-FS-CON
                   RESERVE      10 AREAS.
+
+            SELECT REL-CONTATOS ASSIGN TO "C:/ARQUIVOS/CONTATOS.REL"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-REL.
+
+            SELECT CSV-CONTATOS ASSIGN TO "C:/ARQUIVOS/CONTATOS.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-CSV.
        DATA DIVISION.
        FILE SECTION.
        FD  CONTATOS.
            COPY REGCONTT.
+
+       FD  REL-CONTATOS.
+       01  REL-LINHA              PIC X(80).
+
+       FD  CSV-CONTATOS.
+       01  CSV-LINHA               PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-VAR.
            03 WS-FS-CON          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-REL          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-CSV          PIC 9(02) VALUE ZEROS.
            03 WS-MSG1            PIC 9(02) VALUE ZEROS.
            03 WS-MSG2            PIC X(35) VALUE SPACES.
            03 WS-READ-CONT       PIC 9(05) VALUE ZEROS.
 
-       01  WS-REG-CONTATOS       PIC X(22) VALUE SPACES.
+       01  WS-REG-CONTATOS       PIC X(26) VALUE SPACES.
        01  FILLER REDEFINES WS-REG-CONTATOS.
-           03 WS-ID-CONTATO      PIC 99.
+           03 WS-ID-CONTATO      PIC 9(05).
            03 WS-NM-CONTATO      PIC X(20).
+           03 WS-ST-CONTATO      PIC X(01).
+
+      * >>> SELECAO DO ARQUIVO DE ORIGEM E DO MODO VIA PARAMETRO
+       01  WS-PARM-LINE          PIC X(20) VALUE SPACES.
+       01  WS-PARM-FONTE         PIC X(01) VALUE SPACES.
+           88 WS-FONTE-UNIAO     VALUE 'U'.
+           88 WS-FONTE-TRABALHO  VALUE 'S' ' '.
+       01  WS-PARM-MODO          PIC X(01) VALUE SPACES.
+           88 WS-MODO-RELATORIO  VALUE 'R'.
+           88 WS-MODO-CSV        VALUE 'X'.
+           88 WS-MODO-CONSOLE    VALUE 'C' ' '.
+       01  WS-ARQ-CONTATOS       PIC X(40) VALUE SPACES.
+
+      * >>> CONTROLE DE PAGINACAO DO RELATORIO
+       01  WS-REL-CTRL.
+           03 WS-MAX-LINHAS       PIC 9(02) VALUE 20.
+           03 WS-LINHAS-PAG       PIC 9(02) VALUE ZEROS.
+           03 WS-PAGINA           PIC 9(03) VALUE ZEROS.
 
       * AREA DE COMUNICACAO
        LINKAGE SECTION.
        01  LK-AREA.
            03 LK-MENSAGEM        PIC X(40).
 
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
        PROCEDURE DIVISION USING LK-AREA.
        S000 SECTION.
        P000-INICIO.
             DISPLAY LK-MENSAGEM
-            INITIALIZE WS-VAR
+            INITIALIZE WS-VAR WS-REL-CTRL
+            PERFORM P010-PARAMETRO THRU P010-EXIT
             PERFORM P050-ABRIR
             PERFORM P100-LISTA THRU P100-EXIT UNTIL WS-FS-CON = 10
             PERFORM P700-FECHAR
@@ -51,6 +102,24 @@
        P000-EXIT.
             EXIT.
 
+      * >>> DEFINE QUAL ARQUIVO INDEXADO E QUAL MODO DE SAIDA SERAO
+      * >>> USADOS: POSICAO 1 = FONTE (S/U), POSICAO 2 = MODO (C/R/X)
+       S010 SECTION.
+       P010-PARAMETRO.
+            ACCEPT WS-PARM-LINE FROM COMMAND-LINE
+            MOVE WS-PARM-LINE(1:1) TO WS-PARM-FONTE
+            MOVE WS-PARM-LINE(2:1) TO WS-PARM-MODO
+
+            IF WS-FONTE-UNIAO
+               MOVE 'C:/ARQUIVOS/CONTATOU.DAT' TO WS-ARQ-CONTATOS
+               DISPLAY 'LISTANDO SNAPSHOT UNIFICADO CONTATOU.DAT'
+            ELSE
+               MOVE 'C:/ARQUIVOS/CONTATOS.DAT' TO WS-ARQ-CONTATOS
+               DISPLAY 'LISTANDO ARQUIVO DE TRABALHO CONTATOS.DAT'
+            END-IF.
+       P010-EXIT.
+            EXIT.
+
        S050 SECTION.
        P050-ABRIR.
             OPEN INPUT CONTATOS
@@ -58,10 +127,51 @@
                MOVE WS-FS-CON                           TO WS-MSG1
                MOVE 'ERRO ABERTURA DO ARQUIVO CONTATOS' TO WS-MSG2
             PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            IF WS-MODO-RELATORIO
+               OPEN OUTPUT REL-CONTATOS
+               IF WS-FS-REL NOT = 00 THEN
+                  MOVE WS-FS-REL                  TO WS-MSG1
+                  MOVE 'ERRO ABERTURA DO REL-CONTATOS' TO WS-MSG2
+               PERFORM P800-ERRO THRU P999-EXIT
+               END-IF
+               PERFORM P060-CABECALHO THRU P060-EXIT
+            END-IF
+
+            IF WS-MODO-CSV
+               OPEN OUTPUT CSV-CONTATOS
+               IF WS-FS-CSV NOT = 00 THEN
+                  MOVE WS-FS-CSV                   TO WS-MSG1
+                  MOVE 'ERRO ABERTURA DO CSV-CONTATOS' TO WS-MSG2
+               PERFORM P800-ERRO THRU P999-EXIT
+               END-IF
+               MOVE 'ID_CONTATO,NOME_CONTATO' TO CSV-LINHA
+               WRITE CSV-LINHA
             END-IF.
        P050-EXIT.
             EXIT.
 
+      * >>> CABECALHO DO RELATORIO IMPRESSO
+       S060 SECTION.
+       P060-CABECALHO.
+            ADD 1 TO WS-PAGINA
+            MOVE SPACES TO REL-LINHA
+            STRING 'RELATORIO DE CONTATOS' ' - PAGINA ' WS-PAGINA
+                   DELIMITED BY SIZE INTO REL-LINHA
+            WRITE REL-LINHA
+            MOVE ALL '-' TO REL-LINHA
+            WRITE REL-LINHA
+            MOVE SPACES TO REL-LINHA
+            STRING 'ID   ' 'NOME DO CONTATO' DELIMITED BY SIZE
+                   INTO REL-LINHA
+            WRITE REL-LINHA
+            MOVE ALL '-' TO REL-LINHA
+            WRITE REL-LINHA
+            MOVE ZEROS TO WS-LINHAS-PAG.
+       P060-EXIT.
+            EXIT.
+
        S100 SECTION.
        P100-LISTA.
       *     DISPLAY LK-AREA
@@ -71,17 +181,59 @@
                MOVE 'ERRO LEITURA DO ARQUIVO CONTATOS'  TO WS-MSG2
             PERFORM P800-ERRO THRU P999-EXIT
             ELSE
-               IF WS-FS-CON = 00
+               IF WS-FS-CON = 00 AND WS-ST-CONTATO NOT = 'I'
                   ADD 1 TO WS-READ-CONT
-                  DISPLAY 'REGISTRO: ' WS-READ-CONT
-                          ': DADOS: ' WS-REG-CONTATOS
+                  EVALUATE TRUE
+                     WHEN WS-MODO-RELATORIO
+                        PERFORM P110-GRAVAR-LINHA THRU P110-EXIT
+                     WHEN WS-MODO-CSV
+                        PERFORM P120-GRAVAR-CSV THRU P120-EXIT
+                     WHEN OTHER
+                        DISPLAY 'REGISTRO: ' WS-READ-CONT
+                                ': DADOS: ' WS-REG-CONTATOS
+                  END-EVALUATE
                END-IF
             END-IF.
        P100-EXIT.
             EXIT.
 
+      * >>> GRAVA UMA LINHA DE DETALHE NO RELATORIO, QUEBRANDO DE
+      * >>> PAGINA QUANDO ATINGE O LIMITE WS-MAX-LINHAS
+       S110 SECTION.
+       P110-GRAVAR-LINHA.
+            IF WS-LINHAS-PAG NOT LESS WS-MAX-LINHAS
+               PERFORM P060-CABECALHO THRU P060-EXIT
+            END-IF
+
+            MOVE SPACES TO REL-LINHA
+            STRING WS-ID-CONTATO ' ' WS-NM-CONTATO
+                   DELIMITED BY SIZE INTO REL-LINHA
+            WRITE REL-LINHA
+            ADD 1 TO WS-LINHAS-PAG.
+       P110-EXIT.
+            EXIT.
+
+      * >>> GRAVA UMA LINHA CSV COM O CONTATO LIDO
+       S120 SECTION.
+       P120-GRAVAR-CSV.
+            MOVE SPACES TO CSV-LINHA
+            STRING WS-ID-CONTATO ',' WS-NM-CONTATO
+                   DELIMITED BY SIZE INTO CSV-LINHA
+            WRITE CSV-LINHA.
+       P120-EXIT.
+            EXIT.
+
        S700 SECTION.
        P700-FECHAR.
+            IF WS-MODO-RELATORIO
+               PERFORM P710-RODAPE THRU P710-EXIT
+               CLOSE REL-CONTATOS
+            END-IF
+
+            IF WS-MODO-CSV
+               CLOSE CSV-CONTATOS
+            END-IF
+
             CLOSE CONTATOS
             IF WS-FS-CON NOT = 00 THEN
                MOVE WS-FS-CON                           TO WS-MSG1
@@ -91,6 +243,18 @@
        P700-EXIT.
             EXIT.
 
+      * >>> RODAPE DO RELATORIO COM O TOTAL GERAL LIDO
+       S710 SECTION.
+       P710-RODAPE.
+            MOVE ALL '-' TO REL-LINHA
+            WRITE REL-LINHA
+            MOVE SPACES TO REL-LINHA
+            STRING 'TOTAL DE CONTATOS LISTADOS: ' WS-READ-CONT
+                   DELIMITED BY SIZE INTO REL-LINHA
+            WRITE REL-LINHA.
+       P710-EXIT.
+            EXIT.
+
        S800 SECTION.
        P800-ERRO.
             DISPLAY '**********************************'
@@ -99,6 +263,11 @@
             DISPLAY ' MENSAGEM.....: ' WS-MSG2
             DISPLAY ' FILE STATUS..: ' WS-MSG1
             DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
             MOVE 8 TO RETURN-CODE
             GOBACK.
        P800-EXIT.
