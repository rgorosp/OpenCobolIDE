@@ -0,0 +1,262 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: DELECAO MATERIAS ARQUIVO INDEXADO, NOS MOLDES DO
+      *          DELCONTA; O CADASTRO DE MATERIAS (REGMATER) NAO POSSUI
+      *          CAMPO DE SITUACAO, DE MODO QUE A EXCLUSAO AQUI E
+      *          FISICA (DELETE), COM O REGISTRO EXCLUIDO REGISTRADO
+      *          NO ARQUIVO DE HISTORICO MATERIAS.LOG
+      * Update: 09-08-26 - EXCLUSAO PASSA A PEDIR TAMBEM O ANO LETIVO E
+      *         O TERMO DA OFERTA, JA QUE A CHAVE PRIMARIA DA MATERIA
+      *         (CHAVE-MATERIA) PASSOU A SER COMPOSTA, NOS MOLDES DA
+      *         CAPTURA DE CHAVE JA FEITA NO CADMATER
+      * Update: 09-08-26 - TOTAL DE MATERIAS EXCLUIDAS NESTA EXECUCAO
+      *         PASSA A SER ACUMULADO, COM DATA E HORA, NO ARQUIVO-
+      *         LEDGER TOTDIARI.LOG (VIA SUBROTINA TOTDIARI)
+      * Update: 09-08-26 - RETORNO DO CALL 'TOTDIARI' (WS-LG-MENSAGEM)
+      *         PASSA A SER INSPECIONADO, EXIBINDO AVISO SE O LEDGER
+      *         NAO PUDER SER ATUALIZADO
+      * Update: 09-08-26 - SELECT DE CFP001S2 PASSA A DECLARAR TAMBEM A
+      *         CHAVE ALTERNATIVA NM-MATERIA, NOS MOLDES DO CADMATER;
+      *         SEM ELA, O DELETE DEIXAVA UMA ENTRADA PENDENTE NO INDICE
+      *         SECUNDARIO USADO PELA CONSULTA POR NOME DO CONMATER
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELMATER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY DECPOINT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CFP001S2 ASSIGN TO "C:/ARQUIVOS/MATERIAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS CHAVE-MATERIA
+                  ALTERNATE RECORD KEY IS NM-MATERIA WITH DUPLICATES
+                  LOCK MODE    IS AUTOMATIC
+                  FILE STATUS  IS WS-FS-MAT.
+
+           SELECT LOG-MATERIAS ASSIGN TO "C:/ARQUIVOS/MATERIAS.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CFP001S2.
+           COPY REGMATER.
+
+       FD  LOG-MATERIAS.
+       01  LOG-LINHA              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           03 WS-FS-MAT          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-LOG          PIC 9(02) VALUE ZEROS.
+           03 WS-MSG1            PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2            PIC X(35) VALUE SPACES.
+           03 WS-FLAG            PIC X(01) VALUE 'S'.
+           03 WS-RW-MAT          PIC 9(02) VALUE ZEROS.
+       01  WS-REG-CFP001S2       PIC X(32) VALUE SPACES.
+       01  FILLER REDEFINES WS-REG-CFP001S2.
+           03 WS-ID-MATERIA      PIC 999.
+           03 WS-AN-MATERIA      PIC 9(04).
+           03 WS-TR-MATERIA      PIC 9(01).
+           03 WS-NM-MATERIA      PIC X(20).
+           03 WS-NT-APROVACAO    PIC 9(02)V99.
+       77  WS-R-MAT-INE          PIC 9(02) VALUE ZEROS.
+       77  WS-R-MAT              PIC 99    VALUE ZEROS.
+       77  WS-DELETE             PIC A     VALUE SPACES.
+       77  WS-CURRENT-DATE       PIC X(21) VALUE SPACES.
+       77  WS-DATA-HORA          PIC X(19) VALUE SPACES.
+
+      * AREA DE COMUNICACAO
+       LINKAGE SECTION.
+       01  LK-AREA.
+           03 LK-MENSAGEM        PIC X(40).
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM A SUBROTINA DE TOTAIS DO DIA
+       01  WS-LEDGER-AREA.
+           03 WS-LG-PROGRAMA      PIC X(08) VALUE SPACES.
+           03 WS-LG-CONTADOR      PIC X(15) VALUE SPACES.
+           03 WS-LG-QUANTIDADE    PIC 9(05) VALUE ZEROS.
+           03 WS-LG-MENSAGEM      PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION USING LK-AREA.
+       S000 SECTION.
+       P000-INICIO.
+            DISPLAY LK-MENSAGEM
+            DISPLAY WS-VAR
+            PERFORM P050-ABRIR
+            PERFORM P100-DELETAR THRU P100-EXIT
+            PERFORM P700-FECHAR
+            PERFORM P999-FIM.
+       P000-EXIT.
+            EXIT.
+
+       S050 SECTION.
+       P050-ABRIR.
+            OPEN I-O CFP001S2
+            IF WS-FS-MAT NOT = 00
+               MOVE WS-FS-MAT                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S2' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN EXTEND LOG-MATERIAS
+            IF WS-FS-LOG NOT = 00
+               MOVE WS-FS-LOG                            TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO LOG-MATERIAS' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P050-EXIT.
+            EXIT.
+
+       S100 SECTION.
+       P100-DELETAR.
+            PERFORM UNTIL WS-FLAG = 'N'
+            DISPLAY 'DIGITE O ID COM 3 DIGITOS PARA CONSULTA: '
+            ACCEPT ID-MATERIA
+            DISPLAY 'DIGITE O ANO LETIVO DA OFERTA (AAAA), OU 0000 '
+            DISPLAY 'PARA OFERTA PADRAO: '
+            ACCEPT AN-MATERIA
+            DISPLAY 'DIGITE O TERMO/SEMESTRE DA OFERTA (0 A 9), OU '
+            DISPLAY '0 PARA OFERTA PADRAO: '
+            ACCEPT TR-MATERIA
+
+            READ CFP001S2 INTO WS-REG-CFP001S2
+                 KEY IS CHAVE-MATERIA
+                  INVALID KEY
+                       ADD 1 TO WS-R-MAT-INE
+                       DISPLAY 'MATERIA INEXISTENTE!'
+                       DISPLAY ' '
+                       PERFORM P300-INVALIDO
+                  NOT INVALID KEY
+                       ADD 1 TO WS-R-MAT
+                       DISPLAY 'CFP001S2: ' WS-REG-CFP001S2
+                       PERFORM P200-EXCLUIR
+            END-READ
+            END-PERFORM.
+            P100-EXIT.
+            EXIT.
+
+       S200-EXCLUIR SECTION.
+       P200-EXCLUIR.
+            DISPLAY 'VOCE DESEJA EXCLUIR ESSA MATERIA? S(SIM) OU N(NAO)'
+            ACCEPT WS-DELETE
+
+            IF WS-DELETE EQUAL 'S' THEN
+            DELETE CFP001S2 RECORD
+                  INVALID KEY
+                       DISPLAY 'MATERIA NAO DELETADA'
+                       DISPLAY ' '
+                  NOT INVALID KEY
+                       DISPLAY 'DELECAO EFETUADA!'
+            END-DELETE
+            IF WS-FS-MAT NOT = 00 THEN
+               MOVE WS-FS-MAT                         TO WS-MSG1
+               MOVE 'ERRO DELETE ID ARQUIVO CFP001S2' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            ELSE
+               ADD 1 TO WS-RW-MAT
+               PERFORM P250-GRAVAR-LOG THRU P250-EXIT
+            END-IF
+            END-IF.
+
+            DISPLAY ' '
+            DISPLAY 'DESEJA REALIZAR OUTRA EXCLUSAO, (S)SIM (N)NAO'
+            ACCEPT WS-FLAG.
+       P200-EXIT.
+            EXIT.
+
+      * >>> GRAVA UMA LINHA NO HISTORICO COM DATA/HORA DA EXCLUSAO
+       S250 SECTION.
+       P250-GRAVAR-LOG.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            STRING WS-CURRENT-DATE(7:2) '/'
+                   WS-CURRENT-DATE(5:2) '/'
+                   WS-CURRENT-DATE(1:4) ' '
+                   WS-CURRENT-DATE(9:2) ':'
+                   WS-CURRENT-DATE(11:2) ':'
+                   WS-CURRENT-DATE(13:2)
+                   DELIMITED BY SIZE INTO WS-DATA-HORA
+
+            MOVE SPACES TO LOG-LINHA
+            STRING WS-DATA-HORA ' - ID ' WS-ID-MATERIA
+                   ' - ANO ' WS-AN-MATERIA ' - TERMO ' WS-TR-MATERIA
+                   ' - MATERIA [' WS-NM-MATERIA ']'
+                   ' EXCLUIDA (FISICO)'
+                   DELIMITED BY SIZE INTO LOG-LINHA
+            WRITE LOG-LINHA.
+       P250-EXIT.
+            EXIT.
+
+       S300-INVALIDO SECTION.
+       P300-INVALIDO.
+            DISPLAY ' '
+            DISPLAY 'DESEJA SAIR <N> ou <QUALQUER TECLA> para continue'
+            ACCEPT WS-FLAG.
+       P300-EXIT.
+            EXIT.
+
+       S700 SECTION.
+       P700-FECHAR.
+            CLOSE CFP001S2
+            IF WS-FS-MAT NOT = 00 THEN
+               MOVE WS-FS-MAT                        TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S2'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF
+
+            CLOSE LOG-MATERIAS
+            IF WS-FS-LOG NOT = 00 THEN
+               MOVE WS-FS-LOG                            TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO LOG-MATERIAS'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF.
+       P700-EXIT.
+            EXIT.
+
+       S800 SECTION.
+       P800-ERRO.
+            DISPLAY '**********************************'
+            DISPLAY '     ERRO PROGRAMA DELMATER'
+            DISPLAY '**********************************'
+            DISPLAY ' MENSAGEM: ' WS-MSG2
+            DISPLAY ' CODIGO..: ' WS-MSG1
+            DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
+            MOVE 8 TO RETURN-CODE
+            GOBACK.
+       P800-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-FIM.
+            DISPLAY '--------------------------------------'
+            DISPLAY '>>>> PROGRAMA DELMATER FINALIZADO <<<<'
+            DISPLAY '--------------------------------------'
+            DISPLAY ' QTDE MATERIAS LIDAS.........: ' WS-R-MAT
+            DISPLAY ' QTDE MATERIAS DELETADA......: ' WS-RW-MAT
+            DISPLAY ' QTDE MATERIAS NAO ENCONTRADO.: ' WS-R-MAT-INE
+            DISPLAY '--------------------------------------'
+            MOVE 'DELMATER' TO WS-LG-PROGRAMA
+            MOVE 'MATERIAS DELET ' TO WS-LG-CONTADOR
+            MOVE WS-RW-MAT TO WS-LG-QUANTIDADE
+            CALL 'TOTDIARI' USING WS-LEDGER-AREA
+            IF WS-LG-MENSAGEM NOT = SPACES
+               DISPLAY 'AVISO TOTDIARI: ' WS-LG-MENSAGEM
+            END-IF
+            GOBACK.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM DELMATER.
