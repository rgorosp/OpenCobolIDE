@@ -2,21 +2,46 @@
       * Author: EMERSON S MOTTA
       * Date: 26-05-2025
       * Purpose: CADASTRAR CONTATOS ARQUIVO INDEXADO
+      * Update: 09-08-26 - ID-CONTATO AMPLIADO PARA 5 DIGITOS E
+      *         GERACAO AUTOMATICA DO PROXIMO ID A PARTIR DO MAIOR
+      *         JA CADASTRADO (NAO MAIS DIGITADO PELO OPERADOR)
+      * Update: 09-08-26 - NOVO CONTATO GRAVADO SEMPRE COMO ATIVO
+      *         (ST-CONTATO), PREPARANDO A EXCLUSAO LOGICA DO DELCONTA
+      * Update: 09-08-26 - AVISO DE NOME DUPLICADO ANTES DE GRAVAR,
+      *         COM CONFIRMACAO DO OPERADOR PARA MANTER MESMO ASSIM
+      * Update: 09-08-26 - LOCK MODE AUTOMATIC NO ARQUIVO CONTATOS PARA
+      *         IMPEDIR ATUALIZACAO PERDIDA QUANDO HOUVER MAIS DE UMA
+      *         SESSAO ACESSANDO O MESMO REGISTRO
+      * Update: 09-08-26 - CHAVE ALTERNATIVA POR NOME (NM-CONTATO) NO
+      *         ARQUIVO CONTATOS, PARA PERMITIR CONSULTA DIRETA POR
+      *         NOME SEM VARREDURA SEQUENCIAL DO ARQUIVO
+      * Update: 09-08-26 - TOTAL DE CONTATOS GRAVADOS NESTA EXECUCAO
+      *         PASSA A SER ACUMULADO, COM DATA E HORA, NO ARQUIVO-
+      *         LEDGER TOTDIARI.LOG (VIA SUBROTINA TOTDIARI)
+      * Update: 09-08-26 - LK-AREA AMPLIADA COM LK-RETURN-CODE E
+      *         LK-QTD-GRAVADO, PARA QUE O PROGRAMA CHAMADOR (MENCONTA)
+      *         SAIBA O RESULTADO E A QUANTIDADE GRAVADA DESTA CHAMADA,
+      *         MESMO QUANDO O CADASTRO TERMINA POR ABORTO (P800-ERRO)
+      * Update: 09-08-26 - RETORNO DO CALL 'TOTDIARI' (WS-LG-MENSAGEM)
+      *         PASSA A SER INSPECIONADO, EXIBINDO AVISO SE O LEDGER
+      *         NAO PUDER SER ATUALIZADO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADCONTA.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA
-           SYSIN IS WS-SYSIN.
+       SPECIAL-NAMES. SYSIN IS WS-SYSIN
+           COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CONTATOS
                   ASSIGN TO "C:/ARQUIVOS/CONTATOS.DAT"
       *    SELECT CONTATOS ASSIGN TO "C:/ARQUIVOS/CONTATOS.DAT"
                   ORGANIZATION IS INDEXED
-                  ACCESS MODE  IS RANDOM
+                  ACCESS MODE  IS DYNAMIC
                   RECORD KEY   IS ID-CONTATO
+                  ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+                  LOCK MODE    IS AUTOMATIC
                   FILE STATUS  IS WS-FS-CON.
        DATA DIVISION.
        FILE SECTION.
@@ -30,19 +55,39 @@
            03 WS-MSG2            PIC X(35) VALUE SPACES.
            03 WS-FLAG            PIC X(01) VALUE 'S'.
            03 WS-O-CON           PIC 9(02) VALUE ZEROS.
+           03 WS-MAX-ID          PIC 9(05) VALUE ZEROS.
+           03 WS-PROX-ID         PIC 9(05) VALUE ZEROS.
+           03 WS-DUPLICADO       PIC X(01) VALUE 'N'.
+           03 WS-CONFIRMA-DUP    PIC X(01) VALUE SPACES.
 
       * >>> ARQUIVO SAIDA
-       01  WS-REG-CONTATOS       PIC X(22) VALUE SPACES.
+       01  WS-REG-CONTATOS       PIC X(26) VALUE SPACES.
        01  FILLER REDEFINES WS-REG-CONTATOS.
-           03 WS-ID-CONTATO      PIC 99.
+           03 WS-ID-CONTATO      PIC 9(05).
            03 WS-NM-CONTATO      PIC X(20).
+           03 WS-ST-CONTATO      PIC X(01).
 
       * AREA DE COMUNICACAO
        LINKAGE SECTION.
        01  LK-AREA.
            03 LK-MENSAGEM        PIC X(40).
+           03 LK-RETURN-CODE     PIC S9(03) VALUE ZERO.
+           03 LK-QTD-GRAVADO     PIC 9(05) VALUE ZEROS.
 
       * >>> INICIO DO PROGRAMA
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM A SUBROTINA DE TOTAIS DO DIA
+       01  WS-LEDGER-AREA.
+           03 WS-LG-PROGRAMA      PIC X(08) VALUE SPACES.
+           03 WS-LG-CONTADOR      PIC X(15) VALUE SPACES.
+           03 WS-LG-QUANTIDADE    PIC 9(05) VALUE ZEROS.
+           03 WS-LG-MENSAGEM      PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION USING LK-AREA.
        S000 SECTION.
        P000-INICIO.
@@ -61,6 +106,8 @@
             OPEN I-O CONTATOS
             IF WS-FS-CON = 35 THEN
                OPEN OUTPUT CONTATOS
+               CLOSE CONTATOS
+               OPEN I-O CONTATOS
             ELSE
             IF WS-FS-CON NOT = 00
                MOVE WS-FS-CON                           TO WS-MSG1
@@ -71,19 +118,87 @@
        P050-EXIT.
             EXIT.
 
+      * >>> DESCOBRE O MAIOR ID-CONTATO JA GRAVADO NO ARQUIVO
+       S095 SECTION.
+       P095-PROX-ID.
+            MOVE ZEROS     TO WS-MAX-ID
+            MOVE LOW-VALUES TO ID-CONTATO
+            START CONTATOS KEY IS NOT LESS THAN ID-CONTATO
+                  INVALID KEY
+                       CONTINUE
+                  NOT INVALID KEY
+                       PERFORM P096-ACHAR-MAX THRU P096-EXIT
+                               UNTIL WS-FS-CON = 10
+            END-START
+            ADD 1 WS-MAX-ID GIVING WS-PROX-ID.
+       P095-EXIT.
+            EXIT.
+
+       P096-ACHAR-MAX.
+            READ CONTATOS NEXT RECORD
+                 AT END
+                      CONTINUE
+                 NOT AT END
+                      IF ID-CONTATO > WS-MAX-ID
+                         MOVE ID-CONTATO TO WS-MAX-ID
+                      END-IF
+            END-READ.
+       P096-EXIT.
+            EXIT.
+
+      * >>> VERIFICA SE JA EXISTE CONTATO ATIVO COM O MESMO NOME
+       S097 SECTION.
+       P097-VERIFICA-DUPLICADO.
+            MOVE 'N'       TO WS-DUPLICADO
+            MOVE LOW-VALUES TO ID-CONTATO
+            START CONTATOS KEY IS NOT LESS THAN ID-CONTATO
+                  INVALID KEY
+                       CONTINUE
+                  NOT INVALID KEY
+                       PERFORM P098-COMPARA-NOME THRU P098-EXIT
+                               UNTIL WS-FS-CON = 10
+            END-START.
+       P097-EXIT.
+            EXIT.
+
+       P098-COMPARA-NOME.
+            READ CONTATOS NEXT RECORD
+                 AT END
+                      CONTINUE
+                 NOT AT END
+                      IF NM-CONTATO = WS-NM-CONTATO
+                         AND CONTATO-ATIVO
+                         MOVE 'S' TO WS-DUPLICADO
+                      END-IF
+            END-READ.
+       P098-EXIT.
+            EXIT.
+
       * >>> PROCESSAMENTO
        S100 SECTION.
        P100-CADASTRO.
             DISPLAY LK-AREA
             PERFORM UNTIL WS-FLAG = 'N'
+               PERFORM P095-PROX-ID THRU P095-EXIT
                DISPLAY ' '
-               DISPLAY 'DIGITE O ID COM 2 DIGITOS! '
-               ACCEPT WS-ID-CONTATO
+               DISPLAY 'ID ATRIBUIDO AUTOMATICAMENTE: ' WS-PROX-ID
                DISPLAY 'DIGITE O NOME DO CONTATO! '
                ACCEPT WS-NM-CONTATO
 
+               PERFORM P097-VERIFICA-DUPLICADO THRU P097-EXIT
+               IF WS-DUPLICADO = 'S'
+                  DISPLAY 'JA EXISTE UM CONTATO ATIVO COM ESSE NOME!'
+                  DISPLAY 'DESEJA GRAVAR ASSIM MESMO? (S)SIM (N)NAO'
+                  ACCEPT WS-CONFIRMA-DUP
+               ELSE
+                  MOVE 'S' TO WS-CONFIRMA-DUP
+               END-IF
+
+            IF WS-CONFIRMA-DUP = 'S'
+            MOVE WS-PROX-ID    TO WS-ID-CONTATO
             MOVE WS-ID-CONTATO TO ID-CONTATO
             MOVE WS-NM-CONTATO TO NM-CONTATO
+            SET CONTATO-ATIVO  TO TRUE
             WRITE REG-CONTATOS
                   INVALID KEY
                        DISPLAY 'CONTATO JA CADASTRADO'
@@ -104,6 +219,10 @@
                   ADD 1 TO WS-O-CON
                END-IF
             END-IF
+            ELSE
+               DISPLAY 'CADASTRO CANCELADO PELO OPERADOR'
+               DISPLAY ' '
+            END-IF
 
             DISPLAY 'DESEJA REALIZAR OUTRO CADASTRO, (S)SIM (N)NAO'
             ACCEPT WS-FLAG
@@ -132,7 +251,14 @@
             DISPLAY ' MENSAGEM: ' WS-MSG2
             DISPLAY ' CODIGO..: ' WS-MSG1
             DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
             MOVE 8 TO RETURN-CODE
+            MOVE 8 TO LK-RETURN-CODE
+            MOVE WS-O-CON TO LK-QTD-GRAVADO
             GOBACK.
        P800-EXIT.
             EXIT.
@@ -145,6 +271,16 @@
             DISPLAY '--------------------------------------'
             DISPLAY ' QTDE CONTATOS GRAV: ' WS-O-CON
             DISPLAY '--------------------------------------'
+            MOVE 'CADCONTA' TO WS-LG-PROGRAMA
+            MOVE 'CONTATOS GRAV  ' TO WS-LG-CONTADOR
+            MOVE WS-O-CON TO WS-LG-QUANTIDADE
+            CALL 'TOTDIARI' USING WS-LEDGER-AREA
+            IF WS-LG-MENSAGEM NOT = SPACES
+               DISPLAY 'AVISO TOTDIARI: ' WS-LG-MENSAGEM
+            END-IF
+            MOVE 0 TO RETURN-CODE
+            MOVE 0 TO LK-RETURN-CODE
+            MOVE WS-O-CON TO LK-QTD-GRAVADO
             GOBACK.
        P999-EXIT.
             EXIT.
