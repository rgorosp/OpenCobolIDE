@@ -0,0 +1,294 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: CADASTRO DE NOTAS DO ALUNO POR MATERIA ARQUIVO INDEXADO
+      * Update: 09-08-26 - LOCK MODE AUTOMATIC NO ARQUIVO CFP001S3 PARA
+      *         IMPEDIR ATUALIZACAO PERDIDA QUANDO HOUVER MAIS DE UMA
+      *         SESSAO ACESSANDO O MESMO REGISTRO
+      * Update: 09-08-26 - CHAVE DO ARQUIVO DE MATERIAS (CFP001S2)
+      *         PASSOU A SER COMPOSTA (ID + ANO + TERMO); O LANCAMENTO
+      *         DE NOTA NAO DISTINGUE OFERTAS POR PERIODO, DE MODO QUE
+      *         A BUSCA DA MATERIA CONTINUA SENDO FEITA NA OFERTA
+      *         PADRAO (ANO 0000, TERMO 0)
+      * Update: 09-08-26 - TOTAL DE NOTAS GRAVADAS NESTA EXECUCAO PASSA
+      *         A SER ACUMULADO, COM DATA E HORA, NO ARQUIVO-LEDGER
+      *         TOTDIARI.LOG (VIA SUBROTINA TOTDIARI)
+      * Update: 09-08-26 - RETORNO DO CALL 'TOTDIARI' (WS-LG-MENSAGEM)
+      *         PASSA A SER INSPECIONADO, EXIBINDO AVISO SE O LEDGER
+      *         NAO PUDER SER ATUALIZADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADNOTA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. COPY DECPOINT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CFP001S3 ASSIGN TO "C:/ARQUIVOS/NOTAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS NT-CHAVE
+                  FILE STATUS  IS WS-FS-NOT
+                  LOCK MODE    IS AUTOMATIC
+                  RESERVE       5 AREAS.
+           SELECT CFP001S1 ASSIGN TO "C:/ARQUIVOS/ALUNOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS ID-ALUNO
+                  FILE STATUS  IS WS-FS-ALU
+                  RESERVE       5 AREAS.
+           SELECT CFP001S2 ASSIGN TO "C:/ARQUIVOS/MATERIAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS CHAVE-MATERIA
+                  FILE STATUS  IS WS-FS-MAT
+                  RESERVE       5 AREAS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CFP001S3.
+           COPY REGNOTA.
+       FD  CFP001S1.
+           COPY REGALUNO.
+       FD  CFP001S2.
+           COPY REGMATER.
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           03 WS-FS-NOT          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-ALU          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-MAT          PIC 9(02) VALUE ZEROS.
+           03 WS-MSG1            PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2            PIC X(35) VALUE SPACES.
+           03 WS-FLAG            PIC X(01) VALUE 'S'.
+           03 WS-O-NOT           PIC 9(02) VALUE ZEROS.
+
+       01  WS-REG-CFP001S3       PIC X(29) VALUE SPACES.
+       01  FILLER REDEFINES WS-REG-CFP001S3.
+           03 WS-CHAVE.
+              05 WS-ID-ALUNO        PIC 9(05).
+              05 WS-ID-MATERIA      PIC 999.
+           03 WS-NOTA1              PIC 9(02)V99.
+           03 WS-NOTA2              PIC 9(02)V99.
+           03 WS-NOTA3              PIC 9(02)V99.
+           03 WS-NOTA4              PIC 9(02)V99.
+           03 WS-MEDIA              PIC 9(02)V99.
+           03 WS-SITUACAO           PIC X(01).
+
+      * AREA DE COMUNICACAO
+       LINKAGE SECTION.
+       01  LK-AREA.
+           03 LK-ID-ALUNO        PIC 9(05).
+           03 LK-ID-MATERIA      PIC 999.
+           03 LK-MENSAGEM        PIC X(40) VALUE SPACES.
+      *
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM A SUBROTINA DE TOTAIS DO DIA
+       01  WS-LEDGER-AREA.
+           03 WS-LG-PROGRAMA      PIC X(08) VALUE SPACES.
+           03 WS-LG-CONTADOR      PIC X(15) VALUE SPACES.
+           03 WS-LG-QUANTIDADE    PIC 9(05) VALUE ZEROS.
+           03 WS-LG-MENSAGEM      PIC X(40) VALUE SPACES.
+       PROCEDURE DIVISION USING LK-AREA.
+       S000 SECTION.
+       P000-INICIO.
+            DISPLAY WS-VAR
+            PERFORM P050-ABRIR
+            PERFORM P100-CADASTRO THRU P100-EXIT
+            PERFORM P700-FECHAR
+            PERFORM P999-FIM.
+       P000-EXIT.
+            EXIT.
+
+       S050 SECTION.
+       P050-ABRIR.
+            OPEN I-O CFP001S3
+            IF WS-FS-NOT = 35 THEN
+               OPEN OUTPUT CFP001S3
+            ELSE
+            IF WS-FS-NOT NOT = 00
+               MOVE WS-FS-NOT                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S3' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+            END-IF
+
+            OPEN INPUT CFP001S1
+            IF WS-FS-ALU NOT = 00
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S1' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN INPUT CFP001S2
+            IF WS-FS-MAT NOT = 00
+               MOVE WS-FS-MAT                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S2' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P050-EXIT.
+            EXIT.
+
+       S100 SECTION.
+       P100-CADASTRO.
+            DISPLAY LK-AREA
+            PERFORM UNTIL WS-FLAG = 'N'
+               DISPLAY ' '
+               DISPLAY 'DIGITE O ID DO ALUNO COM 5 DIGITOS: '
+               ACCEPT ID-ALUNO
+
+               READ CFP001S1
+                    KEY IS ID-ALUNO
+                    INVALID KEY
+                         DISPLAY 'ALUNO INEXISTENTE!'
+                         DISPLAY ' '
+                         GO TO P100-CADASTRO
+                    NOT INVALID KEY
+                         IF ST-ALUNO = 'I'
+                            DISPLAY 'ALUNO INEXISTENTE!'
+                            DISPLAY ' '
+                            GO TO P100-CADASTRO
+                         END-IF
+               END-READ
+
+               DISPLAY 'DIGITE O ID DA MATERIA COM 3 DIGITOS: '
+               ACCEPT ID-MATERIA
+               MOVE ZEROS TO AN-MATERIA OF CFP001S2
+               MOVE ZEROS TO TR-MATERIA OF CFP001S2
+
+               READ CFP001S2
+                    KEY IS CHAVE-MATERIA
+                    INVALID KEY
+                         DISPLAY 'MATERIA INEXISTENTE!'
+                         DISPLAY ' '
+                         GO TO P100-CADASTRO
+               END-READ
+
+               MOVE ID-ALUNO        TO WS-ID-ALUNO
+               MOVE ID-MATERIA      TO WS-ID-MATERIA
+
+               DISPLAY 'DIGITE A NOTA1 (0 A 10): '
+               ACCEPT WS-NOTA1
+               PERFORM UNTIL WS-NOTA1 IS NUMERIC
+                               AND WS-NOTA1 NOT GREATER 10
+                  DISPLAY 'NOTA INVALIDA! DIGITE UM VALOR DE 0 A 10: '
+                  ACCEPT WS-NOTA1
+               END-PERFORM
+
+               DISPLAY 'DIGITE A NOTA2 (0 A 10): '
+               ACCEPT WS-NOTA2
+               PERFORM UNTIL WS-NOTA2 IS NUMERIC
+                               AND WS-NOTA2 NOT GREATER 10
+                  DISPLAY 'NOTA INVALIDA! DIGITE UM VALOR DE 0 A 10: '
+                  ACCEPT WS-NOTA2
+               END-PERFORM
+
+               DISPLAY 'DIGITE A NOTA3 (0 A 10): '
+               ACCEPT WS-NOTA3
+               PERFORM UNTIL WS-NOTA3 IS NUMERIC
+                               AND WS-NOTA3 NOT GREATER 10
+                  DISPLAY 'NOTA INVALIDA! DIGITE UM VALOR DE 0 A 10: '
+                  ACCEPT WS-NOTA3
+               END-PERFORM
+
+               DISPLAY 'DIGITE A NOTA4 (0 A 10): '
+               ACCEPT WS-NOTA4
+               PERFORM UNTIL WS-NOTA4 IS NUMERIC
+                               AND WS-NOTA4 NOT GREATER 10
+                  DISPLAY 'NOTA INVALIDA! DIGITE UM VALOR DE 0 A 10: '
+                  ACCEPT WS-NOTA4
+               END-PERFORM
+
+               COMPUTE WS-MEDIA =
+                       (WS-NOTA1 + WS-NOTA2 + WS-NOTA3 + WS-NOTA4) / 4
+
+               IF WS-MEDIA NOT LESS NT-APROVACAO THEN
+                  MOVE 'A' TO WS-SITUACAO
+               ELSE
+                  MOVE 'R' TO WS-SITUACAO
+               END-IF
+
+               MOVE WS-CHAVE    TO NT-CHAVE
+               MOVE WS-NOTA1    TO NT-NOTA1
+               MOVE WS-NOTA2    TO NT-NOTA2
+               MOVE WS-NOTA3    TO NT-NOTA3
+               MOVE WS-NOTA4    TO NT-NOTA4
+               MOVE WS-MEDIA    TO NT-MEDIA
+               MOVE WS-SITUACAO TO NT-SITUACAO
+               WRITE REG-CFP001S3
+                     INVALID KEY
+                          DISPLAY 'NOTA JA CADASTRADA PARA ESSE ALUNO'
+                                  ' NESSA MATERIA'
+                          DISPLAY ' '
+                     NOT INVALID KEY
+                          DISPLAY 'CADASTRO DA NOTA REALIZADO!'
+                          DISPLAY ' '
+               END-WRITE
+
+               IF WS-FS-NOT NOT = 00 THEN
+                  MOVE WS-FS-NOT                           TO WS-MSG1
+                  MOVE 'ERRO GRAVACAO DO ARQUIVO CFP001S3' TO WS-MSG2
+                  PERFORM P800-ERRO THRU P999-EXIT
+               ELSE
+                  ADD 1 TO WS-O-NOT
+               END-IF
+
+               DISPLAY 'DESEJA LANCAR OUTRA NOTA, (S)SIM (N)NAO'
+               ACCEPT WS-FLAG
+            END-PERFORM.
+       P100-EXIT.
+            EXIT.
+
+       S700 SECTION.
+       P700-FECHAR.
+            CLOSE CFP001S3
+            CLOSE CFP001S1
+            CLOSE CFP001S2
+            IF WS-FS-NOT NOT = 00 THEN
+               MOVE WS-FS-NOT                           TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S3'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF.
+       P700-EXIT.
+            EXIT.
+
+       S800 SECTION.
+       P800-ERRO.
+            DISPLAY '**********************************'
+            DISPLAY '     ERRO PROGRAMA CADNOTA'
+            DISPLAY '**********************************'
+            DISPLAY ' MENSAGEM: ' WS-MSG2
+            DISPLAY ' CODIGO..: ' WS-MSG1
+            DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
+            MOVE 8 TO RETURN-CODE
+            GOBACK.
+       P800-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-FIM.
+            DISPLAY '--------------------------------------'
+            DISPLAY '>>>> PROGRAMA CADNOTA FINALIZADO <<<<'
+            DISPLAY '--------------------------------------'
+            DISPLAY ' QTDE NOTAS GRAV: ' WS-O-NOT
+            DISPLAY '--------------------------------------'
+            MOVE 'CADNOTA ' TO WS-LG-PROGRAMA
+            MOVE 'NOTAS GRAV     ' TO WS-LG-CONTADOR
+            MOVE WS-O-NOT TO WS-LG-QUANTIDADE
+            CALL 'TOTDIARI' USING WS-LEDGER-AREA
+            IF WS-LG-MENSAGEM NOT = SPACES
+               DISPLAY 'AVISO TOTDIARI: ' WS-LG-MENSAGEM
+            END-IF
+            GOBACK.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM CADNOTA.
