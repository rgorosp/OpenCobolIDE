@@ -0,0 +1,282 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: GERAR O BOLETIM ESCOLAR DE CADA ALUNO ATIVO A PARTIR
+      *          DOS ARQUIVOS PERSISTIDOS DE ALUNOS, MATERIAS E NOTAS
+      * Update: 09-08-26 - CHAVE DO ARQUIVO DE MATERIAS (CFP001S2)
+      *         PASSOU A SER COMPOSTA (ID + ANO + TERMO); O BOLETIM NAO
+      *         DISTINGUE OFERTAS POR PERIODO, DE MODO QUE A BUSCA DA
+      *         MATERIA DA NOTA CONTINUA SENDO FEITA NA OFERTA PADRAO
+      *         (ANO 0000, TERMO 0)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOLALUNO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. COPY DECPOINT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CFP001S1 ASSIGN TO "C:/ARQUIVOS/ALUNOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS ID-ALUNO
+                  FILE STATUS  IS WS-FS-ALU.
+           SELECT CFP001S2 ASSIGN TO "C:/ARQUIVOS/MATERIAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS CHAVE-MATERIA
+                  FILE STATUS  IS WS-FS-MAT.
+           SELECT CFP001S3 ASSIGN TO "C:/ARQUIVOS/NOTAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS NT-CHAVE
+                  FILE STATUS  IS WS-FS-NOT.
+           SELECT REL-BOLETIM ASSIGN TO "C:/ARQUIVOS/BOLETINS.REL"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CFP001S1.
+           COPY REGALUNO.
+       FD  CFP001S2.
+           COPY REGMATER.
+       FD  CFP001S3.
+           COPY REGNOTA.
+       FD  REL-BOLETIM.
+       01  REL-LINHA               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           03 WS-FS-ALU          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-MAT          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-NOT          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-REL          PIC 9(02) VALUE ZEROS.
+           03 WS-MSG1            PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2            PIC X(35) VALUE SPACES.
+           03 WS-R-ALU           PIC 9(05) VALUE ZEROS.
+           03 WS-R-NOT           PIC 9(05) VALUE ZEROS.
+
+       01  WS-REG-CFP001S1       PIC X(78) VALUE SPACES.
+       01  FILLER REDEFINES WS-REG-CFP001S1.
+           03 WS-ID-ALUNO        PIC 9(05).
+           03 WS-NM-ALUNO        PIC X(20).
+           03 WS-TL-ALUNO        PIC X(09).
+           03 WS-EM-ALUNO        PIC X(30).
+           03 WS-TU-ALUNO        PIC X(05).
+           03 WS-DT-NASCIMENTO  PIC 9(08).
+           03 WS-ST-ALUNO        PIC X(01).
+
+      * >>> CHAVE DE VARREDURA DAS NOTAS DO ALUNO EM PROCESSAMENTO
+       01  WS-CHAVE-BUSCA.
+           03 WS-ID-ALUNO-BUSCA     PIC 9(05).
+           03 WS-ID-MATERIA-BUSCA   PIC 999.
+       01  WS-FIM-MATERIAS          PIC X(01) VALUE 'N'.
+
+      * >>> SITUACAO GERAL DO ALUNO NO BOLETIM
+       01  WS-SIT-GERAL             PIC X(01) VALUE 'A'.
+           88 ALUNO-GERAL-APROVADO  VALUE 'A'.
+           88 ALUNO-GERAL-REPROVADO VALUE 'R'.
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       S000 SECTION.
+       P000-INICIO.
+            PERFORM P050-ABRIR
+            PERFORM P100-PROCESSA-ALUNO THRU P100-EXIT
+                    UNTIL WS-FS-ALU = 10
+            PERFORM P700-FECHAR
+            PERFORM P999-FIM.
+       P000-EXIT.
+            EXIT.
+
+       S050 SECTION.
+       P050-ABRIR.
+            OPEN INPUT CFP001S1
+            IF WS-FS-ALU NOT = 00
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S1' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN INPUT CFP001S2
+            IF WS-FS-MAT NOT = 00
+               MOVE WS-FS-MAT                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S2' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN INPUT CFP001S3
+            IF WS-FS-NOT NOT = 00
+               MOVE WS-FS-NOT                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S3' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN OUTPUT REL-BOLETIM
+            IF WS-FS-REL NOT = 00
+               MOVE WS-FS-REL                    TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO REL-BOLETIM' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            MOVE SPACES TO REL-LINHA
+            STRING 'BOLETIM ESCOLAR' DELIMITED BY SIZE INTO REL-LINHA
+            WRITE REL-LINHA
+            MOVE ALL '-' TO REL-LINHA
+            WRITE REL-LINHA.
+       P050-EXIT.
+            EXIT.
+
+       S100 SECTION.
+       P100-PROCESSA-ALUNO.
+            READ CFP001S1 INTO WS-REG-CFP001S1
+            IF WS-FS-ALU NOT EQUAL 00 AND 10 THEN
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO LEITURA DO ARQUIVO CFP001S1'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            ELSE
+               IF WS-FS-ALU = 00 AND WS-ST-ALUNO NOT = 'I'
+                  ADD 1 TO WS-R-ALU
+                  PERFORM P200-BOLETIM-ALUNO THRU P200-EXIT
+               END-IF
+            END-IF.
+       P100-EXIT.
+            EXIT.
+
+      * >>> IMPRIME O CABECALHO DO ALUNO E TODAS AS NOTAS LANCADAS
+       S200 SECTION.
+       P200-BOLETIM-ALUNO.
+            MOVE SPACES TO REL-LINHA
+            STRING 'ALUNO ' WS-ID-ALUNO ' - ' WS-NM-ALUNO
+                   DELIMITED BY SIZE INTO REL-LINHA
+            WRITE REL-LINHA
+
+            SET ALUNO-GERAL-APROVADO TO TRUE
+            MOVE 'N' TO WS-FIM-MATERIAS
+            MOVE WS-ID-ALUNO TO WS-ID-ALUNO-BUSCA
+            MOVE ZEROS       TO WS-ID-MATERIA-BUSCA
+            MOVE WS-CHAVE-BUSCA TO NT-CHAVE
+
+            START CFP001S3 KEY IS NOT LESS NT-CHAVE
+                  INVALID KEY
+                       CONTINUE
+                  NOT INVALID KEY
+                       PERFORM P210-DETALHE-MATERIA THRU P210-EXIT
+                               UNTIL WS-FS-NOT = 10
+                                  OR WS-FIM-MATERIAS = 'S'
+            END-START
+
+            MOVE SPACES TO REL-LINHA
+            IF ALUNO-GERAL-APROVADO
+               STRING '  SITUACAO GERAL: APROVADO'
+                      DELIMITED BY SIZE INTO REL-LINHA
+            ELSE
+               STRING '  SITUACAO GERAL: REPROVADO'
+                      DELIMITED BY SIZE INTO REL-LINHA
+            END-IF
+            WRITE REL-LINHA
+            MOVE ALL '-' TO REL-LINHA
+            WRITE REL-LINHA.
+       P200-EXIT.
+            EXIT.
+
+      * >>> LE A PROXIMA NOTA DO ARQUIVO E PARA QUANDO MUDA DE ALUNO
+       P210-DETALHE-MATERIA.
+            READ CFP001S3 NEXT RECORD
+                 AT END
+                      MOVE 'S' TO WS-FIM-MATERIAS
+                 NOT AT END
+                      IF NT-ID-ALUNO NOT = WS-ID-ALUNO-BUSCA
+                         MOVE 'S' TO WS-FIM-MATERIAS
+                      ELSE
+                         ADD 1 TO WS-R-NOT
+                         PERFORM P220-GRAVAR-NOTA THRU P220-EXIT
+                      END-IF
+            END-READ.
+       P210-EXIT.
+            EXIT.
+
+      * >>> GRAVA A LINHA DE DETALHE DE UMA MATERIA DO BOLETIM
+       P220-GRAVAR-NOTA.
+            MOVE NT-ID-MATERIA TO ID-MATERIA OF CFP001S2
+            MOVE ZEROS         TO AN-MATERIA OF CFP001S2
+            MOVE ZEROS         TO TR-MATERIA OF CFP001S2
+            READ CFP001S2
+                 KEY IS CHAVE-MATERIA
+                 INVALID KEY
+                      MOVE 'MATERIA DESCONHECIDA' TO NM-MATERIA
+                 NOT INVALID KEY
+                      CONTINUE
+            END-READ
+
+            MOVE SPACES TO REL-LINHA
+            STRING '  ' NM-MATERIA ' NOTAS: '
+                   NT-NOTA1 ' ' NT-NOTA2 ' ' NT-NOTA3 ' ' NT-NOTA4
+                   ' MEDIA: ' NT-MEDIA
+                   DELIMITED BY SIZE INTO REL-LINHA
+            WRITE REL-LINHA
+
+            IF NOTA-REPROVADO
+               SET ALUNO-GERAL-REPROVADO TO TRUE
+            END-IF.
+       P220-EXIT.
+            EXIT.
+
+       S700 SECTION.
+       P700-FECHAR.
+            MOVE SPACES TO REL-LINHA
+            STRING 'TOTAL DE ALUNOS NO BOLETIM..: ' WS-R-ALU
+                   DELIMITED BY SIZE INTO REL-LINHA
+            WRITE REL-LINHA
+            MOVE SPACES TO REL-LINHA
+            STRING 'TOTAL DE NOTAS IMPRESSAS....: ' WS-R-NOT
+                   DELIMITED BY SIZE INTO REL-LINHA
+            WRITE REL-LINHA
+
+            CLOSE CFP001S1
+            CLOSE CFP001S2
+            CLOSE CFP001S3
+            CLOSE REL-BOLETIM
+            IF WS-FS-ALU NOT = 00 THEN
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S1'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P700-EXIT.
+            EXIT.
+
+       S800 SECTION.
+       P800-ERRO.
+            DISPLAY '**********************************'
+            DISPLAY '     ERRO PROGRAMA BOLALUNO'
+            DISPLAY '**********************************'
+            DISPLAY ' MENSAGEM: ' WS-MSG2
+            DISPLAY ' CODIGO..: ' WS-MSG1
+            DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
+            MOVE 8 TO RETURN-CODE
+            STOP RUN.
+       P800-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-FIM.
+            DISPLAY '--------------------------------------'
+            DISPLAY '>>>> PROGRAMA BOLALUNO FINALIZADO <<<<'
+            DISPLAY '--------------------------------------'
+            DISPLAY ' QTDE ALUNOS NO BOLETIM...: ' WS-R-ALU
+            DISPLAY ' QTDE NOTAS IMPRESSAS......: ' WS-R-NOT
+            DISPLAY '--------------------------------------'
+            STOP RUN.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM BOLALUNO.
