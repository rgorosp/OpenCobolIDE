@@ -2,18 +2,33 @@
       * Author: EMERSON S MOTTA
       * Date: 20-02-2023
       * Purpose: EXCLUSAO ALUNOS ARQUIVO INDEXADO
+      * Update: 09-08-26 - LOCK MODE AUTOMATIC NO ARQUIVO CFP001S1 PARA
+      *         IMPEDIR ATUALIZACAO PERDIDA QUANDO HOUVER MAIS DE UMA
+      *         SESSAO ACESSANDO O MESMO REGISTRO
+      * Update: 09-08-26 - TOTAL DE ALUNOS EXCLUIDOS NESTA EXECUCAO
+      *         PASSA A SER ACUMULADO, COM DATA E HORA, NO ARQUIVO-
+      *         LEDGER TOTDIARI.LOG (VIA SUBROTINA TOTDIARI)
+      * Update: 09-08-26 - RETORNO DO CALL 'TOTDIARI' (WS-LG-MENSAGEM)
+      *         PASSA A SER INSPECIONADO, EXIBINDO AVISO SE O LEDGER
+      *         NAO PUDER SER ATUALIZADO
+      * Update: 09-08-26 - SELECT DE CFP001S1 PASSA A DECLARAR TAMBEM A
+      *         CHAVE ALTERNATIVA NM-ALUNO, NOS MOLDES DO CADALUNO; SEM
+      *         ELA, O DELETE DEIXAVA UMA ENTRADA PENDENTE NO INDICE
+      *         SECUNDARIO USADO PELA CONSULTA POR NOME DO CONALUNO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXCALUNO.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       SPECIAL-NAMES. COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CFP001S1 ASSIGN TO "C:/ARQUIVOS/ALUNOS.DAT"
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS RANDOM
                   RECORD KEY   IS ID-ALUNO
+                  ALTERNATE RECORD KEY IS NM-ALUNO WITH DUPLICATES
+                  LOCK MODE    IS AUTOMATIC
                   FILE STATUS  IS WS-FS-ALU
                   RESERVE       5 AREAS.
        DATA DIVISION.
@@ -27,11 +42,15 @@
            03 WS-MSG2            PIC X(35) VALUE SPACES.
            03 WS-FLAG            PIC X(01) VALUE 'S'.
            03 WS-RW-ALU          PIC 9(02) VALUE ZEROS.
-       01  WS-REG-CFP001S1       PIC X(32) VALUE SPACES.
+       01  WS-REG-CFP001S1       PIC X(78) VALUE SPACES.
        01  FILLER REDEFINES WS-REG-CFP001S1.
-           03 WS-ID-ALUNO        PIC 999.
+           03 WS-ID-ALUNO        PIC 9(05).
            03 WS-NM-ALUNO        PIC X(20).
            03 WS-TL-ALUNO        PIC X(09).
+           03 WS-EM-ALUNO        PIC X(30).
+           03 WS-TU-ALUNO        PIC X(05).
+           03 WS-DT-NASCIMENTO  PIC 9(08).
+           03 WS-ST-ALUNO        PIC X(01).
 
        77  WS-R-ALU-INE          PIC 9(02) VALUE ZEROS.
        77  WS-R-ALU              PIC 99    VALUE ZEROS.
@@ -40,11 +59,24 @@
       * AREA DE COMUNICACAO
        LINKAGE SECTION.
        01  LK-AREA.
-           03 LK-ID-ALUNO        PIC 999.
+           03 LK-ID-ALUNO        PIC 9(05).
            03 LK-NM-ALUNO        PIC X(20).
            03 LK-TL-ALUNO        PIC X(09).
            03 LK-MENSAGEM        PIC X(40) VALUE SPACES.
       *
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM A SUBROTINA DE TOTAIS DO DIA
+       01  WS-LEDGER-AREA.
+           03 WS-LG-PROGRAMA      PIC X(08) VALUE SPACES.
+           03 WS-LG-CONTADOR      PIC X(15) VALUE SPACES.
+           03 WS-LG-QUANTIDADE    PIC 9(05) VALUE ZEROS.
+           03 WS-LG-MENSAGEM      PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION USING LK-AREA.
        P000-INICIO.
             DISPLAY WS-VAR
@@ -70,7 +102,7 @@
        P100-DELETAR.
             DISPLAY LK-AREA
             PERFORM UNTIL WS-FLAG = 'N'
-            DISPLAY 'DIGITE O ID COM 3 DIGITOS PARA CONSULTA: '
+            DISPLAY 'DIGITE O ID COM 5 DIGITOS PARA CONSULTA: '
             ACCEPT ID-ALUNO
 
             READ CFP001S1 INTO WS-REG-CFP001S1
@@ -132,6 +164,11 @@
             DISPLAY ' MENSAGEM: ' WS-MSG2
             DISPLAY ' CODIGO..: ' WS-MSG1
             DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
             MOVE 8 TO RETURN-CODE
             GOBACK.
        P800-EXIT.
@@ -146,6 +183,13 @@
             DISPLAY ' QTDE ALUNOS DELETADO......: ' WS-RW-ALU
             DISPLAY ' QTDE ALUNOS NAO ENCONTRADO: ' WS-R-ALU-INE
             DISPLAY '--------------------------------------'
+            MOVE 'EXCALUNO' TO WS-LG-PROGRAMA
+            MOVE 'ALUNOS EXCLUID ' TO WS-LG-CONTADOR
+            MOVE WS-RW-ALU TO WS-LG-QUANTIDADE
+            CALL 'TOTDIARI' USING WS-LEDGER-AREA
+            IF WS-LG-MENSAGEM NOT = SPACES
+               DISPLAY 'AVISO TOTDIARI: ' WS-LG-MENSAGEM
+            END-IF
             GOBACK.
        P999-EXIT.
             EXIT.
