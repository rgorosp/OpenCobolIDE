@@ -5,36 +5,43 @@
       *    GRAVAR ARQUIVO CONTATOU.DAT CLASSIFICADO, SE AS
       *    CHAVES FOREM DUPLICADAS, GRAVAR O ULTIMO ARQUIVO
       *    ATUALIZADO PELO ARQUIVO CONTATOB.DAT
+      * Update: 09-08-26 - CAMINHOS DOS ARQUIVOS PASSAM A SER
+      *         CONFIGURAVEIS POR VARIAVEL DE AMBIENTE (WS-CAMINHO-*),
+      *         MANTENDO O CAMINHO ATUAL COMO VALOR PADRAO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BALINEUN.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
+             COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       * >>>>>> ARQUIVO LEITURA ORIGINAL
-            SELECT CONTATOA ASSIGN TO "C:/ARQUIVOS/CONTATOS.DAT"
+            SELECT CONTATOA ASSIGN TO WS-CAMINHO-CONTATOA
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS SEQUENTIAL
                   RECORD KEY   IS ID-CONTATO
                   FILE STATUS  IS WS-FS-CONA
                   RESERVE      10 AREAS.
       * >>>>>> ARQUIVO LEITURA ATUALIZADO
-            SELECT CONTATOB ASSIGN TO "C:/ARQUIVOS/CONTATOB.DAT"
+            SELECT CONTATOB ASSIGN TO WS-CAMINHO-CONTATOB
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS SEQUENTIAL
                   RECORD KEY   IS ID-CONTATOB
                   FILE STATUS  IS WS-FS-CONB
                   RESERVE      10 AREAS.
       * >>>>>> ARQUIVO GRAVACAO BALANCE LINE
-            SELECT CONTATOU ASSIGN TO "C:/ARQUIVOS/CONTATOU.DAT"
+            SELECT CONTATOU ASSIGN TO WS-CAMINHO-CONTATOU
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS RANDOM
                   RECORD KEY   IS ID-CONTATOU
                   FILE STATUS  IS WS-FS-CONU
                   RESERVE      05 AREAS.
+      * >>>>>> RELATORIO DE COLISOES DE CHAVE (MESMO ID NOS DOIS LADOS)
+            SELECT REL-COLISAO ASSIGN TO "C:/ARQUIVOS/COLCONTA.REL"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-COL.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -43,13 +50,16 @@
 
        FD  CONTATOB.
        01  REG-CONTATOB.
-           03 ID-CONTATOB         PIC 99.
+           03 ID-CONTATOB         PIC 9(05).
            03 NM-CONTATOB         PIC X(20).
 
        FD  CONTATOU.
        01  REG-CONTATOU.
-           03 ID-CONTATOU         PIC 99.
+           03 ID-CONTATOU         PIC 9(05).
            03 NM-CONTATOU         PIC X(20).
+
+       FD  REL-COLISAO.
+       01  REL-LINHA-COL          PIC X(80).
       *
        WORKING-STORAGE SECTION.
        01  WS-VAR.
@@ -57,6 +67,7 @@
            03 WS-FS-CONA         PIC 9(02) VALUE ZEROS.
            03 WS-FS-CONB         PIC 9(02) VALUE ZEROS.
            03 WS-FS-CONU         PIC 9(02) VALUE ZEROS.
+           03 WS-FS-COL          PIC 9(02) VALUE ZEROS.
       * >>> MENSAGENS
            03 WS-MSG1            PIC 9(02) VALUE ZEROS.
            03 WS-MSG2            PIC X(35) VALUE SPACES.
@@ -64,16 +75,32 @@
            03 WS-R-CONTA         PIC 9(07) COMP-3 VALUE ZEROS.
            03 WS-R-CONTB         PIC 9(07) COMP-3 VALUE ZEROS.
            03 WS-W-CONTU         PIC 9(07) COMP-3 VALUE ZEROS.
+           03 WS-R-COL           PIC 9(05) VALUE ZEROS.
       * >>> END-OF-FILE
            03 WS-EOF-CONA        PIC X(01).
               88 EOF-CONA        VALUE 'S' FALSE 'N'.
            03 WS-EOF-CONB        PIC X(01).
               88 EOF-CONB        VALUE 'S' FALSE 'N'.
 
+      * >>> CAMINHOS DOS ARQUIVOS (CONFIGURAVEIS POR AMBIENTE)
+       01  WS-CAMINHOS.
+           03 WS-CAMINHO-CONTATOA  PIC X(60)
+              VALUE "C:/ARQUIVOS/CONTATOS.DAT".
+           03 WS-CAMINHO-CONTATOB  PIC X(60)
+              VALUE "C:/ARQUIVOS/CONTATOB.DAT".
+           03 WS-CAMINHO-CONTATOU  PIC X(60)
+              VALUE "C:/ARQUIVOS/CONTATOU.DAT".
+
        77  WS-CURRENT-DATE       PIC X(21) VALUE SPACES.
        77  WS-DATA-HORA-FORMAT   PIC X(21) VALUE SPACES.
        77  WS-DATA-HORA-INI      PIC X(21) VALUE SPACES.
        77  WS-DATA-HORA-FIM      PIC X(21) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
       * >>> INICIO DO PROCESSAMENTO
        PROCEDURE DIVISION.
        S000 SECTION.
@@ -89,6 +116,7 @@
             PERFORM P950-DATA-HORA THRU P950-EXIT
             MOVE WS-DATA-HORA-FORMAT TO WS-DATA-HORA-INI
 
+            PERFORM P099-CAMINHOS THRU P099-EXIT
             PERFORM P101-ABERTURA
             PERFORM P202-LEITURA-A THRU P202-EXIT
             PERFORM P203-LEITURA-B THRU P203-EXIT
@@ -97,6 +125,30 @@
        P001-EXIT.
             EXIT.
 
+      * >>> SOBREPOE OS CAMINHOS PADRAO PELAS VARIAVEIS DE AMBIENTE,
+      * >>> SE ELAS ESTIVEREM DEFINIDAS
+       S099-CAMINHOS SECTION.
+       P099-CAMINHOS.
+            ACCEPT WS-CAMINHO-CONTATOA FROM ENVIRONMENT
+                   "BALINEUN_CONTATOA"
+            IF WS-CAMINHO-CONTATOA = SPACES
+               MOVE "C:/ARQUIVOS/CONTATOS.DAT" TO WS-CAMINHO-CONTATOA
+            END-IF
+
+            ACCEPT WS-CAMINHO-CONTATOB FROM ENVIRONMENT
+                   "BALINEUN_CONTATOB"
+            IF WS-CAMINHO-CONTATOB = SPACES
+               MOVE "C:/ARQUIVOS/CONTATOB.DAT" TO WS-CAMINHO-CONTATOB
+            END-IF
+
+            ACCEPT WS-CAMINHO-CONTATOU FROM ENVIRONMENT
+                   "BALINEUN_CONTATOU"
+            IF WS-CAMINHO-CONTATOU = SPACES
+               MOVE "C:/ARQUIVOS/CONTATOU.DAT" TO WS-CAMINHO-CONTATOU
+            END-IF.
+       P099-EXIT.
+            EXIT.
+
        S100 SECTION.
        P101-ABERTURA.
             OPEN INPUT CONTATOA
@@ -119,6 +171,20 @@
                MOVE 'ERRO ABERTURA DDNAME CONTATOU'    TO WS-MSG2
             PERFORM P801-ERRO THRU P801-EXIT
             END-IF.
+
+            OPEN OUTPUT REL-COLISAO
+            IF WS-FS-COL NOT = 00 THEN
+               MOVE WS-FS-COL                        TO WS-MSG1
+               MOVE 'ERRO ABERTURA REL-COLISAO'      TO WS-MSG2
+            PERFORM P801-ERRO THRU P801-EXIT
+            END-IF.
+
+            MOVE SPACES TO REL-LINHA-COL
+            STRING 'RELATORIO DE COLISOES DE CHAVE - BALINEUN'
+                   DELIMITED BY SIZE INTO REL-LINHA-COL
+            WRITE REL-LINHA-COL
+            MOVE ALL '-' TO REL-LINHA-COL
+            WRITE REL-LINHA-COL.
        P101-EXIT.
             EXIT.
 
@@ -174,6 +240,7 @@
                   PERFORM P701-GRAVAR
                   PERFORM P203-LEITURA-B THRU P203-EXIT
                ELSE
+                  PERFORM P702-COLISAO THRU P702-EXIT
                   MOVE ID-CONTATOB TO ID-CONTATOU
                   MOVE NM-CONTATOB TO NM-CONTATOU
                   PERFORM P701-GRAVAR
@@ -197,6 +264,21 @@
        P701-EXIT.
             EXIT.
 
+      * >>> GRAVA A LINHA DE COLISAO QUANDO A MESMA CHAVE EXISTE NOS
+      * >>> DOIS ARQUIVOS; PREVALECE O NOME DE CONTATOB NO CONTATOU
+       P702-COLISAO.
+            MOVE SPACES TO REL-LINHA-COL
+            STRING 'ID ' ID-CONTATO
+                   ' - CONTATOA: ' NM-CONTATO
+                   ' - CONTATOB: ' NM-CONTATOB
+                   ' (GRAVADO)'
+                   DELIMITED BY SIZE INTO REL-LINHA-COL
+            WRITE REL-LINHA-COL
+
+            ADD 1 TO WS-R-COL.
+       P702-EXIT.
+            EXIT.
+
        S800 SECTION.
        P801-ERRO.
             PERFORM P950-DATA-HORA THRU P950-EXIT
@@ -206,6 +288,11 @@
             DISPLAY ' FILE STATUS: ' WS-MSG2
             DISPLAY ' MENSAGEM...: ' WS-MSG1
             DISPLAY '--------------------------------'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '--------------------------------'
             DISPLAY ' DATA/HORA: ' WS-DATA-HORA-FORMAT
             DISPLAY '--------------------------------'
             MOVE 8 TO RETURN-CODE
@@ -235,6 +322,13 @@
                MOVE 'ERRO FECHAR DDNAME CONTATOU'      TO WS-MSG2
             PERFORM P801-ERRO THRU P801-EXIT
             END-IF.
+
+            CLOSE REL-COLISAO
+            IF WS-FS-COL NOT = 00 THEN
+               MOVE WS-FS-COL                       TO WS-MSG1
+               MOVE 'ERRO FECHAR REL-COLISAO'       TO WS-MSG2
+            PERFORM P801-ERRO THRU P801-EXIT
+            END-IF.
        P851-EXIT.
             EXIT.
 
@@ -249,6 +343,7 @@
             DISPLAY ' REG. ENTRADA CONTATOA: ' WS-R-CONTA
             DISPLAY ' REG. ENTRADA CONTATOB: ' WS-R-CONTB
             DISPLAY ' REG. SAIDA   CONTATOU: ' WS-W-CONTU
+            DISPLAY ' COLISOES DE CHAVE....: ' WS-R-COL
             DISPLAY '--------------------------------'
             DISPLAY ' DATA/HORA INICIAL....: ' WS-DATA-HORA-INI
             DISPLAY ' DATA/HORA FINAL......: ' WS-DATA-HORA-FIM
