@@ -0,0 +1,258 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: DELECAO ALUNOS ARQUIVO INDEXADO (EXCLUSAO LOGICA, NOS
+      *          MOLDES DO DELCONTA)
+      * Update: 09-08-26 - TOTAL DE ALUNOS INATIVADOS NESTA EXECUCAO
+      *         PASSA A SER ACUMULADO, COM DATA E HORA, NO ARQUIVO-
+      *         LEDGER TOTDIARI.LOG (VIA SUBROTINA TOTDIARI)
+      * Update: 09-08-26 - RETORNO DO CALL 'TOTDIARI' (WS-LG-MENSAGEM)
+      *         PASSA A SER INSPECIONADO, EXIBINDO AVISO SE O LEDGER
+      *         NAO PUDER SER ATUALIZADO
+      * Update: 09-08-26 - SELECT DE CFP001S1 PASSA A DECLARAR TAMBEM A
+      *         CHAVE ALTERNATIVA NM-ALUNO, PARA FICAR CONSISTENTE COM
+      *         TODO O RESTANTE DOS PROGRAMAS QUE ABREM ESTE MESMO
+      *         ARQUIVO (CADALUNO/CONALUNO/ATUALUNO/IMPALUNO)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELALUNO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY DECPOINT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CFP001S1 ASSIGN TO "C:/ARQUIVOS/ALUNOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS ID-ALUNO
+                  ALTERNATE RECORD KEY IS NM-ALUNO WITH DUPLICATES
+                  LOCK MODE    IS AUTOMATIC
+                  FILE STATUS  IS WS-FS-ALU.
+
+           SELECT LOG-ALUNOS ASSIGN TO "C:/ARQUIVOS/ALUNOS.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CFP001S1.
+           COPY REGALUNO.
+
+       FD  LOG-ALUNOS.
+       01  LOG-LINHA              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           03 WS-FS-ALU          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-LOG          PIC 9(02) VALUE ZEROS.
+           03 WS-MSG1            PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2            PIC X(35) VALUE SPACES.
+           03 WS-FLAG            PIC X(01) VALUE 'S'.
+           03 WS-RW-ALU          PIC 9(02) VALUE ZEROS.
+       01  WS-REG-CFP001S1       PIC X(78) VALUE SPACES.
+       01  FILLER REDEFINES WS-REG-CFP001S1.
+           03 WS-ID-ALUNO        PIC 9(05).
+           03 WS-NM-ALUNO        PIC X(20).
+           03 WS-TL-ALUNO        PIC X(09).
+           03 WS-EM-ALUNO        PIC X(30).
+           03 WS-TU-ALUNO        PIC X(05).
+           03 WS-DT-NASCIMENTO  PIC 9(08).
+           03 WS-ST-ALUNO        PIC X(01).
+       77  WS-R-ALU-INE          PIC 9(02) VALUE ZEROS.
+       77  WS-R-ALU              PIC 99    VALUE ZEROS.
+       77  WS-DELETE             PIC A     VALUE SPACES.
+       77  WS-CURRENT-DATE       PIC X(21) VALUE SPACES.
+       77  WS-DATA-HORA          PIC X(19) VALUE SPACES.
+
+      * AREA DE COMUNICACAO
+       LINKAGE SECTION.
+       01  LK-AREA.
+           03 LK-MENSAGEM        PIC X(40).
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM A SUBROTINA DE TOTAIS DO DIA
+       01  WS-LEDGER-AREA.
+           03 WS-LG-PROGRAMA      PIC X(08) VALUE SPACES.
+           03 WS-LG-CONTADOR      PIC X(15) VALUE SPACES.
+           03 WS-LG-QUANTIDADE    PIC 9(05) VALUE ZEROS.
+           03 WS-LG-MENSAGEM      PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION USING LK-AREA.
+       S000 SECTION.
+       P000-INICIO.
+            DISPLAY LK-MENSAGEM
+            DISPLAY WS-VAR
+            PERFORM P050-ABRIR
+            PERFORM P100-DELETAR THRU P100-EXIT
+            PERFORM P700-FECHAR
+            PERFORM P999-FIM.
+       P000-EXIT.
+            EXIT.
+
+       S050 SECTION.
+       P050-ABRIR.
+            OPEN I-O CFP001S1
+            IF WS-FS-ALU NOT = 00
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S1' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN EXTEND LOG-ALUNOS
+            IF WS-FS-LOG NOT = 00
+               MOVE WS-FS-LOG                         TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO LOG-ALUNOS' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P050-EXIT.
+            EXIT.
+
+       S100 SECTION.
+       P100-DELETAR.
+            PERFORM UNTIL WS-FLAG = 'N'
+            DISPLAY 'DIGITE O ID COM 5 DIGITOS PARA CONSULTA: '
+            ACCEPT ID-ALUNO
+
+            READ CFP001S1 INTO WS-REG-CFP001S1
+                 KEY IS ID-ALUNO
+                  INVALID KEY
+                       ADD 1 TO WS-R-ALU-INE
+                       DISPLAY 'ALUNO INEXISTENTE!'
+                       DISPLAY ' '
+                       PERFORM P300-INVALIDO
+                  NOT INVALID KEY
+                       IF WS-ST-ALUNO = 'I'
+                          ADD 1 TO WS-R-ALU-INE
+                          DISPLAY 'ALUNO INEXISTENTE!'
+                          DISPLAY ' '
+                          PERFORM P300-INVALIDO
+                       ELSE
+                          ADD 1 TO WS-R-ALU
+                          DISPLAY 'CFP001S1: ' WS-REG-CFP001S1
+                          PERFORM P200-EXCLUIR
+                       END-IF
+            END-READ
+            END-PERFORM.
+            P100-EXIT.
+            EXIT.
+
+       S200-EXCLUIR SECTION.
+       P200-EXCLUIR.
+            DISPLAY 'VOCE DESEJA EXCLUIR ESSE ALUNO? S(SIM) OU N(NAO)'
+            ACCEPT WS-DELETE
+
+            IF WS-DELETE EQUAL 'S' THEN
+            SET ALUNO-INATIVO TO TRUE
+            REWRITE REG-CFP001S1
+                  INVALID KEY
+                       DISPLAY 'ALUNO NAO DELETADO'
+                       DISPLAY ' '
+                  NOT INVALID KEY
+                       DISPLAY 'DELECAO EFETUADA!'
+            END-REWRITE
+            IF WS-FS-ALU NOT = 00 THEN
+               MOVE WS-FS-ALU                         TO WS-MSG1
+               MOVE 'ERRO DELETE ID ARQUIVO CFP001S1' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            ELSE
+               ADD 1 TO WS-RW-ALU
+               PERFORM P250-GRAVAR-LOG THRU P250-EXIT
+            END-IF
+            END-IF.
+
+            DISPLAY ' '
+            DISPLAY 'DESEJA REALIZAR OUTRA EXCLUSAO, (S)SIM (N)NAO'
+            ACCEPT WS-FLAG.
+       P200-EXIT.
+            EXIT.
+
+      * >>> GRAVA UMA LINHA NO HISTORICO COM DATA/HORA DA EXCLUSAO
+       S250 SECTION.
+       P250-GRAVAR-LOG.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            STRING WS-CURRENT-DATE(7:2) '/'
+                   WS-CURRENT-DATE(5:2) '/'
+                   WS-CURRENT-DATE(1:4) ' '
+                   WS-CURRENT-DATE(9:2) ':'
+                   WS-CURRENT-DATE(11:2) ':'
+                   WS-CURRENT-DATE(13:2)
+                   DELIMITED BY SIZE INTO WS-DATA-HORA
+
+            MOVE SPACES TO LOG-LINHA
+            STRING WS-DATA-HORA ' - ID ' ID-ALUNO
+                   ' - ALUNO [' NM-ALUNO ']'
+                   ' EXCLUIDO (LOGICO)'
+                   DELIMITED BY SIZE INTO LOG-LINHA
+            WRITE LOG-LINHA.
+       P250-EXIT.
+            EXIT.
+
+       S300-INVALIDO SECTION.
+       P300-INVALIDO.
+            DISPLAY ' '
+            DISPLAY 'DESEJA SAIR <N> ou <QUALQUER TECLA> para continue'
+            ACCEPT WS-FLAG.
+       P300-EXIT.
+            EXIT.
+
+       S700 SECTION.
+       P700-FECHAR.
+            CLOSE CFP001S1
+            IF WS-FS-ALU NOT = 00 THEN
+               MOVE WS-FS-ALU                        TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S1'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF
+
+            CLOSE LOG-ALUNOS
+            IF WS-FS-LOG NOT = 00 THEN
+               MOVE WS-FS-LOG                          TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO LOG-ALUNOS'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF.
+       P700-EXIT.
+            EXIT.
+
+       S800 SECTION.
+       P800-ERRO.
+            DISPLAY '**********************************'
+            DISPLAY '     ERRO PROGRAMA DELALUNO'
+            DISPLAY '**********************************'
+            DISPLAY ' MENSAGEM: ' WS-MSG2
+            DISPLAY ' CODIGO..: ' WS-MSG1
+            DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
+            MOVE 8 TO RETURN-CODE
+            GOBACK.
+       P800-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-FIM.
+            DISPLAY '--------------------------------------'
+            DISPLAY '>>>> PROGRAMA DELALUNO FINALIZADO <<<<'
+            DISPLAY '--------------------------------------'
+            DISPLAY ' QTDE ALUNOS LIDOS...........: ' WS-R-ALU
+            DISPLAY ' QTDE ALUNOS DELETADO........: ' WS-RW-ALU
+            DISPLAY ' QTDE ALUNOS NAO ENCONTRADO...: ' WS-R-ALU-INE
+            DISPLAY '--------------------------------------'
+            MOVE 'DELALUNO' TO WS-LG-PROGRAMA
+            MOVE 'ALUNOS DELET   ' TO WS-LG-CONTADOR
+            MOVE WS-RW-ALU TO WS-LG-QUANTIDADE
+            CALL 'TOTDIARI' USING WS-LEDGER-AREA
+            IF WS-LG-MENSAGEM NOT = SPACES
+               DISPLAY 'AVISO TOTDIARI: ' WS-LG-MENSAGEM
+            END-IF
+            GOBACK.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM DELALUNO.
