@@ -2,19 +2,26 @@
       * Author: EMERSON S MOTTA
       * Date: 20-02-2022
       * Purpose: LISTAR AS MATERIAS DOS ALUNOS ARQUIVO INDEXADO
+      * Update: 09-08-26 - CHAVE DO ARQUIVO CFP001S2 PASSOU A SER
+      *         COMPOSTA (CHAVE-MATERIA = ID + ANO + TERMO)
+      * Update: 09-08-26 - LK-MENSAGEM PASSA A SER O PRIMEIRO CAMPO DA
+      *         LK-AREA, NOS MOLDES DO DELMATER/DELCONTA/DELALUNO, EM
+      *         VEZ DE FICAR POR ULTIMO; ASSIM, TODO CHAMADOR QUE USA A
+      *         MESMA WS-AREA COMPARTILHADA (MENMATER) NAO PRECISA MAIS
+      *         DE LAYOUTS DIFERENTES PARA CADA PROGRAMA CHAMADO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LISMATER.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CFP001S2 ASSIGN TO "C:/ARQUIVOS/MATERIAS.DAT"
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS SEQUENTIAL
-                  RECORD KEY   IS ID-MATERIA
+                  RECORD KEY   IS CHAVE-MATERIA
                   FILE STATUS  IS WS-FS-MAT.
        DATA DIVISION.
        FILE SECTION.
@@ -26,20 +33,30 @@
            03 WS-MSG1            PIC 9(02) VALUE ZEROS.
            03 WS-MSG2            PIC X(35) VALUE SPACES.
            03 WS-I-MAT           PIC 9(05) VALUE ZEROS.
-       01  WS-REG-CFP001S2       PIC X(27) VALUE SPACES.
+       01  WS-REG-CFP001S2       PIC X(32) VALUE SPACES.
        01  FILLER REDEFINES WS-REG-CFP001S2.
            03 WS-ID-MATERIA      PIC 999.
+           03 WS-AN-MATERIA      PIC 9(04).
+           03 WS-TR-MATERIA      PIC 9(01).
            03 WS-NM-MATERIA      PIC X(20).
            03 WS-NT-APROVACAO    PIC 9(02)V99.
 
       *AREA DE COMUNICACAO
        LINKAGE SECTION.
        01  LK-AREA.
+           03 LK-MENSAGEM        PIC X(40).
            03 LK-ID-MATERIA      PIC 999.
+           03 LK-AN-MATERIA      PIC 9(04).
+           03 LK-TR-MATERIA      PIC 9(01).
            03 LK-NM-MATERIA      PIC X(20).
            03 LK-NT-APROVACAO    PIC 9(02)V99.
-           03 LK-MENSAGEM        PIC X(40).
       *
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
        PROCEDURE DIVISION USING LK-AREA.
        S000 SECTION.
        P000-INICIO.
@@ -99,6 +116,11 @@
             DISPLAY ' MENSAGEM.....: ' WS-MSG2
             DISPLAY ' FILE STATUS..: ' WS-MSG1
             DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
             MOVE 8 TO RETURN-CODE.
        P800-EXIT.
             EXIT.
