@@ -2,12 +2,19 @@
       * Author: EMERSON S MOTTA
       * Date: 02-07-2027
       * Purpose: LISTAR ALUNOS ARQUIVO INDEXADO
+      * Update: 09-08-26 - ALUNO COM MATRICULA INATIVA (ST-ALUNO = 'I')
+      *         DEIXA DE SER LISTADO
+      * Update: 09-08-26 - LK-MENSAGEM PASSA A SER O PRIMEIRO CAMPO DA
+      *         LK-AREA, NOS MOLDES DO DELALUNO/DELCONTA/DELMATER, EM
+      *         VEZ DE FICAR POR ULTIMO; ASSIM, TODO CHAMADOR QUE USA A
+      *         MESMA WS-AREA COMPARTILHADA (MENALUNO) NAO PRECISA MAIS
+      *         DE LAYOUTS DIFERENTES PARA CADA PROGRAMA CHAMADO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LISALUNO.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       SPECIAL-NAMES. COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CFP001S1 ASSIGN TO "C:/ARQUIVOS/ALUNOS.DAT"
@@ -29,11 +36,15 @@
       * >>> CONTADORES E ACUMULADORES
            03 WS-I-ALU            PIC 9(07) COMP-3 VALUE ZEROS.
 
-       01  WS-REG-CFP001S1        PIC X(32) VALUE SPACES.
+       01  WS-REG-CFP001S1        PIC X(78) VALUE SPACES.
        01  FILLER REDEFINES WS-REG-CFP001S1.
-           03 WS-ID-ALUNO         PIC 999.
+           03 WS-ID-ALUNO         PIC 9(05).
            03 WS-NM-ALUNO         PIC X(20).
            03 WS-TL-ALUNO         PIC X(09).
+           03 WS-EM-ALUNO         PIC X(30).
+           03 WS-TU-ALUNO         PIC X(05).
+           03 WS-DT-NASCIMENTO   PIC 9(08).
+           03 WS-ST-ALUNO         PIC X(01).
 
            77 WS-CURRENT-DATE     PIC X(21) VALUE SPACES.
            77 WS-DATA-HORA-FORMAT PIC X(21) VALUE SPACES.
@@ -43,11 +54,17 @@
       * AREA DE COMUNICACAO
        LINKAGE SECTION.
        01  LK-AREA.
-           03 LK-ID-ALUNO        PIC 999.
+           03 LK-MENSAGEM        PIC X(40) VALUE SPACES.
+           03 LK-ID-ALUNO        PIC 9(05).
            03 LK-NM-ALUNO        PIC X(20).
            03 LK-TL-ALUNO        PIC X(09).
-           03 LK-MENSAGEM        PIC X(40) VALUE SPACES.
       * >>> INICIO DO PROCESSAMENTO
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
        PROCEDURE DIVISION USING LK-AREA.
        S000 SECTION.
        P000-INICIO.
@@ -80,7 +97,7 @@
                MOVE 'ERRO LEITURA DO ARQUIVO CFP001S1'  TO WS-MSG2
             PERFORM P800-ERRO THRU P999-EXIT
             ELSE
-               IF WS-FS-ALU = 00
+               IF WS-FS-ALU = 00 AND WS-ST-ALUNO NOT = 'I'
                   ADD 1 TO WS-I-ALU
                   DISPLAY 'REGISTRO: ' WS-I-ALU
                           ': DADOS: ' WS-REG-CFP001S1
@@ -109,6 +126,11 @@
             DISPLAY ' MENSAGEM.....: ' WS-MSG2
             DISPLAY ' FILE STATUS..: ' WS-MSG1
             DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
             DISPLAY ' DATA-HORA....: ' WS-DATA-HORA-FORMAT
             DISPLAY '**********************************'
             MOVE 8 TO RETURN-CODE.
