@@ -2,13 +2,19 @@
       * Author: EMERSON S MOTTA
       * Date: 15-05-2025
       * Purpose: CADASTRAR CONTATOS ARQUIVO SEQUENCIAL
+      * Update: 09-08-26 - TOTAL DE CONTATOS GRAVADOS NESTA EXECUCAO
+      *         PASSA A SER ACUMULADO, COM DATA E HORA, NO ARQUIVO-
+      *         LEDGER TOTDIARI.LOG (VIA SUBROTINA TOTDIARI)
+      * Update: 09-08-26 - RETORNO DO CALL 'TOTDIARI' (WS-LG-MENSAGEM)
+      *         PASSA A SER INSPECIONADO, EXIBINDO AVISO SE O LEDGER
+      *         NAO PUDER SER ATUALIZADO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADCONTT.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CONTATOS ASSIGN TO "C:/ARQUIVOS/CONTATOS.TXT"
@@ -39,6 +45,19 @@
       * ----------------------------------------------------------
       * INICIO DO PROCESSAMENTO
       * ----------------------------------------------------------
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM A SUBROTINA DE TOTAIS DO DIA
+       01  WS-LEDGER-AREA.
+           03 WS-LG-PROGRAMA      PIC X(08) VALUE SPACES.
+           03 WS-LG-CONTADOR      PIC X(15) VALUE SPACES.
+           03 WS-LG-QUANTIDADE    PIC 9(05) VALUE ZEROS.
+           03 WS-LG-MENSAGEM      PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION.
        S000 SECTION.
        P000-INICIO.
@@ -131,6 +150,11 @@
             DISPLAY ' MENSAGEM: ' WS-MSG2
             DISPLAY ' CODIGO..: ' WS-MSG1
             DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
             MOVE 8 TO RETURN-CODE
             STOP RUN.
        P800-EXIT.
@@ -145,6 +169,13 @@
             DISPLAY '--------------------------------------'
             DISPLAY ' QTDE CONTATOS GRAV: ' WS-O-CON
             DISPLAY '--------------------------------------'
+            MOVE 'CADCONTT' TO WS-LG-PROGRAMA
+            MOVE 'CONTATOS GRAV  ' TO WS-LG-CONTADOR
+            MOVE WS-O-CON TO WS-LG-QUANTIDADE
+            CALL 'TOTDIARI' USING WS-LEDGER-AREA
+            IF WS-LG-MENSAGEM NOT = SPACES
+               DISPLAY 'AVISO TOTDIARI: ' WS-LG-MENSAGEM
+            END-IF
             STOP RUN.
        P999-EXIT.
             EXIT.
