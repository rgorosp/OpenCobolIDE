@@ -2,19 +2,41 @@
       * Author: EMERSON S MOTTA
       * Date: 02-07-2025
       * Purpose: ATUALIZA ALUNOS ARQUIVO INDEXADO
+      * Update: 09-08-26 - TELEFONE DO ALUNO PASSA A SER VALIDADO
+      *         (SOMENTE OS 9 DIGITOS NUMERICOS DO CAMPO TL-ALUNO)
+      * Update: 09-08-26 - NOVO CAMPO EM-ALUNO (E-MAIL) TAMBEM PODE
+      *         SER ALTERADO
+      * Update: 09-08-26 - ALUNO COM MATRICULA INATIVA (ST-ALUNO = 'I')
+      *         PASSA A SER TRATADO COMO INEXISTENTE NA ALTERACAO;
+      *         A SITUACAO DA MATRICULA TAMBEM PODE SER ALTERADA
+      * Update: 09-08-26 - LOCK MODE AUTOMATIC NO ARQUIVO CFP001S1 PARA
+      *         IMPEDIR ATUALIZACAO PERDIDA QUANDO HOUVER MAIS DE UMA
+      *         SESSAO ACESSANDO O MESMO REGISTRO
+      * Update: 09-08-26 - TOTAL DE ALUNOS ATUALIZADOS NESTA EXECUCAO
+      *         PASSA A SER ACUMULADO, COM DATA E HORA, NO ARQUIVO-
+      *         LEDGER TOTDIARI.LOG (VIA SUBROTINA TOTDIARI)
+      * Update: 09-08-26 - RETORNO DO CALL 'TOTDIARI' (WS-LG-MENSAGEM)
+      *         PASSA A SER INSPECIONADO, EXIBINDO AVISO SE O LEDGER
+      *         NAO PUDER SER ATUALIZADO
+      * Update: 09-08-26 - SELECT DE CFP001S1 PASSA A DECLARAR TAMBEM A
+      *         CHAVE ALTERNATIVA NM-ALUNO, NOS MOLDES DO CADALUNO; SEM
+      *         ELA, O REWRITE QUE ALTERA NM-ALUNO NAO MANTINHA O INDICE
+      *         SECUNDARIO USADO PELA CONSULTA POR NOME DO CONALUNO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ATUALUNO.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       SPECIAL-NAMES. COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CFP001S1 ASSIGN TO "C:/ARQUIVOS/ALUNOS.DAT"
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS RANDOM
                   RECORD KEY   IS ID-ALUNO
+                  ALTERNATE RECORD KEY IS NM-ALUNO WITH DUPLICATES
                   FILE STATUS  IS WS-FS-ALU
+                  LOCK MODE    IS AUTOMATIC
                   RESERVE       5 AREAS.
        DATA DIVISION.
        FILE SECTION.
@@ -28,11 +50,15 @@
            03 WS-FLAG            PIC X(01) VALUE 'S'.
            03 WS-RW-ALU          PIC 9(02) VALUE ZEROS.
 
-       01  WS-REG-CFP001S1       PIC X(32) VALUE SPACES.
+       01  WS-REG-CFP001S1       PIC X(78) VALUE SPACES.
        01  FILLER REDEFINES WS-REG-CFP001S1.
-           03 WS-ID-ALUNO        PIC 999.
+           03 WS-ID-ALUNO        PIC 9(05).
            03 WS-NM-ALUNO        PIC X(20).
            03 WS-TL-ALUNO        PIC X(09).
+           03 WS-EM-ALUNO        PIC X(30).
+           03 WS-TU-ALUNO        PIC X(05).
+           03 WS-DT-NASCIMENTO  PIC 9(08).
+           03 WS-ST-ALUNO        PIC X(01).
 
        77  WS-R-ALU-INE          PIC 9(02) VALUE ZEROS.
        77  WS-R-ALU              PIC 99    VALUE ZEROS.
@@ -41,11 +67,24 @@
       * AREA DE COMUNICACAO
        LINKAGE SECTION.
        01  LK-AREA.
-           03 LK-ID-ALUNO        PIC 999.
+           03 LK-ID-ALUNO        PIC 9(05).
            03 LK-NM-ALUNO        PIC X(20).
            03 LK-TL-ALUNO        PIC X(09).
            03 LK-MENSAGEM        PIC X(40) VALUE SPACES.
       *
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM A SUBROTINA DE TOTAIS DO DIA
+       01  WS-LEDGER-AREA.
+           03 WS-LG-PROGRAMA      PIC X(08) VALUE SPACES.
+           03 WS-LG-CONTADOR      PIC X(15) VALUE SPACES.
+           03 WS-LG-QUANTIDADE    PIC 9(05) VALUE ZEROS.
+           03 WS-LG-MENSAGEM      PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION USING LK-AREA.
        S000 SECTION.
        P000-INICIO.
@@ -72,7 +111,7 @@
        P100-ATUALIZA.
             DISPLAY LK-AREA
             PERFORM UNTIL WS-FLAG = 'N'
-            DISPLAY 'DIGITE O ID COM 3 DIGITOS PARA CONSULTA: '
+            DISPLAY 'DIGITE O ID COM 5 DIGITOS PARA CONSULTA: '
             ACCEPT ID-ALUNO
 
             READ CFP001S1 INTO WS-REG-CFP001S1
@@ -82,6 +121,11 @@
                        DISPLAY 'ALUNO INEXISTENTE!'
                        DISPLAY ' '
                   NOT INVALID KEY
+                       IF WS-ST-ALUNO = 'I'
+                          ADD 1 TO WS-R-ALU-INE
+                          DISPLAY 'ALUNO INEXISTENTE!'
+                          DISPLAY ' '
+                       ELSE
                        ADD 1 TO WS-R-ALU
                        DISPLAY 'CFP001S1: ' WS-REG-CFP001S1
                        DISPLAY ' '
@@ -91,8 +135,23 @@
                        IF WS-ATUALIZA EQUAL 'S' THEN
                           DISPLAY 'DIGITE O NOVO NOME PARA ALUNO: '
                        ACCEPT NM-ALUNO
-                          DISPLAY 'DIGITE O TELEFONE DO ALUNO: '
+                          DISPLAY 'DIGITE O TELEFONE DO ALUNO'
+                          ' (9 DIGITOS): '
                        ACCEPT TL-ALUNO
+                       PERFORM UNTIL TL-ALUNO IS NUMERIC
+                          DISPLAY 'TELEFONE INVALIDO! DIGITE SOMENTE'
+                                  ' OS 9 DIGITOS NUMERICOS: '
+                          ACCEPT TL-ALUNO
+                       END-PERFORM
+                          DISPLAY 'DIGITE O NOVO E-MAIL DO ALUNO: '
+                       ACCEPT EM-ALUNO
+                          DISPLAY 'MATRICULA ATIVA? (S)SIM (N)NAO: '
+                       ACCEPT WS-ATUALIZA
+                       IF WS-ATUALIZA EQUAL 'N' THEN
+                          SET ALUNO-INATIVO TO TRUE
+                       ELSE
+                          SET ALUNO-ATIVO   TO TRUE
+                       END-IF
                   REWRITE REG-CFP001S1
                   INVALID KEY
                        DISPLAY 'ALUNO NAO ATUALIZADO'
@@ -109,6 +168,7 @@
                      ADD 1 TO WS-RW-ALU
                   END-IF
             END-IF
+                       END-IF
             END-READ
 
             DISPLAY 'DESEJA REALIZAR OUTRA ALTERACAO, (S)SIM (N)NAO'
@@ -136,6 +196,11 @@
             DISPLAY ' MENSAGEM: ' WS-MSG2
             DISPLAY ' CODIGO..: ' WS-MSG1
             DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
             MOVE 8 TO RETURN-CODE
             GOBACK.
        P800-EXIT.
@@ -150,6 +215,13 @@
             DISPLAY ' QTDE CFP001S1 ATUALIZADO....: ' WS-RW-ALU
             DISPLAY ' QTDE CFP001S1 NAO ENCONTRADO: ' WS-R-ALU-INE
             DISPLAY '--------------------------------------'
+            MOVE 'ATUALUNO' TO WS-LG-PROGRAMA
+            MOVE 'ALUNOS ATUAL   ' TO WS-LG-CONTADOR
+            MOVE WS-RW-ALU TO WS-LG-QUANTIDADE
+            CALL 'TOTDIARI' USING WS-LEDGER-AREA
+            IF WS-LG-MENSAGEM NOT = SPACES
+               DISPLAY 'AVISO TOTDIARI: ' WS-LG-MENSAGEM
+            END-IF
             GOBACK.
        P999-EXIT.
             EXIT.
