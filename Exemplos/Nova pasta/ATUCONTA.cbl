@@ -3,46 +3,99 @@
       * Date: 21-01-2023
       * Purpose: ATUALIZA CONTATOS ARQUIVO INDEXADO
       * Update: 24/06/25 - Altera誽o do Programa para modulo
+      * Update: 09-08-26 - CONTATO COM EXCLUSAO LOGICA (ST-CONTATO =
+      *         'I') PASSA A SER TRATADO COMO INEXISTENTE NA ALTERACAO
+      * Update: 09-08-26 - TODA ALTERACAO EFETIVADA PASSA A SER GRAVADA
+      *         NO ARQUIVO DE HISTORICO CONTATOS.LOG, COM NOME ANTIGO
+      *         E NOVO, DATA E HORA
+      * Update: 09-08-26 - EXIBE NOME ANTIGO X NOVO PARA CONFIRMACAO
+      *         VISUAL ANTES DE EFETIVAR O REWRITE
+      * Update: 09-08-26 - LOCK MODE AUTOMATIC NO ARQUIVO CONTATOS PARA
+      *         IMPEDIR ATUALIZACAO PERDIDA QUANDO HOUVER MAIS DE UMA
+      *         SESSAO ACESSANDO O MESMO REGISTRO
+      * Update: 09-08-26 - TOTAL DE CONTATOS ATUALIZADOS NESTA EXECUCAO
+      *         PASSA A SER ACUMULADO, COM DATA E HORA, NO ARQUIVO-
+      *         LEDGER TOTDIARI.LOG (VIA SUBROTINA TOTDIARI)
+      * Update: 09-08-26 - RETORNO DO CALL 'TOTDIARI' (WS-LG-MENSAGEM)
+      *         PASSA A SER INSPECIONADO, EXIBINDO AVISO SE O LEDGER
+      *         NAO PUDER SER ATUALIZADO
+      * Update: 09-08-26 - A TELA "CONFIRA A ALTERACAO" PASSA A EXIGIR
+      *         UMA SEGUNDA CONFIRMACAO (WS-CONFIRMA) ANTES DO REWRITE;
+      *         ANTES, UM NOME DIGITADO ERRADO ERA GRAVADO DE IMEDIATO,
+      *         SEM CHANCE DE CANCELAR APOS VER O ANTES/DEPOIS
+      * Update: 09-08-26 - SELECT DE CONTATOS PASSA A DECLARAR TAMBEM A
+      *         CHAVE ALTERNATIVA NM-CONTATO, NOS MOLDES DO CADCONTA/
+      *         CONCONTA/IMPCONTA, PARA QUE O REWRITE DESTE PROGRAMA
+      *         MANTENHA O INDICE SECUNDARIO EM SINCRONIA
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ATUCONTA.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CONTATOS ASSIGN TO "C:/ARQUIVOS/CONTATOS.DAT"
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS RANDOM
                   RECORD KEY   IS ID-CONTATO
+                  ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+                  LOCK MODE    IS AUTOMATIC
                   FILE STATUS  IS WS-FS-CON.
+
+           SELECT LOG-CONTATOS ASSIGN TO "C:/ARQUIVOS/CONTATOS.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-LOG.
        DATA DIVISION.
        FILE SECTION.
        FD  CONTATOS.
            COPY REGCONTT.
+
+       FD  LOG-CONTATOS.
+       01  LOG-LINHA              PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-VAR.
            03 WS-FS-CON          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-LOG          PIC 9(02) VALUE ZEROS.
            03 WS-MSG1            PIC 9(02) VALUE ZEROS.
            03 WS-MSG2            PIC X(35) VALUE SPACES.
            03 WS-FLAG            PIC X(01) VALUE 'S'.
            03 WS-RW-CON          PIC 9(02) VALUE ZEROS.
 
-       01  WS-REG-CONTATOS       PIC X(22) VALUE SPACES.
+       01  WS-REG-CONTATOS       PIC X(26) VALUE SPACES.
        01  FILLER REDEFINES WS-REG-CONTATOS.
-           03 WS-ID-CONTATO      PIC 99.
+           03 WS-ID-CONTATO      PIC 9(05).
            03 WS-NM-CONTATO      PIC X(20).
+           03 WS-ST-CONTATO      PIC X(01).
 
        77  WS-R-CON-INE          PIC 9(02) VALUE ZEROS.
        77  WS-R-CON              PIC 99    VALUE ZEROS.
        77  WS-ATUALIZA           PIC A     VALUE SPACES.
+       77  WS-CONFIRMA           PIC A     VALUE SPACES.
+       77  WS-NM-ANTIGO          PIC X(20) VALUE SPACES.
+       77  WS-CURRENT-DATE       PIC X(21) VALUE SPACES.
+       77  WS-DATA-HORA          PIC X(19) VALUE SPACES.
 
       * AREA DE COMUNICACAO
        LINKAGE SECTION.
        01  LK-AREA.
            03 LK-MENSAGEM        PIC X(40).
 
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM A SUBROTINA DE TOTAIS DO DIA
+       01  WS-LEDGER-AREA.
+           03 WS-LG-PROGRAMA      PIC X(08) VALUE SPACES.
+           03 WS-LG-CONTADOR      PIC X(15) VALUE SPACES.
+           03 WS-LG-QUANTIDADE    PIC 9(05) VALUE ZEROS.
+           03 WS-LG-MENSAGEM      PIC X(40) VALUE SPACES.
+
        PROCEDURE DIVISION USING LK-AREA.
        S000 SECTION.
        P000-INICIO.
@@ -62,6 +115,13 @@
                MOVE WS-FS-CON                           TO WS-MSG1
                MOVE 'ERRO ABERTURA DO ARQUIVO CONTATOS' TO WS-MSG2
             PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN EXTEND LOG-CONTATOS
+            IF WS-FS-LOG NOT = 00
+               MOVE WS-FS-LOG                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO LOG-CONTATOS' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
             END-IF.
        P050-EXIT.
             EXIT.
@@ -70,7 +130,7 @@
        P100-ATUALIZA.
       *     DISPLAY LK-AREA
             PERFORM UNTIL WS-FLAG = 'N'
-            DISPLAY 'DIGITE O ID COM 2 DIGITOS PARA CONSULTA: '
+            DISPLAY 'DIGITE O ID COM 5 DIGITOS PARA CONSULTA: '
             ACCEPT ID-CONTATO
 
             READ CONTATOS INTO WS-REG-CONTATOS
@@ -80,6 +140,11 @@
                        DISPLAY 'CONTATO INEXISTENTE!'
                        DISPLAY ' '
                   NOT INVALID KEY
+                       IF WS-ST-CONTATO = 'I'
+                          ADD 1 TO WS-R-CON-INE
+                          DISPLAY 'CONTATO INEXISTENTE!'
+                          DISPLAY ' '
+                       ELSE
                        ADD 1 TO WS-R-CON
                        DISPLAY 'CONTATOS: ' WS-REG-CONTATOS
                        DISPLAY ' '
@@ -87,8 +152,17 @@
                        'S(SIM) OU N(NAO)'
                        ACCEPT WS-ATUALIZA
                        IF WS-ATUALIZA EQUAL 'S' THEN
+                          MOVE NM-CONTATO TO WS-NM-ANTIGO
                           DISPLAY 'DIGITE O NOVO NOME PARA CONTATO: '
                        ACCEPT NM-CONTATO
+                       DISPLAY ' '
+                       DISPLAY '------- CONFIRA A ALTERACAO -------'
+                       DISPLAY ' NOME ANTIGO..: ' WS-NM-ANTIGO
+                       DISPLAY ' NOME NOVO....: ' NM-CONTATO
+                       DISPLAY '------------------------------------'
+                       DISPLAY 'CONFIRMA A ALTERACAO? S(SIM) OU N(NAO)'
+                       ACCEPT WS-CONFIRMA
+                       IF WS-CONFIRMA EQUAL 'S' THEN
                   REWRITE REG-CONTATOS
                   INVALID KEY
                        DISPLAY 'CONTATO NAO ATUALIZADO'
@@ -96,6 +170,7 @@
                   NOT INVALID KEY
                        DISPLAY 'ATUALIZACAO EFETUADA!'
                        DISPLAY ' '
+                       PERFORM P150-GRAVAR-LOG THRU P150-EXIT
                   END-REWRITE
                   IF WS-FS-CON NOT = 00 THEN
                      MOVE WS-FS-CON                           TO WS-MSG1
@@ -104,7 +179,12 @@
                   ELSE
                      ADD 1 TO WS-RW-CON
                   END-IF
+                       ELSE
+                          DISPLAY 'ALTERACAO CANCELADA PELO OPERADOR'
+                          DISPLAY ' '
+                       END-IF
             END-IF
+                       END-IF
             END-READ
 
             DISPLAY 'DESEJA REALIZAR OUTRA ALTERACAO, (S)SIM (N)NAO'
@@ -113,6 +193,27 @@
        P100-EXIT.
             EXIT.
 
+      * >>> GRAVA UMA LINHA NO HISTORICO COM NOME ANTIGO E NOVO
+       S150 SECTION.
+       P150-GRAVAR-LOG.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            STRING WS-CURRENT-DATE(7:2) '/'
+                   WS-CURRENT-DATE(5:2) '/'
+                   WS-CURRENT-DATE(1:4) ' '
+                   WS-CURRENT-DATE(9:2) ':'
+                   WS-CURRENT-DATE(11:2) ':'
+                   WS-CURRENT-DATE(13:2)
+                   DELIMITED BY SIZE INTO WS-DATA-HORA
+
+            MOVE SPACES TO LOG-LINHA
+            STRING WS-DATA-HORA ' - ID ' ID-CONTATO
+                   ' - DE [' WS-NM-ANTIGO ']'
+                   ' PARA [' NM-CONTATO ']'
+                   DELIMITED BY SIZE INTO LOG-LINHA
+            WRITE LOG-LINHA.
+       P150-EXIT.
+            EXIT.
+
        S700 SECTION.
        P700-FECHAR.
             CLOSE CONTATOS
@@ -120,6 +221,13 @@
                MOVE WS-FS-CON                           TO WS-MSG1
                MOVE 'ERRO FECHAR O ARQUIVO CONTATOS'    TO WS-MSG2
             PERFORM P800-ERRO THRU P800-EXIT
+            END-IF
+
+            CLOSE LOG-CONTATOS
+            IF WS-FS-LOG NOT = 00 THEN
+               MOVE WS-FS-LOG                           TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO LOG-CONTATOS' TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
             END-IF.
        P700-EXIT.
             EXIT.
@@ -132,6 +240,11 @@
             DISPLAY ' MENSAGEM: ' WS-MSG2
             DISPLAY ' CODIGO..: ' WS-MSG1
             DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
             MOVE 8 TO RETURN-CODE
             GOBACK.
        P800-EXIT.
@@ -146,6 +259,13 @@
             DISPLAY ' QTDE CONTATOS ATUALIZADO....: ' WS-RW-CON
             DISPLAY ' QTDE CONTATOS NAO ENCONTRADO: ' WS-R-CON-INE
             DISPLAY '--------------------------------------'
+            MOVE 'ATUCONTA' TO WS-LG-PROGRAMA
+            MOVE 'CONTATOS ATUAL ' TO WS-LG-CONTADOR
+            MOVE WS-RW-CON TO WS-LG-QUANTIDADE
+            CALL 'TOTDIARI' USING WS-LEDGER-AREA
+            IF WS-LG-MENSAGEM NOT = SPACES
+               DISPLAY 'AVISO TOTDIARI: ' WS-LG-MENSAGEM
+            END-IF
             GOBACK.
        P999-EXIT.
             EXIT.
