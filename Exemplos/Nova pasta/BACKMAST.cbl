@@ -0,0 +1,307 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: GERAR UMA COPIA DE SEGURANCA (BACKUP) DOS TRES ARQUIVOS
+      *          MESTRES (CONTATOS, ALUNOS E MATERIAS) ANTES DA
+      *          EXECUCAO DOS JOBS BATCH DA NOITE
+      * Update: 09-08-26 - CHAVE DO ARQUIVO DE MATERIAS (CFP001S3)
+      *         PASSOU A SER COMPOSTA (CHAVE-MATERIA = ID + ANO + TERMO)
+      * Update: 09-08-26 - NOME DOS TRES ARQUIVOS .BAK PASSA A LEVAR A
+      *         DATA/HORA DA RODADA (YYYYMMDDHHMMSS), EM VEZ DE UM NOME
+      *         FIXO QUE A RODADA DE HOJE SOBRESCREVIA A DE ONTEM,
+      *         IMPEDINDO QUALQUER ROLLBACK PARA UM BACKUP ANTERIOR
+      * Update: 09-08-26 - P700-FECHAR PASSA A VERIFICAR O FILE STATUS
+      *         DE CADA UM DOS SEIS CLOSE, E NAO SO DO CFP001S1
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKMAST.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. COPY DECPOINT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CFP001S1 ASSIGN TO "C:/ARQUIVOS/CONTATOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS ID-CONTATO
+                  FILE STATUS  IS WS-FS-CON.
+           SELECT CFP001S2 ASSIGN TO "C:/ARQUIVOS/ALUNOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS ID-ALUNO
+                  FILE STATUS  IS WS-FS-ALU.
+           SELECT CFP001S3 ASSIGN TO "C:/ARQUIVOS/MATERIAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS CHAVE-MATERIA
+                  FILE STATUS  IS WS-FS-MAT.
+           SELECT BAK-CONTATOS ASSIGN TO WS-CAMINHO-BKC
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-BKC.
+           SELECT BAK-ALUNOS ASSIGN TO WS-CAMINHO-BKA
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-BKA.
+           SELECT BAK-MATERIAS ASSIGN TO WS-CAMINHO-BKM
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-BKM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CFP001S1.
+           COPY REGCONTT.
+       FD  CFP001S2.
+           COPY REGALUNO.
+       FD  CFP001S3.
+           COPY REGMATER.
+       FD  BAK-CONTATOS.
+       01  BAK-LINHA-CONTATOS       PIC X(80).
+       FD  BAK-ALUNOS.
+       01  BAK-LINHA-ALUNOS         PIC X(80).
+       FD  BAK-MATERIAS.
+       01  BAK-LINHA-MATERIAS       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           03 WS-FS-CON          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-ALU          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-MAT          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-BKC          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-BKA          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-BKM          PIC 9(02) VALUE ZEROS.
+           03 WS-MSG1            PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2            PIC X(35) VALUE SPACES.
+           03 WS-R-CON           PIC 9(05) VALUE ZEROS.
+           03 WS-R-ALU           PIC 9(05) VALUE ZEROS.
+           03 WS-R-MAT           PIC 9(05) VALUE ZEROS.
+
+      * >>> CAMINHOS DOS ARQUIVOS .BAK, MONTADOS COM A DATA/HORA DA
+      * >>> RODADA PARA NAO SOBREPOR O BACKUP DA RODADA ANTERIOR
+       01  WS-CAMINHO-BKC        PIC X(50) VALUE SPACES.
+       01  WS-CAMINHO-BKA        PIC X(50) VALUE SPACES.
+       01  WS-CAMINHO-BKM        PIC X(50) VALUE SPACES.
+       77  WS-CURRENT-DATE       PIC X(21) VALUE SPACES.
+       77  WS-TIMESTAMP          PIC X(14) VALUE SPACES.
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       S000 SECTION.
+       P000-INICIO.
+            PERFORM P040-MONTA-NOMES THRU P040-EXIT
+            PERFORM P050-ABRIR
+            PERFORM P100-COPIA-CONTATOS THRU P100-EXIT
+                    UNTIL WS-FS-CON = 10
+            PERFORM P200-COPIA-ALUNOS THRU P200-EXIT
+                    UNTIL WS-FS-ALU = 10
+            PERFORM P300-COPIA-MATERIAS THRU P300-EXIT
+                    UNTIL WS-FS-MAT = 10
+            PERFORM P700-FECHAR
+            PERFORM P999-FIM.
+       P000-EXIT.
+            EXIT.
+
+      * >>> MONTA OS NOMES DOS TRES ARQUIVOS .BAK COM A DATA/HORA DA
+      * >>> RODADA (YYYYMMDDHHMMSS), PARA QUE CADA EXECUCAO NOTURNA
+      * >>> PRESERVE O BACKUP DA RODADA ANTERIOR
+       S040 SECTION.
+       P040-MONTA-NOMES.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            MOVE WS-CURRENT-DATE(1:14) TO WS-TIMESTAMP
+
+            MOVE SPACES TO WS-CAMINHO-BKC
+            STRING 'C:/ARQUIVOS/CONTATOS_' WS-TIMESTAMP '.BAK'
+                   DELIMITED BY SIZE INTO WS-CAMINHO-BKC
+
+            MOVE SPACES TO WS-CAMINHO-BKA
+            STRING 'C:/ARQUIVOS/ALUNOS_' WS-TIMESTAMP '.BAK'
+                   DELIMITED BY SIZE INTO WS-CAMINHO-BKA
+
+            MOVE SPACES TO WS-CAMINHO-BKM
+            STRING 'C:/ARQUIVOS/MATERIAS_' WS-TIMESTAMP '.BAK'
+                   DELIMITED BY SIZE INTO WS-CAMINHO-BKM.
+       P040-EXIT.
+            EXIT.
+
+       S050 SECTION.
+       P050-ABRIR.
+            OPEN INPUT CFP001S1
+            IF WS-FS-CON NOT = 00
+               MOVE WS-FS-CON                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S1' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN INPUT CFP001S2
+            IF WS-FS-ALU NOT = 00
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S2' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN INPUT CFP001S3
+            IF WS-FS-MAT NOT = 00
+               MOVE WS-FS-MAT                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S3' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN OUTPUT BAK-CONTATOS
+            IF WS-FS-BKC NOT = 00
+               MOVE WS-FS-BKC                    TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO BAK-CONTATOS' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN OUTPUT BAK-ALUNOS
+            IF WS-FS-BKA NOT = 00
+               MOVE WS-FS-BKA                    TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO BAK-ALUNOS'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN OUTPUT BAK-MATERIAS
+            IF WS-FS-BKM NOT = 00
+               MOVE WS-FS-BKM                      TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO BAK-MATERIAS' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P050-EXIT.
+            EXIT.
+
+      * >>> COPIA SEQUENCIAL DE CONTATOS.DAT PARA CONTATOS.BAK
+       S100 SECTION.
+       P100-COPIA-CONTATOS.
+            READ CFP001S1
+            IF WS-FS-CON NOT EQUAL 00 AND 10 THEN
+               MOVE WS-FS-CON                           TO WS-MSG1
+               MOVE 'ERRO LEITURA DO ARQUIVO CFP001S1'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            ELSE
+               IF WS-FS-CON = 00
+                  MOVE SPACES       TO BAK-LINHA-CONTATOS
+                  MOVE REG-CONTATOS TO BAK-LINHA-CONTATOS
+                  WRITE BAK-LINHA-CONTATOS
+                  ADD 1 TO WS-R-CON
+               END-IF
+            END-IF.
+       P100-EXIT.
+            EXIT.
+
+      * >>> COPIA SEQUENCIAL DE ALUNOS.DAT PARA ALUNOS.BAK
+       S200 SECTION.
+       P200-COPIA-ALUNOS.
+            READ CFP001S2
+            IF WS-FS-ALU NOT EQUAL 00 AND 10 THEN
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO LEITURA DO ARQUIVO CFP001S2'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            ELSE
+               IF WS-FS-ALU = 00
+                  MOVE SPACES     TO BAK-LINHA-ALUNOS
+                  MOVE REG-CFP001S1 TO BAK-LINHA-ALUNOS
+                  WRITE BAK-LINHA-ALUNOS
+                  ADD 1 TO WS-R-ALU
+               END-IF
+            END-IF.
+       P200-EXIT.
+            EXIT.
+
+      * >>> COPIA SEQUENCIAL DE MATERIAS.DAT PARA MATERIAS.BAK
+       S300 SECTION.
+       P300-COPIA-MATERIAS.
+            READ CFP001S3
+            IF WS-FS-MAT NOT EQUAL 00 AND 10 THEN
+               MOVE WS-FS-MAT                           TO WS-MSG1
+               MOVE 'ERRO LEITURA DO ARQUIVO CFP001S3'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            ELSE
+               IF WS-FS-MAT = 00
+                  MOVE SPACES       TO BAK-LINHA-MATERIAS
+                  MOVE REG-CFP001S2 TO BAK-LINHA-MATERIAS
+                  WRITE BAK-LINHA-MATERIAS
+                  ADD 1 TO WS-R-MAT
+               END-IF
+            END-IF.
+       P300-EXIT.
+            EXIT.
+
+       S700 SECTION.
+       P700-FECHAR.
+            CLOSE CFP001S1
+            IF WS-FS-CON NOT = 00 THEN
+               MOVE WS-FS-CON                           TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S1'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            CLOSE CFP001S2
+            IF WS-FS-ALU NOT = 00 THEN
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S2'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            CLOSE CFP001S3
+            IF WS-FS-MAT NOT = 00 THEN
+               MOVE WS-FS-MAT                           TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S3'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            CLOSE BAK-CONTATOS
+            IF WS-FS-BKC NOT = 00 THEN
+               MOVE WS-FS-BKC                      TO WS-MSG1
+               MOVE 'ERRO FECHAR O BAK-CONTATOS'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            CLOSE BAK-ALUNOS
+            IF WS-FS-BKA NOT = 00 THEN
+               MOVE WS-FS-BKA                      TO WS-MSG1
+               MOVE 'ERRO FECHAR O BAK-ALUNOS'      TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            CLOSE BAK-MATERIAS
+            IF WS-FS-BKM NOT = 00 THEN
+               MOVE WS-FS-BKM                      TO WS-MSG1
+               MOVE 'ERRO FECHAR O BAK-MATERIAS'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P700-EXIT.
+            EXIT.
+
+       S800 SECTION.
+       P800-ERRO.
+            DISPLAY '**********************************'
+            DISPLAY '     ERRO PROGRAMA BACKMAST'
+            DISPLAY '**********************************'
+            DISPLAY ' MENSAGEM: ' WS-MSG2
+            DISPLAY ' CODIGO..: ' WS-MSG1
+            DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
+            MOVE 8 TO RETURN-CODE
+            STOP RUN.
+       P800-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-FIM.
+            DISPLAY '--------------------------------------'
+            DISPLAY '>>>> PROGRAMA BACKMAST FINALIZADO <<<<'
+            DISPLAY '--------------------------------------'
+            DISPLAY ' CONTATOS COPIADOS........: ' WS-R-CON
+            DISPLAY ' ALUNOS COPIADOS..........: ' WS-R-ALU
+            DISPLAY ' MATERIAS COPIADAS........: ' WS-R-MAT
+            DISPLAY '--------------------------------------'
+            STOP RUN.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM BACKMAST.
