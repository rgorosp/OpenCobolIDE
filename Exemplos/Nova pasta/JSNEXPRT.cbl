@@ -0,0 +1,226 @@
+      ******************************************************************
+      * Author: EMERSON S MOTTA
+      * Date: 09-08-2026
+      * Purpose: EXPORTAR OS ARQUIVOS ALUNOS.DAT E MATERIAS.DAT NA
+      *          INTEGRA PARA ARQUIVOS JSON (ALUNOS.JSON E
+      *          MATERIAS.JSON), UM REGISTRO POR ELEMENTO DO ARRAY,
+      *          PARA USO EM INTERFACES EXTERNAS AO SISTEMA
+      * Update: 09-08-26 - CHAVE DO ARQUIVO CFP001S2 PASSOU A SER
+      *         COMPOSTA (CHAVE-MATERIA = ID + ANO + TERMO)
+      * Update: 09-08-26 - P700-FECHAR PASSA A VERIFICAR O FILE STATUS
+      *         DE CADA UM DOS QUATRO CLOSE, E NAO SO DO CFP001S1
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JSNEXPRT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. COPY DECPOINT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CFP001S1 ASSIGN TO "C:/ARQUIVOS/ALUNOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS ID-ALUNO
+                  FILE STATUS  IS WS-FS-ALU.
+           SELECT CFP001S2 ASSIGN TO "C:/ARQUIVOS/MATERIAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS CHAVE-MATERIA
+                  FILE STATUS  IS WS-FS-MAT.
+           SELECT JSN-ALUNOS ASSIGN TO "C:/ARQUIVOS/ALUNOS.JSON"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-JSA.
+           SELECT JSN-MATERIAS ASSIGN TO "C:/ARQUIVOS/MATERIAS.JSON"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-JSM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CFP001S1.
+           COPY REGALUNO.
+       FD  CFP001S2.
+           COPY REGMATER.
+       FD  JSN-ALUNOS.
+       01  JSN-LINHA-ALU            PIC X(250).
+       FD  JSN-MATERIAS.
+       01  JSN-LINHA-MAT            PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           03 WS-FS-ALU          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-MAT          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-JSA          PIC 9(02) VALUE ZEROS.
+           03 WS-FS-JSM          PIC 9(02) VALUE ZEROS.
+           03 WS-MSG1            PIC 9(02) VALUE ZEROS.
+           03 WS-MSG2            PIC X(35) VALUE SPACES.
+           03 WS-R-ALU           PIC 9(05) VALUE ZEROS.
+           03 WS-R-MAT           PIC 9(05) VALUE ZEROS.
+       01  WS-JSON-BUFFER        PIC X(250) VALUE SPACES.
+       01  WS-JSON-LEN           PIC 9(05)  VALUE ZEROS.
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       S000 SECTION.
+       P000-INICIO.
+            PERFORM P050-ABRIR
+            MOVE '[' TO JSN-LINHA-ALU
+            WRITE JSN-LINHA-ALU
+            PERFORM P100-EXPORTA-ALUNOS THRU P100-EXIT
+                    UNTIL WS-FS-ALU = 10
+            MOVE ']' TO JSN-LINHA-ALU
+            WRITE JSN-LINHA-ALU
+
+            MOVE '[' TO JSN-LINHA-MAT
+            WRITE JSN-LINHA-MAT
+            PERFORM P200-EXPORTA-MATERIAS THRU P200-EXIT
+                    UNTIL WS-FS-MAT = 10
+            MOVE ']' TO JSN-LINHA-MAT
+            WRITE JSN-LINHA-MAT
+
+            PERFORM P700-FECHAR
+            PERFORM P999-FIM.
+       P000-EXIT.
+            EXIT.
+
+       S050 SECTION.
+       P050-ABRIR.
+            OPEN INPUT CFP001S1
+            IF WS-FS-ALU NOT = 00
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S1' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN INPUT CFP001S2
+            IF WS-FS-MAT NOT = 00
+               MOVE WS-FS-MAT                           TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO ARQUIVO CFP001S2' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN OUTPUT JSN-ALUNOS
+            IF WS-FS-JSA NOT = 00
+               MOVE WS-FS-JSA                    TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO JSN-ALUNOS' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF
+
+            OPEN OUTPUT JSN-MATERIAS
+            IF WS-FS-JSM NOT = 00
+               MOVE WS-FS-JSM                       TO WS-MSG1
+               MOVE 'ERRO ABERTURA DO JSN-MATERIAS' TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            END-IF.
+       P050-EXIT.
+            EXIT.
+
+      * >>> LE ALUNOS.DAT SEQUENCIALMENTE E GRAVA CADA REGISTRO COMO
+      * >>> UM ELEMENTO DO ARRAY JSON, VIA JSON GENERATE
+       S100 SECTION.
+       P100-EXPORTA-ALUNOS.
+            READ CFP001S1
+            IF WS-FS-ALU NOT EQUAL 00 AND 10 THEN
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO LEITURA DO ARQUIVO CFP001S1'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            ELSE
+               IF WS-FS-ALU = 00
+                  JSON GENERATE WS-JSON-BUFFER FROM REG-CFP001S1
+                       COUNT IN WS-JSON-LEN
+                  MOVE SPACES TO JSN-LINHA-ALU
+                  MOVE WS-JSON-BUFFER(1:WS-JSON-LEN) TO JSN-LINHA-ALU
+                  WRITE JSN-LINHA-ALU
+                  ADD 1 TO WS-R-ALU
+               END-IF
+            END-IF.
+       P100-EXIT.
+            EXIT.
+
+      * >>> LE MATERIAS.DAT SEQUENCIALMENTE E GRAVA CADA REGISTRO COMO
+      * >>> UM ELEMENTO DO ARRAY JSON, VIA JSON GENERATE
+       S200 SECTION.
+       P200-EXPORTA-MATERIAS.
+            READ CFP001S2
+            IF WS-FS-MAT NOT EQUAL 00 AND 10 THEN
+               MOVE WS-FS-MAT                           TO WS-MSG1
+               MOVE 'ERRO LEITURA DO ARQUIVO CFP001S2'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P999-EXIT
+            ELSE
+               IF WS-FS-MAT = 00
+                  JSON GENERATE WS-JSON-BUFFER FROM REG-CFP001S2
+                       COUNT IN WS-JSON-LEN
+                  MOVE SPACES TO JSN-LINHA-MAT
+                  MOVE WS-JSON-BUFFER(1:WS-JSON-LEN) TO JSN-LINHA-MAT
+                  WRITE JSN-LINHA-MAT
+                  ADD 1 TO WS-R-MAT
+               END-IF
+            END-IF.
+       P200-EXIT.
+            EXIT.
+
+       S700 SECTION.
+       P700-FECHAR.
+            CLOSE CFP001S1
+            IF WS-FS-ALU NOT = 00 THEN
+               MOVE WS-FS-ALU                           TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S1'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF
+
+            CLOSE CFP001S2
+            IF WS-FS-MAT NOT = 00 THEN
+               MOVE WS-FS-MAT                           TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO CFP001S2'    TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF
+
+            CLOSE JSN-ALUNOS
+            IF WS-FS-JSA NOT = 00 THEN
+               MOVE WS-FS-JSA                           TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO JSN-ALUNOS'  TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF
+
+            CLOSE JSN-MATERIAS
+            IF WS-FS-JSM NOT = 00 THEN
+               MOVE WS-FS-JSM                           TO WS-MSG1
+               MOVE 'ERRO FECHAR O ARQUIVO JSN-MATERIAS' TO WS-MSG2
+            PERFORM P800-ERRO THRU P800-EXIT
+            END-IF.
+       P700-EXIT.
+            EXIT.
+
+       S800 SECTION.
+       P800-ERRO.
+            DISPLAY '**********************************'
+            DISPLAY '     ERRO PROGRAMA JSNEXPRT'
+            DISPLAY '**********************************'
+            DISPLAY ' MENSAGEM: ' WS-MSG2
+            DISPLAY ' CODIGO..: ' WS-MSG1
+            DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
+            MOVE 8 TO RETURN-CODE
+            STOP RUN.
+       P800-EXIT.
+            EXIT.
+
+       S999 SECTION.
+       P999-FIM.
+            DISPLAY '--------------------------------------'
+            DISPLAY '>>>> PROGRAMA JSNEXPRT FINALIZADO <<<<'
+            DISPLAY '--------------------------------------'
+            DISPLAY ' ALUNOS EXPORTADOS........: ' WS-R-ALU
+            DISPLAY ' MATERIAS EXPORTADAS......: ' WS-R-MAT
+            DISPLAY '--------------------------------------'
+            STOP RUN.
+       P999-EXIT.
+            EXIT.
+       END PROGRAM JSNEXPRT.
