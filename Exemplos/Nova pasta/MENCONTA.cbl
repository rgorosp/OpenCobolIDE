@@ -2,6 +2,10 @@
       * Author: EMERSON S MOTTA
       * Date: 24-06-25
       * Purpose: MENU PARA CADASTRO DE CONTATOS
+      * Update: 09-08-26 - APOS A OPCAO <5> (CADCONTA), O RETURN-CODE
+      *         E A QUANTIDADE GRAVADA VOLTAM PELA WS-AREA E UM STATUS
+      *         DE SUCESSO/FALHA E EXIBIDO ANTES DE REPETIR O MENU, EM
+      *         VEZ DE VOLTAR AO MENU COMO SE NADA TIVESSE OCORRIDO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENCONTA.
@@ -10,6 +14,8 @@
        WORKING-STORAGE SECTION.
        01  WS-AREA.
            03 WS-MENSAGEM        PIC X(40) VALUE SPACES.
+           03 WS-RETURN-CODE     PIC S9(03) VALUE ZERO.
+           03 WS-QTD-GRAVADO     PIC 9(05) VALUE ZEROS.
        77  WS-OPCAO              PIC X     VALUE SPACES.
        PROCEDURE DIVISION.
        S000 SECTION.
@@ -44,7 +50,10 @@
                   CALL 'DELCONTA' USING WS-AREA
                 WHEN '5'
                   MOVE '>>>>> CADASTRA CONTATOS <<<<<' TO WS-MENSAGEM
+                  MOVE ZERO  TO WS-RETURN-CODE
+                  MOVE ZEROS TO WS-QTD-GRAVADO
                   CALL 'CADCONTA' USING WS-AREA
+                  PERFORM P100-STATUS-CADCONTA THRU P100-EXIT
                 WHEN OTHER
                   PERFORM P999-TERMINO THRU P999-EXIT
             END-EVALUATE
@@ -61,6 +70,23 @@
        P000-EXIT.
             EXIT.
 
+      * >>> EXIBE O RESULTADO DA CHAMADA AO CADCONTA, COM BASE NO
+      * >>> RETURN-CODE E NA QUANTIDADE GRAVADA DEVOLVIDOS PELA WS-AREA
+       S100 SECTION.
+       P100-STATUS-CADCONTA.
+            DISPLAY "-------------------------------------"
+            IF WS-RETURN-CODE EQUAL ZERO
+               DISPLAY "CADCONTA: OK - CONTATOS GRAVADOS: "
+                       WS-QTD-GRAVADO
+            ELSE
+               DISPLAY "CADCONTA: FALHA (RETURN-CODE "
+                       WS-RETURN-CODE ") - CONTATOS GRAVADOS ANTES"
+                       " DA FALHA: " WS-QTD-GRAVADO
+            END-IF
+            DISPLAY "-------------------------------------".
+       P100-EXIT.
+            EXIT.
+
        S999 SECTION.
        P999-TERMINO.
             GOBACK.
