@@ -2,19 +2,39 @@
       * Author: EMERSON S MOTTA
       * Date: 20-02-2023
       * Purpose: CONSULTA ALUNOS ARQUIVO INDEXADO
+      * Update: 09-08-26 - CONSULTA TAMBEM PODE SER FEITA POR NOME
+      *         (INICIO DO NOME), ALEM DO ID; ACCESS MODE PASSOU PARA
+      *         DYNAMIC PARA PERMITIR A VARREDURA SEQUENCIAL
+      * Update: 09-08-26 - CONSULTA POR NOME PASSA A USAR A CHAVE
+      *         ALTERNATIVA NM-MATERIA (START PELA CHAVE ALTERNATIVA),
+      *         EM VEZ DE VARRER O ARQUIVO DESDE O INICIO; A LEITURA
+      *         PARA TAO LOGO O NOME LIDO DEIXA DE CASAR COM O PREFIXO
+      *         PROCURADO, JA QUE A ORDEM PASSA A SER POR NOME
+      * Update: 09-08-26 - CONSULTA POR ID PASSA A PEDIR TAMBEM O ANO
+      *         LETIVO E O TERMO DA OFERTA, JA QUE A CHAVE PRIMARIA DA
+      *         MATERIA (CHAVE-MATERIA) PASSOU A SER COMPOSTA
+      * Update: 09-08-26 - LK-MENSAGEM PASSA A SER O PRIMEIRO CAMPO DA
+      *         LK-AREA, NOS MOLDES DO DELMATER/DELCONTA/DELALUNO, EM
+      *         VEZ DE FICAR POR ULTIMO; COM LK-MENSAGEM POR ULTIMO, A
+      *         CHAMADA DO MENMATER (CUJA WS-AREA TEM WS-MENSAGEM NO
+      *         INICIO) FAZIA LK-ID-MATERIA RECEBER OS PRIMEIROS BYTES
+      *         DA MENSAGEM, E O TESTE "LK-ID-MATERIA NOT EQUAL 000"
+      *         QUASE SEMPRE DAVA VERDADEIRO COM LIXO NAO NUMERICO,
+      *         TORNANDO O MENU DE CONSULTA POR ID/NOME INACESSIVEL
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONMATER.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY DECPOINT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CFP001S2 ASSIGN TO "C:/ARQUIVOS/MATERIAS.DAT"
                   ORGANIZATION IS INDEXED
-                  ACCESS MODE  IS RANDOM
-                  RECORD KEY   IS ID-MATERIA
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CHAVE-MATERIA
+                  ALTERNATE RECORD KEY IS NM-MATERIA WITH DUPLICATES
                   FILE STATUS  IS WS-FS-MAT.
        DATA DIVISION.
        FILE SECTION.
@@ -28,20 +48,39 @@
            03 WS-FLAG            PIC X(01) VALUE 'S'.
            03 WS-R-MAT           PIC 9(02) VALUE ZEROS.
            03 WS-R-MAT-INE       PIC 9(02) VALUE ZEROS.
-       01  WS-REG-CFP001S2       PIC X(27) VALUE SPACES.
+       01  WS-REG-CFP001S2       PIC X(32) VALUE SPACES.
        01  FILLER REDEFINES WS-REG-CFP001S2.
            03 WS-ID-MATERIA      PIC 999.
+           03 WS-AN-MATERIA      PIC 9(04).
+           03 WS-TR-MATERIA      PIC 9(01).
            03 WS-NM-MATERIA      PIC X(20).
            03 WS-NT-APROVACAO    PIC 9(02)V99.
        77  WS-ID-CONT            PIC 99    VALUE ZEROS.
 
+      * >>> CONSULTA POR NOME
+       01  WS-OPCAO-CONS          PIC X(01) VALUE SPACES.
+           88 OPCAO-POR-ID        VALUE '1'.
+           88 OPCAO-POR-NOME      VALUE '2'.
+       01  WS-NOME-BUSCA          PIC X(20) VALUE SPACES.
+       01  WS-TAM-BUSCA           PIC 9(02) VALUE ZEROS.
+       01  WS-ACHOU-NOME          PIC X(01) VALUE 'N'.
+       01  WS-PARAR-BUSCA         PIC X(01) VALUE 'N'.
+
       * AREA DE COMUNICACAO
        LINKAGE SECTION.
        01  LK-AREA.
+           03 LK-MENSAGEM        PIC X(40).
            03 LK-ID-MATERIA      PIC 999.
+           03 LK-AN-MATERIA      PIC 9(04).
+           03 LK-TR-MATERIA      PIC 9(01).
            03 LK-NM-MATERIA      PIC X(20).
            03 LK-NT-APROVACAO    PIC 9(02)V99.
-           03 LK-MENSAGEM        PIC X(40).
+
+      * AREA DE COMUNICACAO COM O DICIONARIO DE FILE STATUS
+       01  WS-FSTAT-AREA.
+           03 WS-FSTAT-CODIGO     PIC X(02) VALUE SPACES.
+           03 WS-FSTAT-DESCRICAO  PIC X(40) VALUE SPACES.
+           03 WS-FSTAT-SEVERIDADE PIC X(01) VALUE SPACES.
 
        PROCEDURE DIVISION USING LK-AREA.
        S000 SECTION.
@@ -70,9 +109,11 @@
       *      DISPLAY LK-AREA
             IF LK-ID-MATERIA NOT EQUAL 000 THEN
                MOVE LK-ID-MATERIA TO ID-MATERIA
+               MOVE LK-AN-MATERIA TO AN-MATERIA
+               MOVE LK-TR-MATERIA TO TR-MATERIA
                MOVE 'S'           TO WS-FLAG
             READ CFP001S2 INTO WS-REG-CFP001S2
-                 KEY IS ID-MATERIA
+                 KEY IS CHAVE-MATERIA
                   INVALID KEY
                        ADD 1 TO WS-R-MAT-INE
       *                 DISPLAY 'MATERIA INEXISTENTE!'
@@ -83,15 +124,29 @@
       *                 DISPLAY ' '
             END-READ
             MOVE WS-ID-MATERIA   TO LK-ID-MATERIA
+            MOVE WS-AN-MATERIA   TO LK-AN-MATERIA
+            MOVE WS-TR-MATERIA   TO LK-TR-MATERIA
             MOVE WS-NM-MATERIA   TO LK-NM-MATERIA
             MOVE WS-NT-APROVACAO TO LK-NT-APROVACAO
             ELSE
             PERFORM UNTIL WS-FLAG = 'N'
+            DISPLAY 'CONSULTAR POR (1)ID OU (2)NOME: '
+            ACCEPT WS-OPCAO-CONS
+
+            IF OPCAO-POR-NOME
+               PERFORM P110-CONSULTA-NOME THRU P110-EXIT
+            ELSE
             DISPLAY 'DIGITE O ID COM 3 DIGITOS PARA CONSULTA: '
             ACCEPT ID-MATERIA
+            DISPLAY 'DIGITE O ANO LETIVO DA OFERTA (AAAA), OU 0000 '
+            DISPLAY 'PARA OFERTA PADRAO: '
+            ACCEPT AN-MATERIA
+            DISPLAY 'DIGITE O TERMO/SEMESTRE DA OFERTA (0 A 9), OU '
+            DISPLAY '0 PARA OFERTA PADRAO: '
+            ACCEPT TR-MATERIA
 
             READ CFP001S2 INTO WS-REG-CFP001S2
-                 KEY IS ID-MATERIA
+                 KEY IS CHAVE-MATERIA
                   INVALID KEY
                        ADD 1 TO WS-R-MAT-INE
                        DISPLAY 'MATERIA INEXISTENTE!'
@@ -101,6 +156,7 @@
                        DISPLAY 'MATERIA: ' WS-REG-CFP001S2
                        DISPLAY ' '
             END-READ
+            END-IF
 
             DISPLAY 'DESEJA REALIZAR OUTRA CONSULTA, (S)SIM (N)NAO'
             ACCEPT WS-FLAG
@@ -109,6 +165,53 @@
        P100-EXIT.
             EXIT.
 
+      * >>> POSICIONA PELA CHAVE ALTERNATIVA NM-MATERIA E LE EM ORDEM
+      * >>> DE NOME, PARANDO TAO LOGO O PREFIXO PROCURADO NAO CASE MAIS
+       S110 SECTION.
+       P110-CONSULTA-NOME.
+            DISPLAY 'DIGITE O INICIO DO NOME PARA CONSULTA: '
+            ACCEPT WS-NOME-BUSCA
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-NOME-BUSCA))
+                 TO WS-TAM-BUSCA
+            MOVE 'N' TO WS-ACHOU-NOME
+            MOVE 'N' TO WS-PARAR-BUSCA
+
+            MOVE WS-NOME-BUSCA TO NM-MATERIA
+            START CFP001S2 KEY IS NOT LESS THAN NM-MATERIA
+                  INVALID KEY
+                       CONTINUE
+                  NOT INVALID KEY
+                       PERFORM P120-COMPARA-NOME THRU P120-EXIT
+                               UNTIL WS-FS-MAT = 10
+                                  OR WS-PARAR-BUSCA = 'S'
+            END-START
+
+            IF WS-ACHOU-NOME = 'N'
+               ADD 1 TO WS-R-MAT-INE
+               DISPLAY 'NENHUMA MATERIA ENCONTRADA COM ESSE NOME!'
+               DISPLAY ' '
+            END-IF.
+       P110-EXIT.
+            EXIT.
+
+       P120-COMPARA-NOME.
+            READ CFP001S2 NEXT RECORD INTO WS-REG-CFP001S2
+                 AT END
+                      CONTINUE
+                 NOT AT END
+                      IF NM-MATERIA(1:WS-TAM-BUSCA) =
+                         WS-NOME-BUSCA(1:WS-TAM-BUSCA)
+                         MOVE 'S' TO WS-ACHOU-NOME
+                         ADD 1 TO WS-R-MAT
+                         DISPLAY 'MATERIA: ' WS-REG-CFP001S2
+                         DISPLAY ' '
+                      ELSE
+                         MOVE 'S' TO WS-PARAR-BUSCA
+                      END-IF
+            END-READ.
+       P120-EXIT.
+            EXIT.
+
        S700 SECTION.
        P700-FECHAR.
             CLOSE CFP001S2
@@ -128,6 +231,11 @@
             DISPLAY ' MENSAGEM: ' WS-MSG2
             DISPLAY ' CODIGO..: ' WS-MSG1
             DISPLAY '**********************************'
+            MOVE WS-MSG1 TO WS-FSTAT-CODIGO
+            CALL 'FSTATDIC' USING WS-FSTAT-AREA
+            DISPLAY ' SEVERIDADE: ' WS-FSTAT-SEVERIDADE
+            DISPLAY ' DETALHE...: ' WS-FSTAT-DESCRICAO
+            DISPLAY '**********************************'
             MOVE 8 TO RETURN-CODE
             GOBACK.
        P800-EXIT.
